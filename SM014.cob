@@ -0,0 +1,47 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM014.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM014 is the CICS idle-timeout handler (TRANSID 'SM14') for   *
+      *  SM001 through SM006. Each of those programs, right before it  *
+      *  RETURNs pseudo-conversationally to wait for the next key,     *
+      *  issues an EXEC CICS START for this TRANSID against its own    *
+      *  terminal (REQID(EIBTRMID), so a later real keystroke can      *
+      *  CANCEL it) with an INTERVAL of WS-IDLE-MINUTES. If no input    *
+      *  arrives before the interval elapses, CICS attaches this       *
+      *  transaction on that still-idle terminal in place of the       *
+      *  pending conversation. It clears the screen, tells the user    *
+      *  the session timed out, and RETURNs TRANSID('SM00') with no    *
+      *  COMMAREA - the next key on that terminal starts SM0000 with   *
+      *  EIBCALEN = 0, which is already SM0000's normal fresh-entry    *
+      *  path (see its 100-PROCESS), so whatever WS-STATE/WS-PGMID the *
+      *  abandoned screen was holding is discarded along with it.      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01  WS-TIMEOUT-MSG                        PIC X(36) VALUE
+           'SESSION TIMED OUT DUE TO INACTIVITY'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           EXEC CICS SEND TEXT
+                FROM   (WS-TIMEOUT-MSG)
+                LENGTH (+36)
+                ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('SM00')
+           END-EXEC.
+       100-EXIT.
+           EXIT.
