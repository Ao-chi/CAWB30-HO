@@ -0,0 +1,183 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM025.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM025 is a self-rescheduling CICS housekeeping transaction    *
+      *  (TRANSID 'SM25'), same RESCHEDULE-every-24-hours pattern as    *
+      *  SM013's TS-queue purge and SM015's nightly archive - it STARTs *
+      *  itself once a day, but only does its real work (the weekly    *
+      *  trend snapshot) on every seventh run, checked by               *
+      *  FUNCTION INTEGER-OF-DATE MOD 7 rather than a literal 7-day     *
+      *  EXEC CICS START INTERVAL, since INTERVAL is expressed as       *
+      *  HHMMSS and cannot cleanly carry a multi-day period the way     *
+      *  SM013/SM015's 24-hour INTERVAL(240000) can.                    *
+      *                                                                 *
+      *  On a snapshot day it browses STF001C once with STARTBR/        *
+      *  READNEXT (the same full-file-scan idiom SM016's month-end      *
+      *  report and SM017's CSV extract already use), tallies a count   *
+      *  per TICKET-Status, appends one row to the new STF007T trend-   *
+      *  history file keyed by today's date, and writes that same row   *
+      *  as a comma-delimited line to TDQ 'SM25CSV' (the same export     *
+      *  idiom SM017 already uses) so the trend can be picked up        *
+      *  without a CICS session, the same way SM017's per-ticket CSV    *
+      *  can. 'SM25CSV' has no DCT entry in this tree, the same class   *
+      *  of gap already noted for 'SM16RPT'/'SM17CSV'/STF001H/SM14/     *
+      *  SM15.                                                          *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY STF007T.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       01  WS-TODAY-INTEGER-DATE                  PIC 9(08).
+       01  WS-TODAY-WEEK-CHECK                    PIC 9(08).
+
+       01  WS-CSV-LINE                           PIC X(80).
+       01  WS-CSV-HEADER                         PIC X(82) VALUE
+           'DATE,CREATED,PEND-APPR,APPROVED,REJECTED,ONGOING,COMPLETED,
+      -    'CLOSED,CANCELED,TOTAL'.
+       01  WS-COMMA                              PIC X(01) VALUE ','.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER-DATE =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           DIVIDE WS-TODAY-INTEGER-DATE BY 7
+                  GIVING WS-TODAY-WEEK-CHECK
+                  REMAINDER WS-TODAY-WEEK-CHECK
+           IF WS-TODAY-WEEK-CHECK = 0
+              PERFORM 200-SCAN-AND-TALLY
+              PERFORM 300-WRITE-TREND-REC
+              PERFORM 400-WRITE-CSV-EXPORT
+           END-IF
+           PERFORM 900-RESCHEDULE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-AND-TALLY.
+           MOVE 0 TO TREND-CREATED
+           MOVE 0 TO TREND-PEND-APPR
+           MOVE 0 TO TREND-APPROVED
+           MOVE 0 TO TREND-REJECTED
+           MOVE 0 TO TREND-ONGOING
+           MOVE 0 TO TREND-COMPLETED
+           MOVE 0 TO TREND-CLOSED
+           MOVE 0 TO TREND-CANCELED
+           MOVE 0 TO TREND-TOTAL
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 PERFORM 210-ADD-TO-TALLY
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       210-ADD-TO-TALLY.
+           ADD 1 TO TREND-TOTAL
+           EVALUATE TICKET-STATUS
+              WHEN 'CREATED'
+                   ADD 1 TO TREND-CREATED
+              WHEN 'PEND-APPR'
+                   ADD 1 TO TREND-PEND-APPR
+              WHEN 'APPROVED'
+                   ADD 1 TO TREND-APPROVED
+              WHEN 'REJECTED'
+                   ADD 1 TO TREND-REJECTED
+              WHEN 'ONGOING'
+                   ADD 1 TO TREND-ONGOING
+              WHEN 'COMPLETED'
+                   ADD 1 TO TREND-COMPLETED
+              WHEN 'CLOSED'
+                   ADD 1 TO TREND-CLOSED
+              WHEN 'CANCELED'
+                   ADD 1 TO TREND-CANCELED
+           END-EVALUATE.
+       210-EXIT.
+           EXIT.
+
+       300-WRITE-TREND-REC.
+           MOVE WS-TODAY-YYYYMMDD TO TREND-DATE
+           EXEC CICS WRITE
+                FILE('STF007T')
+                FROM (TREND-REC)
+                RIDFLD (TREND-DATE)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       300-EXIT.
+           EXIT.
+
+       400-WRITE-CSV-EXPORT.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM25CSV')
+                FROM   (WS-CSV-HEADER)
+                LENGTH (+82)
+           END-EXEC
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+                WS-TODAY-YYYYMMDD      DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-CREATED          DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-PEND-APPR        DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-APPROVED         DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-REJECTED         DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-ONGOING          DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-COMPLETED        DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-CLOSED           DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-CANCELED         DELIMITED BY SIZE
+                WS-COMMA               DELIMITED BY SIZE
+                TREND-TOTAL            DELIMITED BY SIZE
+                INTO WS-CSV-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                QUEUE('SM25CSV')
+                FROM   (WS-CSV-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       400-EXIT.
+           EXIT.
+
+       900-RESCHEDULE.
+           EXEC CICS START
+                TRANSID  ('SM25')
+                INTERVAL (240000)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
