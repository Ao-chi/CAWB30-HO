@@ -16,10 +16,17 @@
                    15  FILLER                    PIC X(1).
                10  WS-TYPE.
                    15  WS-REQUESTOR              PIC X.
-                   15  WS-ADMIN                  PIC X.  
+                   15  WS-ADMIN                  PIC X.
                    15  WS-APPROVER               PIC X.
                    15  WS-SERVICE                PIC X.
+                   15  WS-AUDITOR                PIC X.
+               10  WS-DEPARTMENT                 PIC X(8).
                10  WS-UPDATEDBY                  PIC X(8).
+               10  WS-DELEG-TO                   PIC X(8).
+               10  WS-DELEG-GROUP                PIC X(8).
+               10  WS-DELEG-START                PIC 9(08).
+               10  WS-DELEG-END                  PIC 9(08).
+               10  WS-INACTIVE                   PIC X(1).
        01  WS-CURRENT-MAP  VALUE 'SM000'         PIC X(7).
        01  WS-TIME                               PIC 9(15) COMP-3.
        01  WS-DATE                               PIC 9(7).
@@ -34,18 +41,74 @@
            'MAPFAIL ERROR'.
        01  WS-INVALID-TRNID                      PIC X(15) VALUE
            'INVALID ACCESS'.
-       01  WS-INVALID-USER                       PIC X(20) VALUE 
-           'INVALID USER ACCESS'.    
+       01  WS-INVALID-USER                       PIC X(20) VALUE
+           'INVALID USER ACCESS'.
+       01  WS-INACTIVE-USER                      PIC X(20) VALUE
+           'ACCOUNT IS INACTIVE'.
+       01  WS-HELP-TEXT                          PIC X(60) VALUE
+           'PF1=HELP PF2=MY PROFILE PF3=EXIT ENTER=SELECT OPTION'.
        01  WS-COMMAREA.
            05 WS-PROG-STATE                      PIC X(15).
            05 WS-PGMID                           PIC X(06).
+           05 WS-CA-STATE                        PIC X.
+           05 WS-CA-USERID.
+              10 WS-CA-USERID7                   PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 WS-CA-USR-TYPE.
+              10 WS-CA-REQUESTOR                 PIC X.
+              10 WS-CA-ADMIN                     PIC X.
+              10 WS-CA-APPROVER                  PIC X.
+              10 WS-CA-SERVICE                   PIC X.
+           05 WS-CA-TICKET-NUM                   PIC X(07).
+           05 WS-HELP-FLAG                       PIC X.
+      *    SM001's own commarea layout (PGMID/STATE/TICKET-PASSED/
+      *    USERID/USR-TYPE/...), used only when XCTL'ing to SM001 -
+      *    SM001/SM003/SM004/SM005/SM006 all share this canonical
+      *    field order, which does not match WS-COMMAREA above.
+       01  WS-SM001-COMMAREA.
+           05 WS-SM001-PGMID                     PIC X(06).
+           05 WS-SM001-STATE                     PIC X.
+           05 WS-SM001-TICKET-PASSED             PIC X(07).
+           05 WS-SM001-USERID                    PIC X(08).
+           05 WS-SM001-USR-TYPE.
+              10 WS-SM001-REQUESTOR              PIC X.
+              10 WS-SM001-ADMIN                  PIC X.
+              10 WS-SM001-APPROVER                PIC X.
+              10 WS-SM001-SERVICE                PIC X.
+           05 WS-SM001-AUDITOR                   PIC X.
        77 WS-RETNCODE                            PIC S9(8) COMP.
+      *    Quick open-ticket counts for 111-NEW-MAP, pulled from the
+      *    STF001S status alternate index (same key shape SM001 uses
+      *    in 720-SCAN-BY-STATUS) rather than a full STF001C browse.
+       01  WS-STATUS-KEYB.
+           05 WS-STATUS-KEYB-STAT        PIC X(10).
+           05 WS-STATUS-KEYB-ID          PIC X(07).
+       01  WS-CNT-REC                    PIC X(292).
+       01  WS-CNT-STATUS                 PIC X(10).
+       01  WS-CNT-RESULT                 PIC 9(4).
+       01  WS-CNT-CREATED                PIC 9(4) VALUE 0.
+       01  WS-CNT-ONGOING                PIC 9(4) VALUE 0.
+       01  WS-CNT-OPEN                   PIC 9(4) VALUE 0.
+       01  WS-CNT-DISP                   PIC 99.
            COPY SM000.
            COPY DFHAID.
            COPY DFHBMSCA.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(21).
+       01  DFHCOMMAREA.
+           05 DF-PROG-STATE                      PIC X(15).
+           05 DF-PGMID                           PIC X(06).
+           05 DF-CA-STATE                        PIC X.
+           05 DF-CA-USERID.
+              10 DF-CA-USERID7                   PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 DF-CA-USR-TYPE.
+              10 DF-CA-REQUESTOR                 PIC X.
+              10 DF-CA-ADMIN                     PIC X.
+              10 DF-CA-APPROVER                  PIC X.
+              10 DF-CA-SERVICE                   PIC X.
+           05 DF-CA-TICKET-NUM                   PIC X(07).
+           05 DF-HELP-FLAG                       PIC X.
       *
        PROCEDURE DIVISION.
        100-PROCESS.
@@ -57,11 +120,18 @@
            IF EIBTRNID = 'SM00'
               MOVE DFHCOMMAREA TO WS-COMMAREA
               MOVE 'SM0000' TO WS-PGMID
-              IF EIBCALEN NOT = +0
-                 PERFORM 200-REC-MAP
-              ELSE
-                 MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO 
+              IF WS-HELP-FLAG = 'Y'
+                 MOVE SPACE TO WS-HELP-FLAG
+                 MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
                  PERFORM 110-VERIFY-ROLE
+              ELSE
+                 IF EIBCALEN NOT = +0
+                    PERFORM 200-REC-MAP
+                 ELSE
+                    MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
+                    PERFORM 110-VERIFY-ROLE
+                 END-IF
+              END-IF
            ELSE
               MOVE SPACES TO ERRMSGO
               EXEC CICS SEND TEXT
@@ -76,7 +146,10 @@
            EXIT.
       
        110-VERIFY-ROLE.
-           EVALUATE WS-TYPE 
+           IF WS-AUDITOR = 'Y'
+              PERFORM 115-AUDITOR-MENU
+           ELSE
+           EVALUATE WS-TYPE(1:4)
            WHEN 'YYYY'
            WHEN 'YYYN'
                 PERFORM 111-NEW-MAP
@@ -171,10 +244,119 @@
                 END-EXEC
                 EXEC CICS RETURN
                 END-EXEC
-           END-EVALUATE.
+           END-EVALUATE
+           END-IF.
        110-EXIT.
            EXIT.
-       
+
+       115-AUDITOR-MENU.
+           MOVE '1 - SEARCH TICKET' TO OPTN01I
+           MOVE SPACES TO OPTN02I
+           MOVE SPACES TO OPTN03I
+           MOVE SPACES TO OPTN04I
+           MOVE SPACES TO OPTN05I
+           MOVE SPACE TO OPTN06I
+           MOVE SPACES TO OPTN07I
+           PERFORM 111-NEW-MAP.
+       115-EXIT.
+           EXIT.
+
+       113-COUNT-TICKETS.
+           MOVE 'CREATED' TO WS-CNT-STATUS
+           PERFORM 114-COUNT-BY-STATUS
+           MOVE WS-CNT-RESULT TO WS-CNT-CREATED
+           MOVE 'ONGOING' TO WS-CNT-STATUS
+           PERFORM 114-COUNT-BY-STATUS
+           MOVE WS-CNT-RESULT TO WS-CNT-ONGOING
+           COMPUTE WS-CNT-OPEN = WS-CNT-CREATED + WS-CNT-ONGOING.
+       113-EXIT.
+           EXIT.
+
+      *    Tallies STF001S (the status alternate index SM001 already
+      *    browses in 720-SCAN-BY-STATUS) for WS-CNT-STATUS, rather
+      *    than a full STF001C browse, since only a count is needed.
+       114-COUNT-BY-STATUS.
+           MOVE 0 TO WS-CNT-RESULT
+           MOVE WS-CNT-STATUS TO WS-STATUS-KEYB-STAT
+           MOVE LOW-VALUES TO WS-STATUS-KEYB-ID
+           EXEC CICS
+                STARTBR FILE('STF001S')
+                RIDFLD (WS-STATUS-KEYB)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-STATUS-KEYB-STAT NOT = WS-CNT-STATUS
+                 EXEC CICS
+                      READNEXT FILE('STF001S')
+                      INTO (WS-CNT-REC)
+                      RIDFLD (WS-STATUS-KEYB)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                    WS-STATUS-KEYB-STAT = WS-CNT-STATUS
+                    ADD 1 TO WS-CNT-RESULT
+                 ELSE
+                    MOVE HIGH-VALUES TO WS-STATUS-KEYB-STAT
+                 END-IF
+              END-PERFORM
+              EXEC CICS
+                   ENDBR FILE('STF001S')
+              END-EXEC
+           END-IF.
+       114-EXIT.
+           EXIT.
+
+      *    OPTN01I's "N - SEARCH TICKET" text is otherwise only ever
+      *    set for the auditor menu (115-AUDITOR-MENU) - every other
+      *    role path that leaves REQUESTOR = 'Y' relies on this to
+      *    both paint the option and append the open-ticket count.
+       116-APPEND-SEARCH-CNT.
+           IF WS-CNT-OPEN > 99
+              MOVE 99 TO WS-CNT-DISP
+           ELSE
+              MOVE WS-CNT-OPEN TO WS-CNT-DISP
+           END-IF
+           STRING '1 - SEARCH TICKET (' WS-CNT-DISP ')'
+                  DELIMITED BY SIZE INTO OPTN01I.
+       116-EXIT.
+           EXIT.
+
+      *    APPROVE TICKET lands on OPTN02I or OPTN03I depending on
+      *    which role combination is active - checked by position
+      *    since every option label follows the same "N - LABEL" shape.
+       117-APPEND-APPROVE-CNT.
+           IF WS-CNT-CREATED > 99
+              MOVE 99 TO WS-CNT-DISP
+           ELSE
+              MOVE WS-CNT-CREATED TO WS-CNT-DISP
+           END-IF
+           IF OPTN02I(5:7) = 'APPROVE'
+              STRING '2 - APPROVE TICKET (' WS-CNT-DISP ')'
+                     DELIMITED BY SIZE INTO OPTN02I
+           END-IF
+           IF OPTN03I(5:7) = 'APPROVE'
+              STRING '3 - APPROVE TICKET (' WS-CNT-DISP ')'
+                     DELIMITED BY SIZE INTO OPTN03I
+           END-IF.
+       117-EXIT.
+           EXIT.
+
+      *    UPDATE TICKET always lands on OPTN02I - see the EVALUATE
+      *    in 110-VERIFY-ROLE.
+       118-APPEND-UPDATE-CNT.
+           IF WS-CNT-ONGOING > 99
+              MOVE 99 TO WS-CNT-DISP
+           ELSE
+              MOVE WS-CNT-ONGOING TO WS-CNT-DISP
+           END-IF
+           IF OPTN02I(5:6) = 'UPDATE'
+              STRING '2 - UPDATE TICKET (' WS-CNT-DISP ')'
+                     DELIMITED BY SIZE INTO OPTN02I
+           END-IF.
+       118-EXIT.
+           EXIT.
+
        112-DATE-TIME.
            MOVE EIBDATE TO WS-DATE.
            MOVE WS-DATE-X TO DATEO.
@@ -195,7 +377,17 @@
 
        111-NEW-MAP.
            PERFORM 112-DATE-TIME
-              
+           PERFORM 113-COUNT-TICKETS
+           IF WS-REQUESTOR = 'Y' OR WS-AUDITOR = 'Y'
+              PERFORM 116-APPEND-SEARCH-CNT
+           END-IF
+           IF WS-APPROVER = 'Y'
+              PERFORM 117-APPEND-APPROVE-CNT
+           END-IF
+           IF WS-SERVICE = 'Y'
+              PERFORM 118-APPEND-UPDATE-CNT
+           END-IF
+
            MOVE DFHUNIMD TO OPTIONA
            MOVE DFHUNIMD TO TICKETA
            MOVE -1       TO OPTIONL
@@ -231,10 +423,19 @@
            EXIT.
        
        21A-SEARCH-SM001.
-           MOVE LENGTH OF WS-COMMAREA TO WS-LENGTH
+           MOVE SPACES TO WS-SM001-PGMID
+           MOVE LOW-VALUES TO WS-SM001-STATE
+           MOVE SPACES TO WS-SM001-TICKET-PASSED
+           MOVE WS-USERID TO WS-SM001-USERID
+           MOVE WS-REQUESTOR TO WS-SM001-REQUESTOR
+           MOVE WS-ADMIN TO WS-SM001-ADMIN
+           MOVE WS-APPROVER TO WS-SM001-APPROVER
+           MOVE WS-SERVICE TO WS-SM001-SERVICE
+           MOVE WS-AUDITOR TO WS-SM001-AUDITOR
+           MOVE LENGTH OF WS-SM001-COMMAREA TO WS-LENGTH
            EXEC CICS XCTL
                 PROGRAM('SM001')
-                COMMAREA(WS-COMMAREA)
+                COMMAREA(WS-SM001-COMMAREA)
                 LENGTH(WS-LENGTH)
                 RESP(WS-RETNCODE)
            END-EXEC
@@ -243,10 +444,15 @@
            EXIT.
 
        21B-SUBMIT-SM002.
+           MOVE LOW-VALUES TO WS-CA-STATE
+           MOVE SPACES TO WS-CA-TICKET-NUM
+           MOVE WS-USERID TO WS-CA-USERID
+           MOVE WS-TYPE TO WS-CA-USR-TYPE
+           MOVE LENGTH OF WS-COMMAREA TO WS-LENGTH
            EXEC CICS LINK
                 PROGRAM('SM002')
                 COMMAREA(WS-COMMAREA)
-                LENGTH(+15)
+                LENGTH(WS-LENGTH)
                 RESP(WS-RETNCODE)
            END-EXEC
            MOVE WS-PROG-STATE TO ERRMSGO.
@@ -319,7 +525,49 @@
            END-EXEC.
        21H-EXIT.
            EXIT.
-       
+
+       21I-HELP.
+           MOVE 'Y' TO WS-HELP-FLAG
+           EXEC CICS SEND TEXT
+                FROM (WS-HELP-TEXT)
+                LENGTH (+60)
+                ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       21I-EXIT.
+           EXIT.
+
+      *    PF2 self-service profile update (phone/email), open to every
+      *    role combination including the auditor path - unlike the
+      *    numbered OPTIONI menu items this is not gated by WS-TYPE,
+      *    since it only ever touches the caller's own uaf001 record.
+      *    Reuses WS-SM001-COMMAREA the same way 21A-SEARCH-SM001 does,
+      *    since SM024 only needs PGMID/STATE/TICKET-PASSED/USERID/
+      *    USR-TYPE/AUDITOR to get started.
+       21J-PROFILE-SM024.
+           MOVE SPACES TO WS-SM001-PGMID
+           MOVE LOW-VALUES TO WS-SM001-STATE
+           MOVE SPACES TO WS-SM001-TICKET-PASSED
+           MOVE WS-USERID TO WS-SM001-USERID
+           MOVE WS-REQUESTOR TO WS-SM001-REQUESTOR
+           MOVE WS-ADMIN TO WS-SM001-ADMIN
+           MOVE WS-APPROVER TO WS-SM001-APPROVER
+           MOVE WS-SERVICE TO WS-SM001-SERVICE
+           MOVE WS-AUDITOR TO WS-SM001-AUDITOR
+           MOVE LENGTH OF WS-SM001-COMMAREA TO WS-LENGTH
+           EXEC CICS XCTL
+                PROGRAM('SM024')
+                COMMAREA(WS-SM001-COMMAREA)
+                LENGTH(WS-LENGTH)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           MOVE WS-PROG-STATE TO ERRMSGO.
+       21J-EXIT.
+           EXIT.
+
        300-VERIFY-USER SECTION.
            EXEC CICS ASSIGN 
                USERID(WS-USERID)
@@ -339,12 +587,24 @@
                END-EXEC
                EXEC CICS RETURN
                END-EXEC
+           END-IF
+           IF WS-INACTIVE = 'Y'
+               EXEC CICS SEND TEXT
+                    FROM (WS-INACTIVE-USER)
+                    LENGTH (+20)
+                    ERASE
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC
            END-IF.
        300-EXIT.
            EXIT.
            
        400-CHECK-EIBAID.
-           EVALUATE WS-TYPE 
+           IF WS-AUDITOR = 'Y'
+              PERFORM 405-CHECK-EIBAID-AUDITOR
+           ELSE
+           EVALUATE WS-TYPE(1:4)
            WHEN 'YYYY'
            WHEN 'YYYN'
                 EVALUATE EIBAID
@@ -371,6 +631,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE 
@@ -396,6 +660,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE 
@@ -423,6 +691,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE 
@@ -450,6 +722,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE       
@@ -472,6 +748,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE   
@@ -492,6 +772,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -510,6 +794,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -530,6 +818,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -550,6 +842,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -566,6 +862,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -584,6 +884,10 @@
                      WHEN OTHER
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE
@@ -598,6 +902,10 @@
                      WHEN OPTIONI NOT = LOW-VALUES
                           MOVE 'OPTION INVALID VALUE' TO ERRMSGO
                      END-EVALUATE
+                WHEN DFHPF2
+                     PERFORM 21J-PROFILE-SM024
+                WHEN DFHPF1
+                     PERFORM 21I-HELP
                 WHEN OTHER
                      MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
                 END-EVALUATE  
@@ -610,7 +918,31 @@
                 END-EXEC
                 EXEC CICS RETURN
                 END-EXEC
-           END-EVALUATE.
+           END-EVALUATE
+           END-IF.
        400-EXIT.
            EXIT.
-       
+
+       405-CHECK-EIBAID-AUDITOR.
+           EVALUATE EIBAID
+           WHEN DFHPF3
+                PERFORM 21H-F3-EXIT
+           WHEN DFHENTER
+                EVALUATE OPTIONI
+                WHEN 1
+                     PERFORM 21A-SEARCH-SM001
+                WHEN DFHNULL
+                     MOVE WS-FIELD-REQ TO ERRMSGO
+                WHEN OTHER
+                     MOVE 'OPTION INVALID VALUE' TO ERRMSGO
+                END-EVALUATE
+           WHEN DFHPF2
+                PERFORM 21J-PROFILE-SM024
+           WHEN DFHPF1
+                PERFORM 21I-HELP
+           WHEN OTHER
+                MOVE 'INAVLID PFKEY PRESSED' TO ERRMSGO
+           END-EVALUATE.
+       405-EXIT.
+           EXIT.
+
