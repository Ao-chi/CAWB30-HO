@@ -0,0 +1,189 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM019 is the DB2 back-end option (TRANID 'SM19'). Started by  *
+      *  the operator on demand (same as SM016/SM017, not part of the  *
+      *  self-rescheduling SM013/SM014/SM015/SM018 family - there is   *
+      *  no fixed refresh interval for this one), it mirrors three     *
+      *  CICS files - STF001C, uaf001, STF003C - into three DB2 tables *
+      *  (TICKETS, USERS, CATEGORIES) so ad hoc SQL reporting and      *
+      *  joins across tickets/users/categories are possible, instead   *
+      *  of being limited to sequential/keyed VSAM-style access.       *
+      *  Literally moving SM001-SM006's live ticket storage to DB2     *
+      *  would mean rewriting every EXEC CICS READ/WRITE/STARTBR/      *
+      *  REWRITE/DELETE against STF001C/STF002E/STF003C/uaf001 across  *
+      *  all six screen programs plus SM012/SM013/SM015/SM016/SM017/   *
+      *  SM018 - a wholesale rewrite that belongs in its own project,  *
+      *  not folded into one incremental feature. This mirror          *
+      *  transaction is the option taken instead: the live CICS        *
+      *  file-control path keeps running unchanged, and DB2 becomes    *
+      *  available alongside it for reporting.                        *
+      *                                                                *
+      *  Each refresh does a full DELETE/re-INSERT per table (no       *
+      *  incremental change-tracking exists on any of these files) via *
+      *  the same STARTBR/READNEXT full-file-browse idiom SM001/SM015/ *
+      *  SM016/SM017/SM018 already use, pairing each CICS file's       *
+      *  record layout with DB2 host variables of the same shape. The  *
+      *  EXEC SQL statements below are desk-checked against this       *
+      *  shop's existing DB2CALLS.CBL/DB2COPY precedent (its "copy     *
+      *  sqlca." / "copy sqlda." usage) - the same class of            *
+      *  vendor-extension this shop's CICS translator step handles     *
+      *  ahead of the base COBOL compile, same as every EXEC CICS      *
+      *  statement here.                                               *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-UAF-REC.
+           05 WS-UAF-USERID                      PIC X(08).
+           05 WS-UAF-TYPE.
+              10 WS-UAF-REQUESTOR-FLAG           PIC X.
+              10 WS-UAF-ADMIN-FLAG               PIC X.
+              10 WS-UAF-APPROVER-FLAG            PIC X.
+              10 WS-UAF-SERVICE-FLAG             PIC X.
+              10 WS-UAF-AUDITOR-FLAG             PIC X.
+           05 WS-UAF-DEPARTMENT                  PIC X(08).
+           05 WS-UAF-UPDATEDBY                   PIC X(08).
+           05 WS-UAF-DELEG-TO                    PIC X(08).
+           05 WS-UAF-DELEG-GROUP                 PIC X(08).
+           05 WS-UAF-DELEG-START                 PIC 9(08).
+           05 WS-UAF-DELEG-END                   PIC 9(08).
+
+           COPY STF003C.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 200-REFRESH-TICKETS
+           PERFORM 300-REFRESH-USERS
+           PERFORM 400-REFRESH-CATEGORIES
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REFRESH-TICKETS.
+           EXEC SQL
+                DELETE FROM TICKETS
+           END-EXEC
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 EXEC SQL
+                      INSERT INTO TICKETS
+                           (TICKET_ID, REQUESTOR, STATUS, TITLE,
+                            DESCRIPTION, LAST_UPDATE, LAST_UPDATE_BY,
+                            UPDATE_REMARKS, PRIORITY, CATEGORY,
+                            DUE_DATE, CLOSURE_REASON, SATISFACTION)
+                      VALUES
+                           (:TICKET-KEY, :TICKET-REQUESTOR,
+                            :TICKET-STATUS, :TICKET-TITLE,
+                            :TICKET-DESCRIPTION,
+                            :TICKET-LAST-UPDATE,
+                            :TICKET-LAST-UPDATE-BY,
+                            :TICKET-UPDATE-REMARKS,
+                            :TICKET-PRIORITY, :TICKET-CATEGORY,
+                            :TICKET-DUE-DATE,
+                            :TICKET-CLOSURE-REASON,
+                            :TICKET-SATISFACTION)
+                 END-EXEC
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-REFRESH-USERS.
+           EXEC SQL
+                DELETE FROM USERS
+           END-EXEC
+           EXEC CICS STARTBR
+                FILE('uaf001')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('uaf001')
+                   INTO (WS-UAF-REC)
+                   RIDFLD (WS-UAF-USERID)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 EXEC SQL
+                      INSERT INTO USERS
+                           (USERID, REQUESTOR_FLAG, ADMIN_FLAG,
+                            APPROVER_FLAG, SERVICE_FLAG)
+                      VALUES
+                           (:WS-UAF-USERID, :WS-UAF-REQUESTOR-FLAG,
+                            :WS-UAF-ADMIN-FLAG, :WS-UAF-APPROVER-FLAG,
+                            :WS-UAF-SERVICE-FLAG)
+                 END-EXEC
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('uaf001')
+           END-EXEC.
+       300-EXIT.
+           EXIT.
+
+       400-REFRESH-CATEGORIES.
+           EXEC SQL
+                DELETE FROM CATEGORIES
+           END-EXEC
+           EXEC CICS STARTBR
+                FILE('STF003C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF003C')
+                   INTO (CATEGORY-REC)
+                   RIDFLD (CATEGORY-CODE)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 EXEC SQL
+                      INSERT INTO CATEGORIES
+                           (CATEGORY_CODE, CATEGORY_DESC,
+                            CATEGORY_ACTIVE)
+                      VALUES
+                           (:CATEGORY-CODE, :CATEGORY-DESC,
+                            :CATEGORY-ACTIVE)
+                 END-EXEC
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF003C')
+           END-EXEC.
+       400-EXIT.
+           EXIT.
