@@ -0,0 +1,393 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM007.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *                        WORKING STORAGE                         *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY SM07S.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+       01  WS-CURRENT-MAP  VALUE 'SM07S'         PIC X(7).
+       01  WS-TIME                               PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(10).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-QNAME                              PIC X(08).
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       01  WS-ERRMSGS.
+           05 WS-INVALID-ACCESS                  PIC X(15) VALUE
+              'INVALID ACCESS'.
+           05 WS-FIRST-PAGE                      PIC X(23) VALUE
+              'THIS IS THE FIRST PAGE'.
+           05 WS-LAST-PAGE                       PIC X(22) VALUE
+              'THIS IS THE LAST PAGE'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+           05 WS-NO-HISTORY                      PIC X(31) VALUE
+              'NO LOG HISTORY FOR THIS TICKET'.
+           05 WS-HISTORY-PRINTED                  PIC X(34) VALUE
+              'TICKET HISTORY SENT TO PRINT QUEUE'.
+
+       01  WS-LOG.
+           05 WS-KEYS.
+               10 WS-LOG-Ticket-ID               PIC X(07).
+               10 WS-LOG-Seq-Number              PIC 9(03).
+           05 WS-LOG-Last-Update                 PIC X(20).
+           05 WS-LOG-Last-Update-by              PIC X(10).
+           05 WS-LOG-Update-Remarks              PIC X(50).
+
+       01  WS-LINE-COUNTERS.
+           05 WS-PAGE                            PIC 9(02) VALUE 1.
+           05 WS-TOTAL-LINES                     PIC 9(04) VALUE 0.
+           05 WS-MAX-PAGE                        PIC 9(02) VALUE 1.
+           05 WS-ITEM                            PIC S9(4) COMP.
+           05 WS-ITEM-START                      PIC S9(4) COMP.
+           05 WS-SUB                             PIC 9(02).
+
+       01  WS-QLINE.
+           05 WS-QLINE-SEQ                       PIC 9(03).
+           05 FILLER                             PIC X(02).
+           05 WS-QLINE-UPDATE                    PIC X(20).
+           05 FILLER                             PIC X(02).
+           05 WS-QLINE-UPDATEBY                  PIC X(10).
+           05 FILLER                             PIC X(02).
+           05 WS-QLINE-REMARKS                   PIC X(35).
+
+       01  WS-RPT-HEADER                         PIC X(100) VALUE
+           'TICKET HISTORY REPORT'.
+       01  WS-RPT-TICKET-LINE.
+           05 FILLER                             PIC X(11) VALUE
+              'TICKET NO: '.
+           05 RPT-TICKET-NUM                     PIC X(07).
+           05 FILLER                             PIC X(82) VALUE
+              SPACES.
+       01  WS-RPT-COLUMNS                        PIC X(100) VALUE
+           'SEQ  LAST UPDATE          UPDATED BY  REMARKS'.
+       01  WS-RPT-LINE.
+           05 RPT-SEQ                            PIC 9(03).
+           05 FILLER                             PIC X(02) VALUE
+              SPACES.
+           05 RPT-UPDATE                         PIC X(20).
+           05 FILLER                             PIC X(02) VALUE
+              SPACES.
+           05 RPT-UPDATEBY                       PIC X(10).
+           05 FILLER                             PIC X(02) VALUE
+              SPACES.
+           05 RPT-REMARKS                        PIC X(50).
+           05 FILLER                             PIC X(11) VALUE
+              SPACES.
+
+       01  WS-COMMAREA.
+           05 WS-PGMID                           PIC X(06).
+           05 WS-STATE                           PIC X.
+           05 WS-TICKET-PASSED                   PIC X(07).
+           05 USERID.
+              10  USERID7                        PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 USR-TYPE.
+              15 USR-REQUESTOR                   PIC X.
+              15 USR-ADMIN                       PIC X.
+              15 USR-APPROVER                    PIC X.
+              15 USR-SERVICE                     PIC X.
+           05 WS-TICKET-NUM                      PIC X(07).
+           05 WS-FLAG                            PIC X(01).
+           05 ESC-BACKUP.
+              10 WS-E-TITLE                      PIC X(25).
+              10 WS-E-DES                        PIC X(100).
+              10 WS-E-STATS                      PIC X(10).
+              10 WS-E-UPDATE                     PIC X(50).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DF-PGMID                           PIC X(06).
+           05 DF-STATE                           PIC X.
+           05 DF-TICKET-PASSED                   PIC X(07).
+           05 DF-USERID.
+              10  DF-USERID7                     PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 DF-USR-TYPE.
+             15 DF-USR-REQUESTOR                 PIC X.
+             15 DF-USR-ADMIN                     PIC X.
+             15 DF-USR-APPROVER                  PIC X.
+             15 DF-USR-SERVICE                   PIC X.
+           05 DF-TICKET-NUM                      PIC X(07).
+           05 DF-FLAG                            PIC X(01).
+           05 DF-ESC-BACKUP.
+             10 DF-E-TITLE                       PIC X(25).
+             10 DF-E-DES                         PIC X(100).
+             10 DF-E-STATS                       PIC X(10).
+             10 DF-E-UPDATE                      PIC X(50).
+
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           MOVE EIBTRMID TO WS-QNAME(1:4)
+           MOVE 'SM07' TO WS-QNAME(5:4)
+           IF WS-PGMID = 'SM003'
+              EVALUATE TRUE
+                WHEN WS-STATE = LOW-VALUES
+                     MOVE 1 TO WS-PAGE
+                     PERFORM 400-BUILD-QUEUE
+                     PERFORM 500-DISPLAY-PAGE
+                     MOVE 1 TO WS-STATE
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 1
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+              END-EVALUATE
+           ELSE
+              MOVE SPACES TO ERRMSGO
+              MOVE LENGTH OF WS-INVALID-ACCESS TO WS-LENGTH
+              EXEC CICS SEND TEXT
+                      FROM (WS-INVALID-ACCESS)
+                      LENGTH (WS-LENGTH)
+                      ERASE
+                 END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-TIME)
+                DATESEP  ('/')
+                MMDDYYYY (DATEO)
+                TIME     (TIMEO)
+                TIMESEP  (':')
+           END-EXEC.
+       110-EXIT.
+           EXIT.
+
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE WS-TICKET-NUM TO TKTNUMO
+           MOVE WS-PAGE TO PAGEO
+           MOVE LENGTH OF SM007MO TO WS-LENGTH
+           EXEC CICS SEND
+                MAP('SM007M')
+                MAPSET('SM07S')
+                FROM(SM007MO)
+                LENGTH(WS-LENGTH)
+                CURSOR
+                ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('SM07')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('SM007M')
+                MAPSET('SM07S')
+                INTO (SM007MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHPF7
+                  IF WS-PAGE > 1
+                     SUBTRACT 1 FROM WS-PAGE
+                     PERFORM 500-DISPLAY-PAGE
+                  ELSE
+                     MOVE WS-FIRST-PAGE TO ERRMSGO
+                  END-IF
+             WHEN DFHPF8
+                  IF WS-PAGE < WS-MAX-PAGE
+                     ADD 1 TO WS-PAGE
+                     PERFORM 500-DISPLAY-PAGE
+                  ELSE
+                     MOVE WS-LAST-PAGE TO ERRMSGO
+                  END-IF
+             WHEN DFHPF3
+                  EXEC CICS DELETEQ TS
+                       QUEUE(WS-QNAME)
+                       RESP(WS-RETNCODE)
+                  END-EXEC
+                  MOVE SPACE TO WS-STATE
+                  MOVE 'SM007' TO WS-PGMID
+                  EXEC CICS XCTL
+                       PROGRAM('SM003')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHPF4
+                  IF WS-TOTAL-LINES = 0
+                     MOVE WS-NO-HISTORY TO ERRMSGO
+                  ELSE
+                     PERFORM 600-PRINT-HISTORY
+                     MOVE WS-HISTORY-PRINTED TO ERRMSGO
+                  END-IF
+             WHEN OTHER
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-BUILD-QUEUE.
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-QNAME)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           MOVE 0 TO WS-TOTAL-LINES
+           MOVE WS-TICKET-NUM TO WS-LOG-Ticket-ID
+           MOVE 0 TO WS-LOG-Seq-Number
+           EXEC CICS STARTBR
+                FILE('STF002E')
+                RIDFLD(WS-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                      OR WS-LOG-Ticket-ID NOT = WS-TICKET-NUM
+                 EXEC CICS READNEXT
+                      FILE('STF002E')
+                      INTO(WS-LOG)
+                      RIDFLD(WS-KEYS)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                    WS-LOG-Ticket-ID = WS-TICKET-NUM
+                    MOVE WS-LOG-Seq-Number TO WS-QLINE-SEQ
+                    MOVE WS-LOG-Last-Update TO WS-QLINE-UPDATE
+                    MOVE WS-LOG-Last-Update-by TO WS-QLINE-UPDATEBY
+                    MOVE WS-LOG-Update-Remarks(1:35) TO WS-QLINE-REMARKS
+                    EXEC CICS WRITEQ TS
+                         QUEUE(WS-QNAME)
+                         FROM(WS-QLINE)
+                         LENGTH(LENGTH OF WS-QLINE)
+                    END-EXEC
+                    ADD 1 TO WS-TOTAL-LINES
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF002E')
+              END-EXEC
+           END-IF
+           IF WS-TOTAL-LINES = 0
+              MOVE WS-NO-HISTORY TO ERRMSGO
+              MOVE 1 TO WS-MAX-PAGE
+           ELSE
+              DIVIDE WS-TOTAL-LINES BY 10 GIVING WS-MAX-PAGE
+                     REMAINDER WS-SUB
+              IF WS-SUB NOT = 0
+                 ADD 1 TO WS-MAX-PAGE
+              END-IF
+              IF WS-MAX-PAGE = 0
+                 MOVE 1 TO WS-MAX-PAGE
+              END-IF
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+      *    Re-browses STF002E for the full, untruncated remarks (the
+      *    on-screen TS queue built by 400-BUILD-QUEUE trims remarks to
+      *    35 bytes to fit the map) and writes every entry in sequence
+      *    order to TDQ 'SM07RPT', the print/export destination for
+      *    tickets that get escalated to management - same WRITEQ TD
+      *    report convention as SM16RPT/SM17CSV. No DCT entry for
+      *    SM07RPT exists in this tree, same class of gap already noted
+      *    for those queues.
+       600-PRINT-HISTORY.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM07RPT')
+                FROM   (WS-RPT-HEADER)
+                LENGTH (+100)
+           END-EXEC
+           MOVE WS-TICKET-NUM TO RPT-TICKET-NUM
+           EXEC CICS WRITEQ TD
+                QUEUE('SM07RPT')
+                FROM   (WS-RPT-TICKET-LINE)
+                LENGTH (+100)
+           END-EXEC
+           EXEC CICS WRITEQ TD
+                QUEUE('SM07RPT')
+                FROM   (WS-RPT-COLUMNS)
+                LENGTH (+100)
+           END-EXEC
+           MOVE WS-TICKET-NUM TO WS-LOG-Ticket-ID
+           MOVE 0 TO WS-LOG-Seq-Number
+           EXEC CICS STARTBR
+                FILE('STF002E')
+                RIDFLD(WS-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                      OR WS-LOG-Ticket-ID NOT = WS-TICKET-NUM
+                 EXEC CICS READNEXT
+                      FILE('STF002E')
+                      INTO(WS-LOG)
+                      RIDFLD(WS-KEYS)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                    WS-LOG-Ticket-ID = WS-TICKET-NUM
+                    MOVE WS-LOG-Seq-Number TO RPT-SEQ
+                    MOVE WS-LOG-Last-Update TO RPT-UPDATE
+                    MOVE WS-LOG-Last-Update-by TO RPT-UPDATEBY
+                    MOVE WS-LOG-Update-Remarks TO RPT-REMARKS
+                    EXEC CICS WRITEQ TD
+                         QUEUE('SM07RPT')
+                         FROM   (WS-RPT-LINE)
+                         LENGTH (+100)
+                    END-EXEC
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF002E')
+              END-EXEC
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       500-DISPLAY-PAGE.
+           MOVE SPACES TO ERRMSGO
+           COMPUTE WS-ITEM-START = ((WS-PAGE - 1) * 10) + 1
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+              COMPUTE WS-ITEM = WS-ITEM-START + WS-SUB - 1
+              IF WS-ITEM <= WS-TOTAL-LINES
+                 EXEC CICS READQ TS
+                      QUEUE(WS-QNAME)
+                      INTO(WS-QLINE)
+                      ITEM(WS-ITEM)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL)
+                    STRING 'SEQ ' WS-QLINE-SEQ '  ' WS-QLINE-UPDATE '  '
+                           WS-QLINE-UPDATEBY '  ' WS-QLINE-REMARKS
+                           DELIMITED BY SIZE INTO LOGO(WS-SUB)
+                 ELSE
+                    MOVE LOW-VALUES TO LOGO(WS-SUB)
+                 END-IF
+              ELSE
+                 MOVE LOW-VALUES TO LOGO(WS-SUB)
+              END-IF
+           END-PERFORM.
+       500-EXIT.
+           EXIT.
