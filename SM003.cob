@@ -17,7 +17,12 @@
 
        01  WS-END                                PIC X(15) VALUE
            'INVALID ACCESS'.
+       01  WS-HELP-TEXT                          PIC X(70) VALUE
+           'PF1=HELP PF2=SAVE PF3=EXIT PF5=CANCEL PF6=WATCH PF11=LOG
+      -    'PF12=NOTES'.
        77 WS-RETNCODE                            PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
 
       * PRE-DEFINE DATA DAPAT MGA ITO AY 
       * GALING SA COMMAREA FROM PREVIOUS MAP
@@ -27,31 +32,24 @@
       *   05 USERID                         PIC X(07) VALUE 'ISCB110'.
 
 
-       01  TICKET.
-           05 TICKET-KEY                         PIC X(07).
-           05 TICKET-KEY-NUM REDEFINES TICKET-KEY PIC 9(06).
-           05 TICKET-Requestor                   PIC X(8).
-           05 TICKET-Status                      PIC X(10).
-           05 TICKET-Title                       PIC X(25).
-           05 TICKET-Description                 PIC X(100).
-           05 TICKET-Last-Update                 PIC X(20). 
-           05 TICKET-Last-Update-by              PIC X(8). 
-           05 TICKET-Update-Remarks              PIC X(50).
-       
-       01  NEW-TICKET.
-           05 NEW-TICKET-KEY                     PIC X(07).
-           05 NEW-TICKET-KEY-NUM REDEFINES NEW-TICKET-KEY PIC 9(07).
-           05 NEW-TICKET-Requestor               PIC X(08).
-           05 NEW-TICKET-Status                  PIC X(10).
-           05 NEW-TICKET-Title                   PIC X(25).
-           05 NEW-TICKET-Description             PIC X(100).
-           05 NEW-TICKET-Last-Update             PIC X(20). 
-           05 NEW-TICKET-Last-Update-by          PIC X(08). 
-           05 NEW-TICKET-Update-Remarks          PIC X(50).
+      *    Duplicate-of validation reads a second ticket by key while
+      *    the record below still holds the record being edited - this
+      *    scratch buffer keeps that lookup from disturbing it. The
+      *    lookup only ever checks whether the read succeeded, never
+      *    any field of the ticket it names, so it stays its own small
+      *    record rather than a second full copy of the shared layout.
+       01  TICKET                                PIC X(401).
+
+      *    The record the rest of SM003 actively edits/rewrites -
+      *    shares the one STF001C layout every ticket program now
+      *    carries, renamed here from the program's old NEW-TICKET
+      *    name to keep the change local to this copybook swap.
+           COPY STF001C
+               REPLACING ==TICKET-REC== BY ==NEW-TICKET==.
 
        01  WS-LOG. 
            05 WS-KEYS.
-               10 WS-LOG-Ticket-ID               PIC X(06).  
+               10 WS-LOG-Ticket-ID               PIC X(07).
                10 WS-LOG-Seq-Number              PIC 9(03).
            05 WS-LOG-Last-Update                 PIC X(20). 
            05 WS-LOG-Last-Update-by              PIC X(10). 
@@ -59,7 +57,7 @@
 
        01  WS-LOG-BACKUP. 
            05 WS-B-KEYS.
-               10 WS-B-LOG-Ticket-ID             PIC X(06).  
+               10 WS-B-LOG-Ticket-ID             PIC X(07).
                10 WS-B-LOG-Seq-Number            PIC 9(03).
            05 WS-B-LOG-Last-Update               PIC X(20). 
            05 WS-B-LOG-Last-Update-by            PIC X(10). 
@@ -69,15 +67,37 @@
            05 WS-C-TITLE                         PIC X(25).
            05 WS-C-DES                           PIC X(100).
            05 WS-C-UPDATE                        PIC X(50).
+           05 WS-C-REQ                           PIC X(08).
+           05 WS-C-PHONE                         PIC X(15).
+           05 WS-C-EMAIL                         PIC X(40).
 
        01  HOLDER                                PIC X(50).
+       01  WS-HOLDER-TEMP                        PIC X(50).
+
+       01  WS-WATCHER-LIST                       PIC X(40).
+       01  WS-WATCHER-ALREADY                    PIC X VALUE 'N'.
 
+       01  WS-WATCHER-BACKUP.
+           05 WS-WATCHER-B-Ticket-ID             PIC X(07).
+           05 WS-WATCHER-B-Seq-Number            PIC 9(03).
+           05 WS-WATCHER-B-Userid                PIC X(08).
+           05 WS-WATCHER-B-Added-By              PIC X(08).
+           05 WS-WATCHER-B-Added-Date            PIC X(20).
 
        COPY SM03S.
        COPY DFHAID.
        COPY DFHBMSCA.
-       
-       01  WS-COMMAREA. 
+       COPY STF003C.
+       COPY STF005W.
+       COPY STF006C.
+       01  WS-CATEGORY-VALID                     PIC X VALUE 'Y'.
+       01  WS-DUPOF-VALID                        PIC X VALUE 'Y'.
+       01  WS-STATUS-VALID                       PIC X VALUE 'Y'.
+       01  WS-ERR-COUNT                          PIC 9(02) VALUE 0.
+       01  WS-ERR-TEXT                           PIC X(20).
+       01  WS-ERR-LIST                           PIC X(44).
+
+       01  WS-COMMAREA.
            05 WS-PGMID                           PIC X(06).
            05 WS-STATE                           PIC X.
            05 WS-TICKET-PASSED                   PIC X(07).
@@ -86,16 +106,26 @@
               10  FILLER                         PIC X(1).
            05 USR-TYPE.
               15 USR-REQUESTOR                   PIC X.
-              15 USR-ADMIN                       PIC X.  
+              15 USR-ADMIN                       PIC X.
               15 USR-APPROVER                    PIC X.
               15 USR-SERVICE                     PIC X.
+           05 WS-SM012-STATE                     PIC X.
+           05 WS-SM012-PGMID                     PIC X(06).
            05 WS-TICKET-NUM                      PIC X(07).
            05 WS-FLAG                            PIC X(01).
-           05 ESC-BACKUP.              
+           05 ESC-BACKUP.
               10 WS-E-TITLE                      PIC X(25).
               10 WS-E-DES                        PIC X(100).
               10 WS-E-STATS                      PIC X(10).
-              10 WS-E-UPDATE                     PIC X(50).  
+              10 WS-E-PRIORITY                    PIC X(08).
+              10 WS-E-CATEGORY                    PIC X(08).
+              10 WS-E-UPDATE                     PIC X(50).
+              10 WS-E-ATTACHMENT                  PIC X(40).
+              10 WS-E-REQUESTOR                   PIC X(08).
+              10 WS-E-DUPOF                       PIC X(07).
+              10 WS-E-PHONE                       PIC X(15).
+              10 WS-E-EMAIL                       PIC X(40).
+           05 WS-HELP-FLAG                        PIC X.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -110,24 +140,43 @@
              15 DF-USR-ADMIN                     PIC X.  
              15 DF-USR-APPROVER                  PIC X.
              15 DF-USR-SERVICE                   PIC X.
+           05 DF-SM012-STATE                     PIC X.
+           05 DF-SM012-PGMID                     PIC X(06).
            05 DF-TICKET-NUM                      PIC X(07).
            05 DF-FLAG                            PIC X(01).
-           05 DF-ESC-BACKUP.              
+           05 DF-ESC-BACKUP.
              10 DF-E-TITLE                       PIC X(25).
              10 DF-E-DES                         PIC X(100).
              10 DF-E-STATS                       PIC X(10).
+             10 DF-E-PRIORITY                     PIC X(08).
+             10 DF-E-CATEGORY                     PIC X(08).
              10 DF-E-UPDATE                      PIC X(50).
+             10 DF-E-ATTACHMENT                   PIC X(40).
+             10 DF-E-REQUESTOR                    PIC X(08).
+             10 DF-E-DUPOF                        PIC X(07).
+             10 DF-E-PHONE                        PIC X(15).
+             10 DF-E-EMAIL                        PIC X(40).
+           05 DF-HELP-FLAG                         PIC X.
 
        PROCEDURE DIVISION.
        100-MAIN.
            EXEC CICS IGNORE CONDITION
                      ERROR
-           END-EXEC     
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE)
+           END-EXEC
 
            MOVE DFHCOMMAREA  TO WS-COMMAREA
 
-           IF WS-STATE  = 'A' OR  
-               WS-STATE   = 'B' OR 
+           IF WS-HELP-FLAG = 'Y'
+              MOVE SPACE TO WS-HELP-FLAG
+              PERFORM 1000-NEW-MAP
+           ELSE
+
+           IF WS-STATE  = 'A' OR
+               WS-STATE   = 'B' OR
                WS-STATE   = 'C' OR
                WS-STATE   =  SPACE
               CONTINUE
@@ -184,6 +233,8 @@
               PERFORM 1000-NEW-MAP
            ELSE
               PERFORM 110-INVALID
+           END-IF
+
            END-IF.
        100-EXIT. EXIT.
 
@@ -227,22 +278,45 @@
               CURSOR
               ERASE
 			     END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
            EXEC CICS RETURN
               TRANSID('SM03')
             	COMMAREA(WS-COMMAREA)
-              LENGTH(207)
+              LENGTH(353)
 	         END-EXEC.
        1000-EXIT. EXIT.  
 
        2000-CHECK-AID.
            EVALUATE TRUE
+            WHEN EIBAID = DFHPF1
+              MOVE 'Y' TO WS-HELP-FLAG
+              EXEC CICS SEND TEXT
+                   FROM (WS-HELP-TEXT)
+                   LENGTH (+70)
+                   ERASE
+              END-EXEC
+              EXEC CICS RETURN
+                 TRANSID('SM03')
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(353)
+              END-EXEC
+
             WHEN EIBAID = DFHPF2
               IF WS-STATE = 'B' AND  WS-FLAG = 'V'
                PERFORM 3000-READ-RECORD
-               IF WS-E-TITLE = NEW-TICKET-Title AND
-                  WS-E-DES = NEW-TICKET-Description AND
-                  WS-E-STATS = NEW-TICKET-Status AND
-                  WS-E-UPDATE = NEW-TICKET-Update-Remarks
+               IF WS-E-TITLE = TICKET-Title AND
+                  WS-E-DES = TICKET-Description AND
+                  WS-E-STATS = TICKET-Status AND
+                  WS-E-PRIORITY = TICKET-Priority AND
+                  WS-E-CATEGORY = TICKET-Category AND
+                  WS-E-UPDATE = TICKET-Update-Remarks AND
+                  WS-E-ATTACHMENT = TICKET-Attachment AND
+                  WS-E-REQUESTOR = TICKET-Requestor
 
                   MOVE 'W'  TO WS-FLAG
                ELSE
@@ -306,7 +380,33 @@
               CONTINUE
 
             WHEN EIBAID = DFHPF11
-              CONTINUE
+             IF WS-STATE = 'C' OR 'A'
+                MOVE WS-TICKET-NUM TO WS-TICKET-PASSED
+                MOVE LOW-VALUES TO WS-STATE
+                EXEC CICS XCTL
+                     PROGRAM('SM007')
+                     COMMAREA(WS-COMMAREA)
+                     LENGTH(133)
+                END-EXEC
+             END-IF
+
+            WHEN EIBAID = DFHPF12
+             IF WS-TICKET-NUM NOT = NULL AND WS-TICKET-NUM NOT = SPACE
+                MOVE WS-TICKET-NUM TO WS-TICKET-PASSED
+                MOVE 'SM003' TO WS-SM012-PGMID
+                MOVE LOW-VALUES TO WS-SM012-STATE
+                EXEC CICS XCTL
+                     PROGRAM('SM012')
+                     COMMAREA(WS-COMMAREA)
+                     LENGTH(353)
+                END-EXEC
+             END-IF
+
+            WHEN EIBAID = DFHPF6
+             IF (WS-STATE = 'C' OR 'A') AND
+                WTCHRI NOT = SPACES AND LOW-VALUES
+                PERFORM 3800-ADD-WATCHER
+             END-IF
 
             WHEN OTHER
               CONTINUE
@@ -355,27 +455,32 @@
               IF WS-STATE = 'B' AND WS-FLAG = 'K'
                  PERFORM 3500-CHECK-EDIT
                  PERFORM 3100-UPDATE-FILE
-                 MOVE WS-TICKET-NUM TO WS-LOG-Ticket-ID
-                 MOVE 0 TO WS-LOG-Seq-Number 
-                 PERFORM 3400-CREATE-LOG
-                 PERFORM 2110-STATEA-FLAGY
-                 MOVE DFHBMPRO TO IDA
-                 MOVE DFHBMPRO TO TICKETTA
-                 MOVE DFHBMPRO TO TICKTD1A
-                 MOVE DFHBMPRO TO TICKTD2A
-                 MOVE DFHBMPRO TO REQA
-                 MOVE DFHBMPRO TO STATSA
-                 MOVE DFHBMPRO TO UPBA
-                 MOVE DFHBMPRO TO UPR1A
-                 MOVE DFHBMPRO TO UPR2A
-                 MOVE DFHBMPRO TO UPDATEA
-                 MOVE DFHBMPRO TO UPTIMEA
-                 
+                 IF WS-RETNCODE = DFHRESP(NORMAL)
+                    MOVE WS-TICKET-NUM TO WS-LOG-Ticket-ID
+                    MOVE 0 TO WS-LOG-Seq-Number
+                    PERFORM 3400-CREATE-LOG
+                    PERFORM 2110-STATEA-FLAGY
+                    MOVE DFHBMPRO TO IDA
+                    MOVE DFHBMPRO TO TICKETTA
+                    MOVE DFHBMPRO TO TICKTD1A
+                    MOVE DFHBMPRO TO TICKTD2A
+                    MOVE DFHBMPRO TO REQA
+                    MOVE DFHBMPRO TO STATSA
+                    MOVE DFHBMPRO TO UPBA
+                    MOVE DFHBMPRO TO UPR1A
+                    MOVE DFHBMPRO TO UPR2A
+                    MOVE DFHBMPRO TO UPDATEA
+                    MOVE DFHBMPRO TO UPTIMEA
+
              MOVE 'TICKET UPDATED, PRESS ENTER TO UPDATE ANOTHER TICKET'
                TO ERRMSGO
-                 MOVE 'N' TO WS-FLAG
-                 MOVE 'C' TO WS-STATE
-             
+                    MOVE 'N' TO WS-FLAG
+                    MOVE 'C' TO WS-STATE
+                 ELSE
+                    MOVE 'UPDATE FAILED, PRESS ENTER TO TRY AGAIN'
+                      TO ERRMSGO
+                    MOVE 'N' TO WS-FLAG
+                 END-IF
               END-IF
 
             WHEN EIBAID = DFHPF5
@@ -456,29 +561,39 @@
               END-IF
 
               IF WS-STATE = 'B' AND WS-FLAG = 'N'
-                EVALUATE TRUE
-                  WHEN TICKETTI = SPACE
-                    MOVE -1 TO TICKETTL
-                    MOVE 'TICKET TITLE IS REQUIRED' TO ERRMSGO
-                  WHEN TICKTD1I = SPACE
-                    MOVE -1 TO TICKTD1L
-                    MOVE 'DESCRIPTION IS REQUIRED' TO ERRMSGO
-                  WHEN STATSI  NOT = 'ONGOING' AND 'COMPLETED'
-                    MOVE -1 TO STATSL
-                    MOVE 'STATUS IS NOT VALID' TO ERRMSGO
-                  WHEN UPR1I = SPACE
-                    MOVE -1 TO UPR1L
-                    MOVE 'UPDATE REMARKS IS REQUIRED' TO ERRMSGO
-                  WHEN OTHER 
-                    MOVE 'PRESS PF2 TO UPDATE TICKET' TO ERRMSGO
-                    MOVE 'V' TO WS-FLAG
-                END-EVALUATE
+                PERFORM 3600-VALIDATE-CATEGORY
+                PERFORM 3700-VALIDATE-DUPOF
+                PERFORM 3750-VALIDATE-STATUS
+                PERFORM 2115-VALIDATE-FIELDS
                 MOVE TICKETTI TO WS-E-TITLE
                 MOVE TICKTD1I TO WS-E-DES(1:50)
                 MOVE TICKTD2I TO WS-E-DES(51:50)
                 MOVE STATSI TO WS-E-STATS
+                MOVE PRIORI TO WS-E-PRIORITY
+                MOVE CATGI TO WS-E-CATEGORY
                 MOVE UPR1I TO WS-E-UPDATE(1:25)
                 MOVE UPR2I TO WS-E-UPDATE(26:25)
+                MOVE REQI TO WS-E-REQUESTOR
+                IF DUPOFI = SPACES OR LOW-VALUES
+                   MOVE SPACES TO WS-E-DUPOF
+                ELSE
+                   MOVE DUPOFI TO WS-E-DUPOF
+                END-IF
+                IF PHONEI = SPACES OR LOW-VALUES
+                   MOVE SPACES TO WS-E-PHONE
+                ELSE
+                   MOVE PHONEI TO WS-E-PHONE
+                END-IF
+                IF EMAILI = SPACES OR LOW-VALUES
+                   MOVE SPACES TO WS-E-EMAIL
+                ELSE
+                   MOVE EMAILI TO WS-E-EMAIL
+                END-IF
+                IF ATTCHI = SPACES OR LOW-VALUES
+                   MOVE SPACES TO WS-E-ATTACHMENT
+                ELSE
+                   MOVE ATTCHI TO WS-E-ATTACHMENT
+                END-IF
                 PERFORM 3000-READ-RECORD
                 PERFORM 2120-STATEB
               END-IF
@@ -509,14 +624,28 @@
                 MOVE WS-E-DES(1:50) TO TICKTD1O
                 MOVE WS-E-DES(51:50) TO TICKTD2O
                 MOVE WS-E-STATS TO STATSO
+                MOVE WS-E-PRIORITY TO PRIORO
+                MOVE WS-E-CATEGORY TO CATGO
+                MOVE WS-E-DUPOF TO DUPOFO
                 MOVE WS-E-UPDATE(1:25) TO UPR1O
                 MOVE WS-E-UPDATE(26:25) TO UPR2O
+                MOVE WS-E-ATTACHMENT TO ATTCHO
+                MOVE WS-E-PHONE TO PHONEO
+                MOVE WS-E-EMAIL TO EMAILO
+                MOVE WS-E-REQUESTOR TO REQO
               END-IF
                
               MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
 
             WHEN EIBAID = DFHPF11
-              MOVE 'GO TO LOG' TO ERRMSGO
+              IF WS-STATE NOT = 'C' AND WS-STATE NOT = 'A'
+                MOVE 'DISABLED PFKEY PRESSED' TO ERRMSGO
+              END-IF
+
+            WHEN EIBAID = DFHPF12
+              IF WS-TICKET-NUM = NULL OR WS-TICKET-NUM = SPACE
+                MOVE 'DISABLED PFKEY PRESSED' TO ERRMSGO
+              END-IF
 
             WHEN OTHER
               IF WS-STATE = 'A'
@@ -544,8 +673,15 @@
                 MOVE WS-E-DES(1:50) TO TICKTD1O
                 MOVE WS-E-DES(51:50) TO TICKTD2O
                 MOVE WS-E-STATS TO STATSO
+                MOVE WS-E-PRIORITY TO PRIORO
+                MOVE WS-E-CATEGORY TO CATGO
+                MOVE WS-E-DUPOF TO DUPOFO
                 MOVE WS-E-UPDATE(1:25) TO UPR1O
                 MOVE WS-E-UPDATE(26:25) TO UPR2O
+                MOVE WS-E-ATTACHMENT TO ATTCHO
+                MOVE WS-E-PHONE TO PHONEO
+                MOVE WS-E-EMAIL TO EMAILO
+                MOVE WS-E-REQUESTOR TO REQO
               END-IF
 
 
@@ -554,27 +690,128 @@
            END-EVALUATE.
        2100-EXIT. EXIT.
 
+      *    Validates every editable field in one pass instead of
+      *    stopping at the first bad one (the old EVALUATE TRUE only
+      *    ever highlighted the first WHEN that matched).
+      *    Every failing field still gets its -1 cursor-position/
+      *    attribute treatment, and ERRMSGO lists all of them (subject
+      *    to the screen field's 50-byte limit, same as any other
+      *    3270 message).
+       2115-VALIDATE-FIELDS.
+           MOVE SPACES TO ERRMSGO
+           MOVE SPACES TO WS-ERR-LIST
+           MOVE 0 TO WS-ERR-COUNT
+           IF TICKETTI = SPACE
+              MOVE -1 TO TICKETTL
+              MOVE 'TITLE REQD' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF TICKTD1I = SPACE
+              MOVE -1 TO TICKTD1L
+              MOVE 'DESC REQD' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF WS-STATUS-VALID NOT = 'Y'
+              MOVE -1 TO STATSL
+              MOVE 'STATUS INVALID' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF PRIORI NOT = 'LOW' AND 'MEDIUM' AND 'HIGH' AND 'CRITICAL'
+              MOVE -1 TO PRIORL
+              MOVE 'PRIORITY INVALID' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF CATGI = SPACE OR LOW-VALUES
+              MOVE -1 TO CATGL
+              MOVE 'CATEGORY REQD' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           ELSE
+              IF WS-CATEGORY-VALID NOT = 'Y'
+                 MOVE -1 TO CATGL
+                 MOVE 'CATEGORY INVALID' TO WS-ERR-TEXT
+                 PERFORM 2116-APPEND-ERR-MSG
+              END-IF
+           END-IF
+           IF UPR1I = SPACE
+              MOVE -1 TO UPR1L
+              MOVE 'REMARKS REQD' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF REQI = SPACE OR LOW-VALUES
+              MOVE -1 TO REQL
+              MOVE 'REQUESTOR REQD' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF WS-DUPOF-VALID NOT = 'Y'
+              MOVE -1 TO DUPOFL
+              MOVE 'DUPOF INVALID' TO WS-ERR-TEXT
+              PERFORM 2116-APPEND-ERR-MSG
+           END-IF
+           IF WS-ERR-COUNT = 0
+              MOVE 'PRESS PF2 TO UPDATE TICKET' TO ERRMSGO
+              MOVE 'V' TO WS-FLAG
+           ELSE
+              STRING 'FIX: ' WS-ERR-LIST DELIMITED BY SIZE
+                     INTO ERRMSGO
+           END-IF.
+       2115-EXIT. EXIT.
+
+      *    Appends WS-ERR-TEXT to the comma-separated WS-ERR-LIST
+      *    accumulator - STRING stops silently once WS-ERR-LIST is
+      *    full, which simply means later fields in the pass still get
+      *    highlighted on screen even if their label didn't fit in the
+      *    text message.
+       2116-APPEND-ERR-MSG.
+           ADD 1 TO WS-ERR-COUNT
+           IF WS-ERR-LIST = SPACES
+              MOVE WS-ERR-TEXT TO WS-ERR-LIST
+           ELSE
+              STRING WS-ERR-LIST DELIMITED BY SPACE
+                     ',' WS-ERR-TEXT DELIMITED BY SPACE
+                     INTO WS-ERR-LIST
+              END-STRING
+           END-IF.
+       2116-EXIT. EXIT.
+
        2110-STATEA-FLAGY.
-            MOVE NEW-TICKET-KEY TO IDO
-            MOVE NEW-TICKET-Title TO TICKETTO
-            MOVE NEW-TICKET-Description(1:50) TO TICKTD1O
-            MOVE NEW-TICKET-Description(51:50) TO TICKTD2O
-            MOVE NEW-TICKET-Requestor TO REQO
-            MOVE NEW-TICKET-Status  TO STATSO
-            MOVE NEW-TICKET-Last-Update-by TO UPBO
-            MOVE NEW-TICKET-Update-Remarks(1:25) TO UPR1O
-            MOVE NEW-TICKET-Update-Remarks(26:25) TO UPR2O
-            MOVE NEW-TICKET-Last-Update(1:10) TO UPDATEO
-            MOVE NEW-TICKET-Last-Update(12:09) TO  UPTIMEO.
+            MOVE TICKET-KEY TO IDO
+            MOVE TICKET-Title TO TICKETTO
+            MOVE TICKET-Description(1:50) TO TICKTD1O
+            MOVE TICKET-Description(51:50) TO TICKTD2O
+            MOVE TICKET-Requestor TO REQO
+            MOVE TICKET-Status  TO STATSO
+            MOVE TICKET-Priority TO PRIORO
+            MOVE TICKET-Category TO CATGO
+            MOVE TICKET-Duplicate-Of TO DUPOFO
+            MOVE TICKET-Attachment TO ATTCHO
+            MOVE TICKET-Phone TO PHONEO
+            MOVE TICKET-Email TO EMAILO
+            MOVE TICKET-Last-Update-by TO UPBO
+            MOVE TICKET-Update-Remarks(1:25) TO UPR1O
+            MOVE TICKET-Update-Remarks(26:25) TO UPR2O
+            MOVE TICKET-Last-Update(1:10) TO UPDATEO
+            MOVE TICKET-Last-Update(12:09) TO  UPTIMEO
+            IF USR-SERVICE = 'Y' OR USR-ADMIN = 'Y'
+               MOVE DFHBMUNP TO REQA
+            ELSE
+               MOVE DFHBMPRO TO REQA
+            END-IF
+            PERFORM 3900-BUILD-WATCHER-LIST
+            MOVE WS-WATCHER-LIST TO WTCLSO.
        2110-EXIT. EXIT.
 
        2120-STATEB.
-            MOVE NEW-TICKET-KEY TO IDO
-            MOVE NEW-TICKET-Requestor TO REQO
-            MOVE NEW-TICKET-Last-Update-by TO UPBO
-            MOVE NEW-TICKET-Last-Update(1:10) TO UPDATEO
-            MOVE NEW-TICKET-Last-Update(12:09) TO  UPTIMEO 
-            MOVE DFHBMPRO TO IDA.
+            MOVE TICKET-KEY TO IDO
+            MOVE TICKET-Requestor TO REQO
+            MOVE TICKET-Last-Update-by TO UPBO
+            MOVE TICKET-Last-Update(1:10) TO UPDATEO
+            MOVE TICKET-Last-Update(12:09) TO  UPTIMEO
+            MOVE DFHBMPRO TO IDA
+            IF USR-SERVICE = 'Y' OR USR-ADMIN = 'Y'
+               MOVE DFHBMUNP TO REQA
+            ELSE
+               MOVE DFHBMPRO TO REQA
+            END-IF.
        2120-EXIT. EXIT.
 
       
@@ -593,12 +830,12 @@
                  EQUAL
                  UPDATE
             END-EXEC
-            IF NEW-TICKET-Status = 'APPROVED' OR 'ONGOING'
+            IF TICKET-Status = 'APPROVED' OR 'ONGOING'
                 IF WS-STATE = 'A'
       ****I FFIX PA YUN REQUESTOR GALING SA COMMAREA
       ***************REQUESTOR USER
                   IF USR-REQUESTOR = 'Y'
-                    IF USERID = NEW-TICKET-Requestor
+                    IF USERID = TICKET-Requestor
                       MOVE 'Y' TO WS-FLAG
                     ELSE
                       MOVE 'R' TO WS-FLAG
@@ -618,10 +855,19 @@
        3000-EXIT. EXIT.
 
        3100-UPDATE-FILE.
-           MOVE WS-E-TITLE TO NEW-TICKET-Title
-           MOVE WS-E-DES TO NEW-TICKET-Description
-           MOVE WS-E-STATS TO NEW-TICKET-Status
-           MOVE WS-E-UPDATE TO NEW-TICKET-Update-Remarks
+           MOVE WS-E-TITLE TO TICKET-Title
+           MOVE WS-E-DES TO TICKET-Description
+           MOVE WS-E-STATS TO TICKET-Status
+           MOVE WS-E-PRIORITY TO TICKET-Priority
+           MOVE WS-E-CATEGORY TO TICKET-Category
+           MOVE WS-E-DUPOF TO TICKET-Duplicate-Of
+           MOVE WS-E-ATTACHMENT TO TICKET-Attachment
+           MOVE WS-E-PHONE TO TICKET-Phone
+           MOVE WS-E-EMAIL TO TICKET-Email
+           MOVE WS-E-UPDATE TO TICKET-Update-Remarks
+           IF USR-SERVICE = 'Y' OR USR-ADMIN = 'Y'
+              MOVE WS-E-REQUESTOR TO TICKET-Requestor
+           END-IF
            EXEC CICS ASKTIME
             ABSTIME    (WS-TIME)
            END-EXEC
@@ -632,9 +878,9 @@
              TIME       (TIMEO)
              TIMESEP    (':')
            END-EXEC
-           MOVE DATEO    TO NEW-TICKET-Last-Update(1:10)
-           MOVE TIMEO    TO NEW-TICKET-Last-Update(12:09)
-           MOVE USERID   TO NEW-TICKET-Last-Update-by
+           MOVE DATEO    TO TICKET-Last-Update(1:10)
+           MOVE TIMEO    TO TICKET-Last-Update(12:09)
+           MOVE USERID   TO TICKET-Last-Update-by
            EXEC CICS
              REWRITE FILE ('STF001C')
              FROM (NEW-TICKET)
@@ -643,6 +889,172 @@
 
        3100-EXIT. EXIT.
 
+       3600-VALIDATE-CATEGORY.
+           MOVE 'Y' TO WS-CATEGORY-VALID
+           IF CATGI NOT = SPACES AND LOW-VALUES
+              EXEC CICS READ
+                   FILE('STF003C')
+                   INTO (CATEGORY-REC)
+                   RIDFLD (CATGI)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE NOT = DFHRESP(NORMAL) OR
+                 CATEGORY-ACTIVE NOT = 'Y'
+                 MOVE 'N' TO WS-CATEGORY-VALID
+              END-IF
+           END-IF.
+       3600-EXIT. EXIT.
+
+      *    Duplicate-of is optional - blank passes - but when an
+      *    operator does key one in, it has to name a real ticket.
+      *    Reuses the otherwise-unused TICKET 01-level as a scratch
+      *    read buffer so this lookup doesn't disturb NEW-TICKET, the
+      *    record the rest of SM003 is actively editing/rewriting.
+       3700-VALIDATE-DUPOF.
+           MOVE 'Y' TO WS-DUPOF-VALID
+           IF DUPOFI NOT = SPACES AND LOW-VALUES
+              IF DUPOFI = WS-TICKET-NUM
+                 MOVE 'N' TO WS-DUPOF-VALID
+              ELSE
+                 EXEC CICS READ
+                      FILE('STF001C')
+                      INTO (TICKET)
+                      RIDFLD (DUPOFI)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE NOT = DFHRESP(NORMAL)
+                    MOVE 'N' TO WS-DUPOF-VALID
+                 END-IF
+              END-IF
+           END-IF.
+       3700-EXIT. EXIT.
+
+      *    The set of valid STATSI values used to be the hardcoded
+      *    'ONGOING'/'COMPLETED' literals below; this now looks the
+      *    entered status up in STF006C instead, the same keyed-read-
+      *    plus-ACTIVE-flag idiom 3600-VALIDATE-CATEGORY already uses
+      *    against STF003C, so new statuses can be added (or retired)
+      *    by maintaining the master file rather than changing this
+      *    program.
+       3750-VALIDATE-STATUS.
+           MOVE 'Y' TO WS-STATUS-VALID
+           IF STATSI NOT = SPACES AND LOW-VALUES
+              EXEC CICS READ
+                   FILE('STF006C')
+                   INTO (STATUS-REC)
+                   RIDFLD (STATSI)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE NOT = DFHRESP(NORMAL) OR
+                 STATUS-ACTIVE NOT = 'Y'
+                 MOVE 'N' TO WS-STATUS-VALID
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-STATUS-VALID
+           END-IF.
+       3750-EXIT. EXIT.
+
+      *    Adds the userid keyed into WTCHRI to this ticket's watcher
+      *    (CC) list, held in STF005W - a separate keyed file rather
+      *    than a field on the ticket record, same reasoning as
+      *    STF002E's log entries: one ticket can have many watchers
+      *    and STF001C's record is inline-duplicated per program with
+      *    no shared copybook to safely extend with a repeating group.
+       3800-ADD-WATCHER.
+           MOVE WS-TICKET-NUM TO WATCHER-Ticket-ID
+           MOVE 0 TO WATCHER-Seq-Number
+           MOVE 0 TO WS-WATCHER-B-Seq-Number
+           MOVE 'N' TO WS-WATCHER-ALREADY
+           EXEC CICS STARTBR
+                FILE('STF005W')
+                RIDFLD(WATCHER-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                      OR WATCHER-Ticket-ID NOT = WS-TICKET-NUM
+                 EXEC CICS READNEXT
+                      FILE('STF005W')
+                      INTO(WATCHER-REC)
+                      RIDFLD(WATCHER-KEYS)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                    WATCHER-Ticket-ID = WS-TICKET-NUM
+                    MOVE WATCHER-REC TO WS-WATCHER-BACKUP
+                    IF WATCHER-Userid = WTCHRI
+                       MOVE 'Y' TO WS-WATCHER-ALREADY
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF005W')
+              END-EXEC
+           END-IF
+           IF WS-WATCHER-ALREADY = 'N'
+              MOVE WS-TICKET-NUM TO WATCHER-Ticket-ID
+              MOVE WS-WATCHER-B-Seq-Number TO WATCHER-Seq-Number
+              ADD 1 TO WATCHER-Seq-Number
+              MOVE WTCHRI TO WATCHER-Userid
+              MOVE USERID TO WATCHER-Added-By
+              MOVE DATEO TO WATCHER-Added-Date(1:10)
+              MOVE TIMEO TO WATCHER-Added-Date(12:9)
+              EXEC CICS WRITE
+                   FILE('STF005W')
+                   FROM(WATCHER-REC)
+                   RIDFLD(WATCHER-KEYS)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              MOVE 'WATCHER ADDED TO TICKET' TO ERRMSGO
+           ELSE
+              MOVE 'USER IS ALREADY WATCHING THIS TICKET' TO ERRMSGO
+           END-IF
+           MOVE SPACES TO WTCHRI.
+       3800-EXIT. EXIT.
+
+      *    Rebuilds the comma-separated read-only watcher list shown
+      *    on screen (WTCLSO) from STF005W. Working-storage does not
+      *    survive across pseudo-conversational turns, so this has to
+      *    re-browse the file every time the ticket detail is painted
+      *    rather than caching the list.
+       3900-BUILD-WATCHER-LIST.
+           MOVE SPACES TO WS-WATCHER-LIST
+           MOVE WS-TICKET-NUM TO WATCHER-Ticket-ID
+           MOVE 0 TO WATCHER-Seq-Number
+           EXEC CICS STARTBR
+                FILE('STF005W')
+                RIDFLD(WATCHER-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                      OR WATCHER-Ticket-ID NOT = WS-TICKET-NUM
+                 EXEC CICS READNEXT
+                      FILE('STF005W')
+                      INTO(WATCHER-REC)
+                      RIDFLD(WATCHER-KEYS)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                    WATCHER-Ticket-ID = WS-TICKET-NUM
+                    IF WS-WATCHER-LIST = SPACES
+                       MOVE WATCHER-Userid TO WS-WATCHER-LIST(1:8)
+                    ELSE
+                       STRING WS-WATCHER-LIST DELIMITED BY SPACE
+                              ',' WATCHER-Userid DELIMITED BY SPACE
+                              INTO WS-WATCHER-LIST
+                       END-STRING
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF005W')
+              END-EXEC
+           END-IF.
+       3900-EXIT. EXIT.
+
        3200-READ-ONLY.
            EXEC CICS STARTBR 
               FILE('STF001C')
@@ -695,7 +1107,7 @@
            ADD 1 TO WS-LOG-Seq-Number 
       **********ID GALING SA COMMAREA
            MOVE USERID TO WS-LOG-Last-Update-by
-           MOVE NEW-TICKET-Last-Update-by  TO WS-LOG-Last-Update-by
+           MOVE TICKET-Last-Update-by  TO WS-LOG-Last-Update-by
            MOVE HOLDER TO WS-LOG-Update-Remarks
            EXEC CICS
                 WRITE FILE('STF002E')
@@ -721,19 +1133,32 @@
 
        3500-CHECK-EDIT.
            
-           IF WS-E-TITLE NOT = NEW-TICKET-Title
+           IF WS-E-TITLE NOT = TICKET-Title
              MOVE WS-E-TITLE TO WS-C-TITLE
            END-IF
 
-           IF WS-E-DES NOT = NEW-TICKET-Description
+           IF WS-E-DES NOT = TICKET-Description
                MOVE WS-E-DES TO WS-C-DES 
            END-IF
 
-           IF WS-E-UPDATE NOT = NEW-TICKET-Update-Remarks
-                 MOVE WS-E-UPDATE TO WS-C-UPDATE 
+           IF WS-E-UPDATE NOT = TICKET-Update-Remarks
+                 MOVE WS-E-UPDATE TO WS-C-UPDATE
+           END-IF
+
+           IF (USR-SERVICE = 'Y' OR USR-ADMIN = 'Y') AND
+              WS-E-REQUESTOR NOT = TICKET-Requestor
+                 MOVE WS-E-REQUESTOR TO WS-C-REQ
+           END-IF.
+
+           IF WS-E-PHONE NOT = TICKET-Phone
+              MOVE WS-E-PHONE TO WS-C-PHONE
+           END-IF
+
+           IF WS-E-EMAIL NOT = TICKET-Email
+              MOVE WS-E-EMAIL TO WS-C-EMAIL
            END-IF.
 
-           IF NEW-TICKET-Status = 'COMPLETED'
+           IF TICKET-Status = 'COMPLETED'
                EVALUATE TRUE
                WHEN WS-C-TITLE NOT = NULL AND 
                     WS-C-DES NOT = NULL AND
@@ -811,6 +1236,32 @@
                     MOVE 'TITLE/REMARKS UPDATED' TO HOLDER
 
                END-EVALUATE
+           END-IF
+
+           IF WS-C-REQ NOT = NULL
+             IF HOLDER = SPACES
+                MOVE 'REQUESTOR REASSIGNED' TO HOLDER
+             ELSE
+                MOVE HOLDER TO WS-HOLDER-TEMP
+                MOVE SPACES TO HOLDER
+                STRING FUNCTION TRIM(WS-HOLDER-TEMP) DELIMITED BY SIZE
+                  '; REASSIGNED' DELIMITED BY SIZE
+                  INTO HOLDER
+                END-STRING
+             END-IF
+           END-IF.
+
+           IF WS-C-PHONE NOT = NULL OR WS-C-EMAIL NOT = NULL
+             IF HOLDER = SPACES
+                MOVE 'CONTACT INFO UPDATED' TO HOLDER
+             ELSE
+                MOVE HOLDER TO WS-HOLDER-TEMP
+                MOVE SPACES TO HOLDER
+                STRING FUNCTION TRIM(WS-HOLDER-TEMP) DELIMITED BY SIZE
+                  '; CONTACT INFO UPDATED' DELIMITED BY SIZE
+                  INTO HOLDER
+                END-STRING
+             END-IF
            END-IF.
        3500-EXIT. EXIT.
 
@@ -877,7 +1328,31 @@
                    INTO HOLDER
                  END-STRING
 
-               END-EVALUATE.
+               END-EVALUATE
+
+           IF WS-C-REQ NOT = NULL AND
+              (WS-C-TITLE NOT = NULL OR WS-C-DES NOT = NULL OR
+               WS-C-UPDATE NOT = NULL)
+             MOVE HOLDER TO WS-HOLDER-TEMP
+             MOVE SPACES TO HOLDER
+             STRING FUNCTION TRIM(WS-HOLDER-TEMP) DELIMITED BY SIZE
+               ' REASSIGNED' DELIMITED BY SIZE
+               INTO HOLDER
+             END-STRING
+           END-IF.
+
+           IF WS-C-PHONE NOT = NULL OR WS-C-EMAIL NOT = NULL
+             IF HOLDER = SPACES
+                MOVE 'CONTACT INFO UPDATED' TO HOLDER
+             ELSE
+                MOVE HOLDER TO WS-HOLDER-TEMP
+                MOVE SPACES TO HOLDER
+                STRING FUNCTION TRIM(WS-HOLDER-TEMP) DELIMITED BY SIZE
+                  '; CONTACT INFO UPDATED' DELIMITED BY SIZE
+                  INTO HOLDER
+                END-STRING
+             END-IF
+           END-IF.
 
        3600-EXIT. EXIT.
 
