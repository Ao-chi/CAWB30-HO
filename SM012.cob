@@ -0,0 +1,193 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM012.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM012 is XCTL'd into as a pop-up from SM001/SM004/SM005/SM006 *
+      *  (any screen that carries WS-SM012-STATE/WS-SM012-PGMID in its *
+      *  commarea) to jot a quick internal note against the ticket in  *
+      *  WS-TICKET-PASSED, bypassing SM003's full update state         *
+      *  machine. It only ever reads/sets the common commarea header   *
+      *  every caller shares (PGMID/STATE/TICKET-PASSED/USERID/        *
+      *  USR-TYPE/SM012-STATE/SM012-PGMID) - WS-STATE and anything     *
+      *  past SM012-PGMID belong to the caller and are passed back     *
+      *  untouched via LENGTH(EIBCALEN) so a caller's own trailing     *
+      *  work area (e.g. SM004's WS-TIX-DETL) survives the round trip. *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY SM12S.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+       01  WS-CURRENT-MAP  VALUE 'SM12S'         PIC X(7).
+       01  WS-TIME                               PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(10).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       01  WS-ERRMSGS.
+           05 WS-NOTE-REQUIRED                   PIC X(28) VALUE
+              'ENTER A NOTE AND PRESS ENTER'.
+           05 WS-NOTE-SAVED                       PIC X(39) VALUE
+              'NOTE SAVED, ENTER ANOTHER OR PRESS PF3'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-TICKET-ID               PIC X(07).
+               10 WS-LOG-SEQ-NUM                 PIC 9(03).
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
+           05 WS-LOG-UPD-REMARKS                 PIC X(50).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DF-PGMID                           PIC X(06).
+           05 DF-STATE                           PIC X.
+           05 DF-TICKET-PASSED                   PIC X(07).
+           05 DF-USERID.
+              10  DF-USERID7                     PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 DF-USR-TYPE.
+             15 DF-USR-REQUESTOR                 PIC X.
+             15 DF-USR-ADMIN                     PIC X.
+             15 DF-USR-APPROVER                  PIC X.
+             15 DF-USR-SERVICE                   PIC X.
+           05 DF-SM012-STATE                     PIC X.
+           05 DF-SM012-PGMID                     PIC X(06).
+
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           EVALUATE TRUE
+             WHEN DF-SM012-STATE = LOW-VALUES
+                  MOVE 1 TO DF-SM012-STATE
+                  PERFORM 100-CREATE-MAP
+             WHEN DF-SM012-STATE = 1
+                  PERFORM 200-REC-MAP
+                  PERFORM 300-CHECK-AID
+                  PERFORM 100-CREATE-MAP
+           END-EVALUATE.
+       000-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-TIME)
+                DATESEP  ('/')
+                MMDDYYYY (DATEO)
+                TIME     (TIMEO)
+                TIMESEP  (':')
+           END-EXEC.
+       110-EXIT.
+           EXIT.
+
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE DF-TICKET-PASSED TO TKTNUMO
+           MOVE DF-USERID7 TO BYO
+           MOVE LENGTH OF SM012MO TO WS-LENGTH
+           EXEC CICS SEND
+                MAP('SM012M')
+                MAPSET('SM12S')
+                FROM(SM012MO)
+                LENGTH(WS-LENGTH)
+                CURSOR
+                ERASE
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('SM12')
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(EIBCALEN)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('SM012M')
+                MAPSET('SM12S')
+                INTO (SM012MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+                  IF NOTEI = LOW-VALUES OR SPACES
+                     MOVE -1 TO NOTEL
+                     MOVE WS-NOTE-REQUIRED TO ERRMSGO
+                  ELSE
+                     PERFORM 400-CREATE-LOG
+                     MOVE LOW-VALUES TO NOTEO
+                     MOVE -1 TO NOTEL
+                     MOVE WS-NOTE-SAVED TO ERRMSGO
+                  END-IF
+             WHEN DFHPF3
+                  EXEC CICS XCTL
+                       PROGRAM(DF-SM012-PGMID)
+                       COMMAREA(DFHCOMMAREA)
+                       LENGTH(EIBCALEN)
+                  END-EXEC
+             WHEN OTHER
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-CREATE-LOG.
+           MOVE DF-TICKET-PASSED TO WS-LOG-TICKET-ID
+           MOVE 0 TO WS-LOG-SEQ-NUM
+           EXEC CICS STARTBR
+                FILE('STF002E')
+                RIDFLD(WS-LOG-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                      OR WS-LOG-TICKET-ID NOT = DF-TICKET-PASSED
+                 EXEC CICS READNEXT
+                      FILE('STF002E')
+                      INTO(WS-LOG-REC)
+                      RIDFLD(WS-LOG-KEYS)
+                      RESP(WS-RETNCODE)
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF002E')
+              END-EXEC
+           END-IF
+           IF WS-LOG-TICKET-ID NOT = DF-TICKET-PASSED
+              MOVE 0 TO WS-LOG-SEQ-NUM
+           END-IF
+           MOVE DF-TICKET-PASSED TO WS-LOG-TICKET-ID
+           ADD 1 TO WS-LOG-SEQ-NUM
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE DATEO TO WS-LOG-LAST-UPD(1:10)
+           MOVE TIMEO TO WS-LOG-LAST-UPD(12:9)
+           MOVE DF-USERID7 TO WS-LOG-LAST-UPDBY
+           MOVE NOTEI TO WS-LOG-UPD-REMARKS
+           EXEC CICS WRITE
+                FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       400-EXIT.
+           EXIT.
