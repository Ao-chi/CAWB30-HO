@@ -0,0 +1,204 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM021.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM021 is the weekly aging-bucket report (TRANSID 'SM21'),      *
+      *  started by the operator on demand for the Monday status        *
+      *  meeting, same one-shot family as SM016/SM017 (no fixed weekly  *
+      *  INTERVAL exists for EXEC CICS START the way SM013/SM014/SM015/ *
+      *  SM018 self-reschedule daily/hourly).                           *
+      *                                                                 *
+      *  It browses STF001C once with STARTBR/READNEXT (the same full- *
+      *  file-scan idiom SM001/SM015/SM016/SM017/SM018 already use),    *
+      *  keeps every ticket whose TICKET-Status is 'ONGOING', buckets   *
+      *  it by age in days since TICKET-Last-Update (0-2/3-5/6+), and   *
+      *  accumulates a count per TICKET-Requestor/bucket combination in *
+      *  an in-memory table, the same table-lookup-or-add approach      *
+      *  SM016's 210-ADD-TO-SUMMARY uses for its requestor/status       *
+      *  counts. TICKET-Last-Update is stored MM/DD/YYYY:HH:MM:SS (see  *
+      *  SM002's 240-series MOVE DATEO/TIMEO), so the date portion is   *
+      *  rebuilt into a YYYYMMDD working field before handing it to     *
+      *  FUNCTION INTEGER-OF-DATE, the same intrinsic SM001's           *
+      *  610-CALC-AGING and SM018's 150-CHECK-BUSINESS-DAY already use. *
+      *  The finished summary is written one line per requestor/bucket  *
+      *  to TDQ 'SM21RPT', the print destination for the Monday status  *
+      *  meeting deck (no DCT entry for it exists in this tree, same    *
+      *  class of gap already noted for SM16RPT/SM17CSV/STF001H).       *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       01  WS-UPD-YYYYMMDD                       PIC 9(08).
+       01  WS-UPD-YYYYMMDD-X REDEFINES
+           WS-UPD-YYYYMMDD.
+           05 WS-UPD-YYYY                        PIC 9(04).
+           05 WS-UPD-MM                          PIC 9(02).
+           05 WS-UPD-DD                          PIC 9(02).
+       01  WS-TODAY-INTEGER                      PIC S9(9) COMP.
+       01  WS-UPD-INTEGER                        PIC S9(9) COMP.
+       01  WS-AGE-DAYS                           PIC S9(4) COMP.
+       01  WS-BUCKET                             PIC X(08).
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 200 TIMES
+                                INDEXED BY WS-SUM-IDX.
+              10 WS-SUM-REQUESTOR                PIC X(08).
+              10 WS-SUM-BUCKET                   PIC X(08).
+              10 WS-SUM-COUNT                    PIC 9(05) COMP-3.
+       01  WS-SUMMARY-COUNT                      PIC S9(4) COMP
+           VALUE 0.
+       01  WS-FOUND-FLAG                         PIC X VALUE 'N'.
+       01  WS-GRAND-TOTAL                        PIC 9(05) COMP-3
+           VALUE 0.
+
+       01  WS-RPT-HEADER                         PIC X(80) VALUE
+           'WEEKLY AGING-BUCKET REPORT - OPEN TICKETS BY REQUESTOR'.
+       01  WS-RPT-COLUMNS                        PIC X(80) VALUE
+           'REQUESTOR  BUCKET      COUNT'.
+       01  WS-RPT-LINE.
+           05 RPT-REQUESTOR                      PIC X(08).
+           05 FILLER                             PIC X(03) VALUE
+              SPACES.
+           05 RPT-BUCKET                         PIC X(08).
+           05 FILLER                             PIC X(05) VALUE
+              SPACES.
+           05 RPT-COUNT                          PIC ZZZZ9.
+           05 FILLER                             PIC X(47) VALUE
+              SPACES.
+       01  WS-RPT-TOTAL-LINE.
+           05 FILLER                             PIC X(11) VALUE
+              'GRAND TOTAL'.
+           05 FILLER                             PIC X(13) VALUE
+              SPACES.
+           05 RPT-TOTAL-COUNT                    PIC ZZZZ9.
+           05 FILLER                             PIC X(47) VALUE
+              SPACES.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           MOVE 0 TO WS-SUMMARY-COUNT
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM 200-SCAN-AND-SUMMARIZE
+           PERFORM 300-WRITE-REPORT
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-AND-SUMMARIZE.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 IF TICKET-STATUS = 'ONGOING'
+                    PERFORM 210-CALC-BUCKET
+                    PERFORM 220-ADD-TO-SUMMARY
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       210-CALC-BUCKET.
+           MOVE TICKET-LAST-UPDATE(7:4) TO WS-UPD-YYYY
+           MOVE TICKET-LAST-UPDATE(1:2) TO WS-UPD-MM
+           MOVE TICKET-LAST-UPDATE(4:2) TO WS-UPD-DD
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           COMPUTE WS-UPD-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-UPD-YYYYMMDD)
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INTEGER - WS-UPD-INTEGER
+           EVALUATE TRUE
+              WHEN WS-AGE-DAYS <= 2
+                 MOVE '0-2 DAYS' TO WS-BUCKET
+              WHEN WS-AGE-DAYS <= 5
+                 MOVE '3-5 DAYS' TO WS-BUCKET
+              WHEN OTHER
+                 MOVE '6+ DAYS ' TO WS-BUCKET
+           END-EVALUATE.
+       210-EXIT.
+           EXIT.
+
+       220-ADD-TO-SUMMARY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 IF WS-SUM-REQUESTOR(WS-SUM-IDX) = TICKET-REQUESTOR
+                    AND WS-SUM-BUCKET(WS-SUM-IDX) = WS-BUCKET
+                    ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX)
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-FOUND-FLAG = 'N' AND WS-SUMMARY-COUNT < 200
+              ADD 1 TO WS-SUMMARY-COUNT
+              SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+              MOVE TICKET-REQUESTOR TO WS-SUM-REQUESTOR(WS-SUM-IDX)
+              MOVE WS-BUCKET           TO WS-SUM-BUCKET(WS-SUM-IDX)
+              MOVE 1                   TO WS-SUM-COUNT(WS-SUM-IDX)
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       300-WRITE-REPORT.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM21RPT')
+                FROM   (WS-RPT-HEADER)
+                LENGTH (+80)
+           END-EXEC
+           EXEC CICS WRITEQ TD
+                QUEUE('SM21RPT')
+                FROM   (WS-RPT-COLUMNS)
+                LENGTH (+80)
+           END-EXEC
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 MOVE WS-SUM-REQUESTOR(WS-SUM-IDX) TO RPT-REQUESTOR
+                 MOVE WS-SUM-BUCKET(WS-SUM-IDX)    TO RPT-BUCKET
+                 MOVE WS-SUM-COUNT(WS-SUM-IDX)     TO RPT-COUNT
+                 ADD WS-SUM-COUNT(WS-SUM-IDX) TO WS-GRAND-TOTAL
+                 EXEC CICS WRITEQ TD
+                      QUEUE('SM21RPT')
+                      FROM   (WS-RPT-LINE)
+                      LENGTH (+80)
+                 END-EXEC
+              END-PERFORM
+           END-IF
+           MOVE WS-GRAND-TOTAL TO RPT-TOTAL-COUNT
+           EXEC CICS WRITEQ TD
+                QUEUE('SM21RPT')
+                FROM   (WS-RPT-TOTAL-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       300-EXIT.
+           EXIT.
