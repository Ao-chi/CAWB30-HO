@@ -0,0 +1,155 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM015.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM015 is a self-rescheduling CICS housekeeping transaction    *
+      *  (TRANSID 'SM15'), same pattern as SM013's TS-queue purge and  *
+      *  SM014's idle-timeout handler. Nightly, it browses STF001C for *
+      *  CLOSED/CANCELED tickets whose TICKET-Last-Update is older     *
+      *  than WS-RETENTION-DAYS, copies each one to a new STF001H      *
+      *  history file, and deletes it from STF001C so SM001's          *
+      *  700-MOVE-FILES-TO-Q full-file browse stays fast. CICS does    *
+      *  not allow DELETE while a STARTBR/READNEXT browse is active    *
+      *  against the same key, so eligible keys are first queued to a  *
+      *  TS queue (the same WRITEQ/READQ TS idiom SM001's paging       *
+      *  already uses) during the browse, then read/archived/deleted   *
+      *  one at a time, by key, once the browse has ENDBR'd.           *
+      *                                                                *
+      *  WS-TICKET-REC below shares the STF001C copybook every ticket  *
+      *  program now carries, so this job always archives the full     *
+      *  current record - whatever fields STF001C happens to carry -  *
+      *  instead of a hand-maintained list that silently drops newer   *
+      *  fields from history as the ticket record grows.                *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-ARCH-KEY                           PIC X(07).
+       01  WS-QNAME                              PIC X(08) VALUE
+           'SM15ARCH'.
+       01  WS-RETENTION-DAYS                     PIC S9(4) COMP
+           VALUE 90.
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       01  WS-CUTOFF-INTEGER                     PIC S9(9) COMP.
+       01  WS-LAST-UPD-YYYYMMDD                  PIC 9(08).
+       01  WS-LAST-UPD-INTEGER                   PIC S9(9) COMP.
+       01  WS-ARCHIVE-COUNT                      PIC 9(05) COMP-3.
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE 0 TO WS-ARCHIVE-COUNT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-CUTOFF-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+                 - WS-RETENTION-DAYS
+           PERFORM 200-QUEUE-ELIGIBLE-TICKETS
+           PERFORM 300-ARCHIVE-QUEUED-TICKETS
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-QNAME)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           PERFORM 900-RESCHEDULE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-QUEUE-ELIGIBLE-TICKETS.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 IF TICKET-STATUS = 'CLOSED' OR
+                    TICKET-STATUS = 'CANCELED'
+                    MOVE TICKET-LAST-UPDATE(7:4) TO
+                         WS-LAST-UPD-YYYYMMDD(1:4)
+                    MOVE TICKET-LAST-UPDATE(1:2) TO
+                         WS-LAST-UPD-YYYYMMDD(5:2)
+                    MOVE TICKET-LAST-UPDATE(4:2) TO
+                         WS-LAST-UPD-YYYYMMDD(7:2)
+                    COMPUTE WS-LAST-UPD-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-LAST-UPD-YYYYMMDD)
+                    IF WS-LAST-UPD-INTEGER < WS-CUTOFF-INTEGER
+                       EXEC CICS WRITEQ TS
+                            QUEUE(WS-QNAME)
+                            FROM (TICKET-KEY)
+                       END-EXEC
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-ARCHIVE-QUEUED-TICKETS.
+           EXEC CICS READQ TS
+                QUEUE(WS-QNAME)
+                INTO (WS-ARCH-KEY)
+                NEXT
+                RESP (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READ
+                   FILE('STF001C')
+                   INTO   (WS-TICKET-REC)
+                   RIDFLD (WS-ARCH-KEY)
+                   UPDATE
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 EXEC CICS WRITE
+                      FILE('STF001H')
+                      FROM   (WS-TICKET-REC)
+                      RIDFLD (WS-ARCH-KEY)
+                      RESP   (WS-RETNCODE)
+                 END-EXEC
+                 IF WS-RETNCODE = DFHRESP(NORMAL)
+                    EXEC CICS DELETE
+                         FILE('STF001C')
+                         RESP(WS-RETNCODE)
+                    END-EXEC
+                    ADD 1 TO WS-ARCHIVE-COUNT
+                 END-IF
+              END-IF
+              EXEC CICS READQ TS
+                   QUEUE(WS-QNAME)
+                   INTO (WS-ARCH-KEY)
+                   NEXT
+                   RESP (WS-RETNCODE)
+              END-EXEC
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       900-RESCHEDULE.
+           EXEC CICS START
+                TRANSID  ('SM15')
+                INTERVAL (240000)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
