@@ -34,15 +34,20 @@
                  15 DETAILS-TIX-TITLE             PIC X(25). 
                  15 FILLER2                       PIC X(01).
                  15 DETAILS-TIX-STAT              PIC X(10).
-                 15 FILLER3                       PIC X(04).   
+                 15 DETAILS-DUP-FLAG              PIC X(04).
                  15 DETAILS-LAST-UPD.
                     20  DETAIL-DD                 PIC X(02).
                     20  SLASH1                    PIC X.
                     20  DETAIL-MM                 PIC X(02).
                     20  SLASH2                    PIC X.
-                    20  DETAIL-YYYY               PIC X(04). 
+                    20  DETAIL-YYYY               PIC X(04).
                  15 FILLER4                       PIC X(02).
-                 15 DETAILS-UPD-BY                PIC X(08).  
+                 15 DETAILS-UPD-BY                PIC X(08).
+                 15 FILLER5                       PIC X(02).
+                 15 DETAILS-TIX-PRIORITY          PIC X(08).
+                 15 FILLER6                       PIC X(02).
+                 15 DETAILS-AGING                 PIC X(08).
+                 15 DETAILS-WATCH-FLAG            PIC X(04).
            05 FILLER                              PIC X(65).
            COPY DFHBMSCA.
            COPY DFHAID.
@@ -56,21 +61,32 @@
            05 FILLER REDEFINES WS-KEYB6.
               10 FILLER                  PIC X(03).
               10 WS-KEYB3                PIC 9(03). 
-           05 WS-KEYB1                   PIC X(01) VALUE HIGH-VALUES.    
-       01  WS-STF-REC.
-           05 WS-TICKET-ID                       PIC 9(07).
-           05 WS-TIX-ID                          REDEFINES WS-TICKET-ID.
-              10 WS-T-ID                         PIC X(06).
-              10 FILLER                          PIC X.
-           05 WS-TICKET-REQ                      PIC X(08).
-           05 WS-TICKET-STAT                     PIC X(10).
-           05 WS-TICKET-TITLE                    PIC X(25).
-           05 WS-TICKET-DESC                     PIC X(100).
-           05 WS-LAST-UPD                        PIC X(20).
-           05 WS-UPD-BY                          PIC X(08).
-           05 WS-UPD-REMARKS                     PIC X(50).
-       01  WS-STF-REC2.                          
-           05 WS-STF-REQ2                        OCCURS 11 PIC X(08).    
+           05 WS-KEYB1                   PIC X(01) VALUE HIGH-VALUES.
+       01  WS-CHECKPOINT-COUNT           PIC S9(4) COMP VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL        PIC S9(4) COMP VALUE 50.
+      *    Keyword/partial-search work fields - scans
+      *    TICKET-TITLE/TICKET-DESCRIPTION for TITLEI as a substring
+      *    instead of requiring an exact match.
+       01  WS-KEYWORD                    PIC X(25).
+       01  WS-KEYWORD-LEN                PIC 9(3) VALUE 0.
+       01  WS-SCAN-FIELD                 PIC X(100).
+       01  WS-SCAN-FIELD-LEN             PIC 9(3) VALUE 100.
+       01  WS-SCAN-MAX                   PIC 9(3) VALUE 0.
+       01  WS-SCAN-IDX                   PIC 9(3) VALUE 0.
+       01  WS-KEYWORD-FOUND              PIC X VALUE 'N'.
+       01  WS-STATUS-KEYB.
+           05 WS-STATUS-KEYB-STAT        PIC X(10).
+           05 WS-STATUS-KEYB-ID          PIC X(07).
+      *    Shares the one STF001C layout every ticket program now
+      *    carries, so the queue-browse/bulk-update paths below no
+      *    longer read or rewrite against a shorter, differently
+      *    ordered copy of the ticket record than SM002-SM006 use.
+           COPY STF001C REPLACING ==TICKET-REC== BY ==WS-STF-REC==.
+       01  WS-STF-REC2.
+           05 WS-STF-REQ2                        OCCURS 11 PIC X(08).
+           COPY STF005W.
+       01  WS-WTC-KEY                            PIC X(07).
+       01  WS-WATCHED-FOUND                      PIC X VALUE 'N'.
       *01  WS-REC.
       *    05 WS-USERID.
       *       10  WS-USERID7                     PIC X(7).
@@ -85,6 +101,12 @@
        01  WS-DATE                               PIC 9(7).
        01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
        01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       01  WS-TODAY-INTEGER-DATE                 PIC S9(9) COMP.
+       01  WS-DUE-INTEGER-DATE                   PIC S9(9) COMP.
+       01  WS-AGING-DAYS                         PIC S9(4) COMP.
+       01  WS-AGING-NUM                          PIC 9(3).
+       01  WS-AGING-TXT                          PIC X(08).
        01  WS-FLAGS.
            05 WS-FLAG                            PIC X    VALUE 'N'.
            05 WS-PAGE-CHANGED                    PIC X VALUE 'N'.
@@ -98,10 +120,29 @@
 
        01  WS-SELECTED-VALUE                     PIC X.
        01  WS-COUNTERS.
-           05 WS-INDEX                           PIC 9(02).   
-           05 WS-I                               PIC 9(02).                        
+           05 WS-INDEX                           PIC 9(02).
+           05 WS-I                               PIC 9(02).
            05 WS-SELECT-COUNT                    PIC 9.
            05 WS-PAGE-UPDOWN                     PIC 9(02).
+           05 WS-DUP-I                           PIC 9(02).
+           05 WS-DUP-J                           PIC 9(02).
+
+       01  WS-BULK-FLAG                          PIC X VALUE 'Y'.
+       01  WS-BULK-ACTION                        PIC X.
+       01  WS-BULK-OK                            PIC X.
+       01  WS-BULK-DATE                          PIC X(10).
+       01  WS-BULK-TIME                          PIC X(08).
+       01  WS-BULK-REMARKS                       PIC X(50).
+       01  WS-BULK-COUNTERS.
+           05 WS-BULK-PROCESSED                  PIC 9(02).
+           05 WS-BULK-SKIPPED                    PIC 9(02).
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+              10 WS-LOG-TICKET-ID                PIC X(07).
+              10 WS-LOG-SEQ-NUM                  PIC 9(03).
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
+           05 WS-LOG-UPD-REMARKS                 PIC X(50).
 
        01  WS-ERRMSGS.
            05 WS-INVALID-ACCESS                  PIC X(15) VALUE
@@ -121,14 +162,23 @@
            05 WS-INVALID-VALUE                   PIC X(46) VALUE
               'INVALID VALUE. PLEASE CORRECT HIGHLIGHT FIELDS'.   
            05 WS-INVALID-PFKEY                   PIC X(21) VALUE
-               'INAVLID PFKEY PRESSED'.    
+               'INAVLID PFKEY PRESSED'.
+           05 WS-HELP-TEXT                        PIC X(60) VALUE
+               'PF1=HELP PF2=SUBMIT PF3=EXIT PF4=MY TIX PF5=REFRESH
+      -        'PF9=SLA'.
            05 WS-MULTIPLE-SELECT                 PIC X(31) VALUE 
                'NO MULTIPLE SELECTED IS ALLOWED'.    
-           05 WS-SELECT-OPTION                   PIC X(29) VALUE 
-              'SELECT TICKET AND PRESS ENTER'.    
-                     
+           05 WS-SELECT-OPTION                   PIC X(29) VALUE
+              'SELECT TICKET AND PRESS ENTER'.
+           05 WS-BULK-MIXED                      PIC X(42) VALUE
+              'MULTI-SELECT ONLY ALLOWED FOR CLOSE/CANCEL'.
+           05 WS-AUDITOR-READONLY                PIC X(38) VALUE
+              'AUDITOR ROLE IS READ-ONLY, NO ACTIONS'.
+
        77 WS-RETNCODE                            PIC S9(8) COMP.
        77 WS-RETNCODE2                           PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
        01  WS-LASTPAGE                           PIC X(1).
        01  WS-FIRSTPAGE                          PIC X(1).
        01  WS-PAGE-CTR                           PIC 9(02).
@@ -184,7 +234,13 @@
               10 WS-CURR-PAGE                       PIC X(02).
               10 CURR-PAGE REDEFINES WS-CURR-PAGE   PIC 9(02).  
               10 WS-TOTAL-QITEM                     PIC 9(02).
-              10 WS-MAX-PAGE                        PIC 9(02).  
+              10 WS-MAX-PAGE                        PIC 9(02).
+           05 WS-MYTIX-FLAG                         PIC X VALUE 'N'.
+           05 WS-AUDITOR-FLAG                       PIC X VALUE 'N'.
+           05 WS-KEYWORD-FLAG                       PIC X VALUE 'N'.
+           05 WS-HELP-FLAG                          PIC X VALUE 'N'.
+           05 WS-SLA-FLAG                           PIC X VALUE 'N'.
+           05 WS-SLA-NEAR                           PIC X VALUE 'N'.
       *----------------------------------------------------------------*
       *                          LINKAGE SECTION                       *
       *----------------------------------------------------------------*
@@ -231,20 +287,33 @@
               10 DF-CURR-PAGE                       PIC X(02).
               10 CURR REDEFINES DF-CURR-PAGE        PIC 9(02).  
               10 DF-TOTAL-QITEM                     PIC 9(02).
-              10 DF-MAX-PAGE                        PIC 9(02). 
+              10 DF-MAX-PAGE                        PIC 9(02).
+           05 DF-MYTIX-FLAG                         PIC X.
+           05 DF-AUDITOR-FLAG                       PIC X.
+           05 DF-KEYWORD-FLAG                       PIC X.
+           05 DF-HELP-FLAG                          PIC X.
 
        PROCEDURE DIVISION.
        100-MAIN.
            MOVE DFHCOMMAREA TO WS-COMMAREA
            STRING EIBTRMID DELIMITED BY SIZE
 	             'SM01' DELIMITED BY SIZE
-                  INTO WS-QNAME 
+                  INTO WS-QNAME
            EXEC CICS
              IGNORE CONDITION ERROR
            END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
+           END-EXEC
 
+           IF WS-HELP-FLAG = 'Y'
+              MOVE 'N' TO WS-HELP-FLAG
+              PERFORM 600-MOVE-Q-TO-SCREEN
+              PERFORM 111-CREATE-MAP
+           ELSE
            IF WS-PGMID = 'SM000' OR WS-PGMID = 'SM001' OR
-              WS-PGMID = 'SM002' OR WS-PGMID = 'SM003' OR 
+              WS-PGMID = 'SM002' OR WS-PGMID = 'SM003' OR
               WS-PGMID = 'SM004' OR WS-PGMID = 'SM005' OR
               WS-PGMID = 'SM006'
                IF WS-STATE NOT = LOW-VALUES
@@ -273,6 +342,8 @@
                   END-EXEC
                EXEC CICS RETURN
                END-EXEC
+           END-IF
+
            END-IF.
 
        100-EXIT.
@@ -310,6 +381,12 @@
                 CURSOR
                 ERASE
            END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
            EXEC CICS RETURN
                 TRANSID('SM01')
                 COMMAREA(WS-COMMAREA)
@@ -364,7 +441,18 @@
 
        500-CHECK-EIBAID.
            EVALUATE EIBAID
-           WHEN DFHCLEAR  
+           WHEN DFHPF1
+                MOVE 'Y' TO WS-HELP-FLAG
+                EXEC CICS SEND TEXT
+                     FROM (WS-HELP-TEXT)
+                     LENGTH (+60)
+                     ERASE
+                END-EXEC
+                EXEC CICS RETURN
+                     TRANSID('SM01')
+                     COMMAREA(WS-COMMAREA)
+                END-EXEC
+           WHEN DFHCLEAR
                 MOVE WS-INVALID-PFKEY TO ERRMSG1O
                 MOVE -1 TO TITLEL
                 MOVE WS-PAGE TO WS-PREV-PAGE
@@ -400,12 +488,57 @@
                      PROGRAM('SM000')
                      COMMAREA(WS-COMMAREA)
                 END-EXEC
+           WHEN DFHPF4
+                IF USR-REQUESTOR = 'Y'
+                   IF WS-MYTIX-FLAG = 'Y'
+                      MOVE 'N' TO WS-MYTIX-FLAG
+                      MOVE 'SHOWING ALL TICKETS' TO ERRMSG1O
+                   ELSE
+                      MOVE 'Y' TO WS-MYTIX-FLAG
+                      MOVE 'SHOWING MY TICKETS ONLY' TO ERRMSG1O
+                   END-IF
+                   MOVE 1 TO WS-PAGE
+                   MOVE WS-PAGE TO PAGEO
+                   PERFORM 700-MOVE-FILES-TO-Q
+                   PERFORM 600-MOVE-Q-TO-SCREEN
+                   PERFORM 111-CREATE-MAP
+                ELSE
+                   MOVE WS-INVALID-ACCESS TO ERRMSG1O
+                END-IF
            WHEN DFHPF5
                 PERFORM 700-MOVE-FILES-TO-Q
-           WHEN DFHPF7      
+           WHEN DFHPF6
+                IF WS-KEYWORD-FLAG = 'Y'
+                   MOVE 'N' TO WS-KEYWORD-FLAG
+                   MOVE 'EXACT TITLE MATCH SEARCH' TO ERRMSG1O
+                ELSE
+                   MOVE 'Y' TO WS-KEYWORD-FLAG
+                   MOVE 'KEYWORD SEARCH ON TITLE/DESCRIPTION' TO
+                        ERRMSG1O
+                END-IF
+                MOVE 1 TO WS-PAGE
+                MOVE WS-PAGE TO PAGEO
+                PERFORM 700-MOVE-FILES-TO-Q
+                PERFORM 600-MOVE-Q-TO-SCREEN
+                PERFORM 111-CREATE-MAP
+           WHEN DFHPF9
+                IF WS-SLA-FLAG = 'Y'
+                   MOVE 'N' TO WS-SLA-FLAG
+                   MOVE 'SHOWING ALL TICKETS' TO ERRMSG1O
+                ELSE
+                   MOVE 'Y' TO WS-SLA-FLAG
+                   MOVE 'SHOWING TICKETS NEARING SLA BREACH' TO
+                        ERRMSG1O
+                END-IF
+                MOVE 1 TO WS-PAGE
+                MOVE WS-PAGE TO PAGEO
+                PERFORM 700-MOVE-FILES-TO-Q
+                PERFORM 600-MOVE-Q-TO-SCREEN
+                PERFORM 111-CREATE-MAP
+           WHEN DFHPF7
                 PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 11
                    MOVE LOW-VALUES TO DETL-SELECTI(WS-INDEX)
-                END-PERFORM   
+                END-PERFORM
                 PERFORM 510-PF7-PAGE-UP
 
            WHEN DFHPF8         
@@ -560,30 +693,52 @@
        
        560-CHECK-OPTION-FIELDS.
            PERFORM 600-MOVE-Q-TO-SCREEN
+           IF WS-AUDITOR-FLAG = 'Y'
+              PERFORM 56A-HIGHLIGHT-ERR-FIELD
+              MOVE WS-AUDITOR-READONLY TO ERRMSG1O
+              PERFORM 600-MOVE-Q-TO-SCREEN
+              PERFORM 111-CREATE-MAP
+           ELSE
            MOVE 1 TO WS-INDEX
            MOVE 0 TO WS-SELECT-COUNT
-           PERFORM UNTIL WS-INDEX > 11  
-              IF DETL-SELECTI(WS-INDEX) NOT = '-' AND 
+           MOVE 'Y' TO WS-BULK-FLAG
+           MOVE SPACE TO WS-BULK-ACTION
+           PERFORM UNTIL WS-INDEX > 11
+              IF DETL-SELECTI(WS-INDEX) NOT = '-' AND
                  DETL-SELECTI(WS-INDEX) NOT = SPACES AND
                  DETL-SELECTI(WS-INDEX) NOT = LOW-VALUES
-                 IF DETL-SELECTI(WS-INDEX) = 'U' OR 
-                    DETL-SELECTI(WS-INDEX) = 'C' OR 
-                    DETL-SELECTI(WS-INDEX) = 'A' OR 
-                    DETL-SELECTI(WS-INDEX) = 'X'
+                 IF DETL-SELECTI(WS-INDEX) = 'U' OR
+                    DETL-SELECTI(WS-INDEX) = 'C' OR
+                    DETL-SELECTI(WS-INDEX) = 'A' OR
+                    DETL-SELECTI(WS-INDEX) = 'X' OR
+                    DETL-SELECTI(WS-INDEX) = 'R'
                     ADD 1 TO WS-SELECT-COUNT
                     MOVE DETL-SELECTI(WS-INDEX) TO WS-SELECTED-VALUE
                     MOVE DETL-DETAILI(WS-INDEX) TO WS-STF01-REC
                     MOVE WS-STF-REQ2(WS-INDEX)  TO WS-STF01-REQ
-                 ELSE 
+                    IF WS-BULK-ACTION = SPACE
+                       MOVE DETL-SELECTI(WS-INDEX) TO WS-BULK-ACTION
+                    END-IF
+                    IF DETL-SELECTI(WS-INDEX) NOT = WS-BULK-ACTION OR
+                       DETL-SELECTI(WS-INDEX) = 'U' OR
+                       DETL-SELECTI(WS-INDEX) = 'A' OR
+                       DETL-SELECTI(WS-INDEX) = 'R'
+                       MOVE 'N' TO WS-BULK-FLAG
+                    END-IF
+                 ELSE
                     PERFORM 56A-HIGHLIGHT-ERR-FIELD
-                    MOVE WS-INVALID-VALUE TO ERRMSG1O 
-                    PERFORM 600-MOVE-Q-TO-SCREEN  
-                    PERFORM 111-CREATE-MAP       
+                    MOVE WS-INVALID-VALUE TO ERRMSG1O
+                    PERFORM 600-MOVE-Q-TO-SCREEN
+                    PERFORM 111-CREATE-MAP
                  END-IF
-               
-              END-IF  
-              ADD 1 TO WS-INDEX  
+
+              END-IF
+              ADD 1 TO WS-INDEX
            END-PERFORM
+           IF WS-SELECT-COUNT > 1 AND WS-BULK-FLAG = 'Y' AND
+              (WS-BULK-ACTION = 'C' OR WS-BULK-ACTION = 'X')
+              PERFORM 565-BULK-ACTION
+           ELSE
            IF WS-SELECT-COUNT = 1 OR 0
                   EVALUATE WS-SELECTED-VALUE
                    WHEN 'U'
@@ -639,13 +794,14 @@
                            PERFORM 56A-HIGHLIGHT-ERR-FIELD
                         END-IF   
                    WHEN 'A'
-                        IF WS-STF01-STATUS = 'CREATED' 
-                           IF WS-STF01-REQ = USERID
+                        IF WS-STF01-STATUS = 'CREATED' OR
+                           WS-STF01-STATUS = 'PEND-APPR'
+                           IF USR-APPROVER = 'Y'
                               MOVE 'SM001'   TO WS-PGMID
                               MOVE 1         TO WS-STATE
                               MOVE WS-STF01-ID TO WS-TICKET-PASSED
                               MOVE LENGTH OF WS-COMMAREA TO WS-LENGTH
-                              EXEC CICS XCTL 
+                              EXEC CICS XCTL
                                    PROGRAM ('SM005')
                                    COMMAREA (WS-COMMAREA)
                                    LENGTH (WS-LENGTH)
@@ -653,27 +809,47 @@
                            ELSE
                               MOVE WS-INVALID-TIX-ACC TO ERRMSG1O
                               PERFORM 56A-HIGHLIGHT-ERR-FIELD
-                           END-IF   
+                           END-IF
                          ELSE
                            MOVE WS-INVALID-TIX-ACC TO ERRMSG1O
                            PERFORM 56A-HIGHLIGHT-ERR-FIELD
-                         END-IF    
+                         END-IF
                    WHEN 'X'
                         IF WS-STF01-REQ = USERID
                            MOVE 'SM001'   TO WS-PGMID
                            MOVE 1         TO WS-STATE
                            MOVE WS-STF01-ID TO WS-TICKET-PASSED
                            MOVE LENGTH OF WS-COMMAREA TO WS-LENGTH
-                           EXEC CICS XCTL 
+                           EXEC CICS XCTL
                                 PROGRAM ('SM006')
                                 COMMAREA (WS-COMMAREA)
                                 LENGTH (WS-LENGTH)
-                           END-EXEC 
+                           END-EXEC
                         ELSE
                            MOVE WS-INVALID-TIX-ACC TO ERRMSG1O
                            PERFORM 56A-HIGHLIGHT-ERR-FIELD
-                        END-IF   
-                   WHEN 0 
+                        END-IF
+                   WHEN 'R'
+                        IF WS-STF01-STATUS = 'CLOSED'
+                           IF USR-APPROVER = 'Y' OR USR-SERVICE = 'Y'
+                              MOVE 'SM001'   TO WS-PGMID
+                              MOVE 1         TO WS-STATE
+                              MOVE WS-STF01-ID TO WS-TICKET-PASSED
+                              MOVE LENGTH OF WS-COMMAREA TO WS-LENGTH
+                              EXEC CICS XCTL
+                                   PROGRAM ('SM026')
+                                   COMMAREA (WS-COMMAREA)
+                                   LENGTH (WS-LENGTH)
+                              END-EXEC
+                           ELSE
+                              MOVE WS-INVALID-TIX-ACC TO ERRMSG1O
+                              PERFORM 56A-HIGHLIGHT-ERR-FIELD
+                           END-IF
+                        ELSE
+                           MOVE WS-INVALID-TIX-ACC TO ERRMSG1O
+                           PERFORM 56A-HIGHLIGHT-ERR-FIELD
+                        END-IF
+                   WHEN 0
                         PERFORM 56A-HIGHLIGHT-ERR-FIELD
                         MOVE WS-FIELD-REQ TO ERRMSG1O 
                         PERFORM 600-MOVE-Q-TO-SCREEN  
@@ -684,21 +860,144 @@
                         PERFORM 600-MOVE-Q-TO-SCREEN  
                         PERFORM 111-CREATE-MAP            
                   END-EVALUATE  
-               ELSE 
+               ELSE
                  PERFORM 56A-HIGHLIGHT-ERR-FIELD
-                 MOVE WS-MULTIPLE-SELECT TO ERRMSG1O
+                 IF WS-SELECT-COUNT > 1 AND WS-BULK-FLAG = 'N'
+                    MOVE WS-BULK-MIXED TO ERRMSG1O
+                 ELSE
+                    MOVE WS-MULTIPLE-SELECT TO ERRMSG1O
+                 END-IF
                  PERFORM 600-MOVE-Q-TO-SCREEN
                  PERFORM 111-CREATE-MAP    
                  IF WS-SELECT-COUNT < 1
                     PERFORM 56A-HIGHLIGHT-ERR-FIELD
                     MOVE WS-FIELD-REQ TO ERRMSG1O
                     PERFORM 600-MOVE-Q-TO-SCREEN
-                    PERFORM 111-CREATE-MAP    
-                 END-IF   
-               END-IF.
+                    PERFORM 111-CREATE-MAP
+                 END-IF
+               END-IF
+           END-IF
+           END-IF.
        560-EXIT.
            EXIT.
 
+       565-BULK-ACTION.
+           MOVE 0 TO WS-BULK-PROCESSED
+           MOVE 0 TO WS-BULK-SKIPPED
+           EXEC CICS ASKTIME
+                ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME   (WS-TIME)
+                DATESEP   ('/')
+                MMDDYYYY  (WS-BULK-DATE)
+                TIME      (WS-BULK-TIME)
+                TIMESEP   (':')
+           END-EXEC
+           EVALUATE WS-BULK-ACTION
+              WHEN 'C'
+                 MOVE 'BULK CLOSED' TO WS-BULK-REMARKS
+              WHEN 'X'
+                 MOVE 'BULK CANCELED' TO WS-BULK-REMARKS
+           END-EVALUATE
+           MOVE 1 TO WS-INDEX
+           PERFORM UNTIL WS-INDEX > 11
+              IF DETL-SELECTI(WS-INDEX) = WS-BULK-ACTION
+                 MOVE DETL-DETAILI(WS-INDEX) TO WS-STF01-REC
+                 MOVE WS-STF-REQ2(WS-INDEX)  TO WS-STF01-REQ
+                 MOVE 'N' TO WS-BULK-OK
+                 IF WS-STF01-REQ = USERID
+                    EVALUATE WS-BULK-ACTION
+                       WHEN 'C'
+                          IF WS-STF01-STATUS = 'COMPLETED'
+                             MOVE 'Y' TO WS-BULK-OK
+                          END-IF
+                       WHEN 'X'
+                          MOVE 'Y' TO WS-BULK-OK
+                    END-EVALUATE
+                 END-IF
+                 IF WS-BULK-OK = 'Y'
+                    PERFORM 567-BULK-UPDATE-TICKET
+                 END-IF
+                 IF WS-BULK-OK = 'Y'
+                    PERFORM 568-BULK-LOG
+                    ADD 1 TO WS-BULK-PROCESSED
+                 ELSE
+                    ADD 1 TO WS-BULK-SKIPPED
+                    MOVE DFHUNIMD TO DETL-SELECTA(WS-INDEX)
+                    MOVE -1       TO DETL-SELECTL(WS-INDEX)
+                 END-IF
+              END-IF
+              ADD 1 TO WS-INDEX
+           END-PERFORM
+           MOVE SPACES TO ERRMSG1O
+           STRING 'BULK ACTION: ' DELIMITED BY SIZE
+                  WS-BULK-PROCESSED DELIMITED BY SIZE
+                  ' PROCESSED, ' DELIMITED BY SIZE
+                  WS-BULK-SKIPPED DELIMITED BY SIZE
+                  ' SKIPPED' DELIMITED BY SIZE
+             INTO ERRMSG1O
+           END-STRING
+           PERFORM 600-MOVE-Q-TO-SCREEN
+           PERFORM 111-CREATE-MAP.
+       565-EXIT.
+           EXIT.
+
+       567-BULK-UPDATE-TICKET.
+           EXEC CICS READ FILE('STF001C')
+                INTO (WS-STF-REC)
+                RIDFLD (WS-STF01-ID)
+                EQUAL
+                UPDATE
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              EVALUATE WS-BULK-ACTION
+                 WHEN 'C'
+                    MOVE 'CLOSED' TO TICKET-STATUS
+                 WHEN 'X'
+                    MOVE 'CANCELED' TO TICKET-STATUS
+              END-EVALUATE
+              MOVE USERID TO TICKET-LAST-UPDATE-BY
+              MOVE WS-BULK-REMARKS TO TICKET-UPDATE-REMARKS
+              MOVE WS-BULK-DATE TO TICKET-LAST-UPDATE(1:10)
+              MOVE WS-BULK-TIME TO TICKET-LAST-UPDATE(12:9)
+              EXEC CICS REWRITE FILE('STF001C')
+                   FROM (WS-STF-REC)
+                   RESP(WS-RETNCODE)
+                   RESP2(WS-RETNCODE2)
+              END-EXEC
+              IF WS-RETNCODE NOT = DFHRESP(NORMAL)
+                 MOVE 'N' TO WS-BULK-OK
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-BULK-OK
+           END-IF.
+       567-EXIT.
+           EXIT.
+
+       568-BULK-LOG.
+           EXEC CICS READ
+                FILE('STF002E')
+                INTO (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                GTEQ
+           END-EXEC
+           MOVE WS-STF01-ID TO WS-LOG-TICKET-ID
+           ADD 1 TO WS-LOG-SEQ-NUM
+           MOVE USERID TO WS-LOG-LAST-UPDBY
+           MOVE WS-BULK-DATE TO WS-LOG-LAST-UPD(1:10)
+           MOVE WS-BULK-TIME TO WS-LOG-LAST-UPD(12:9)
+           MOVE WS-BULK-REMARKS TO WS-LOG-UPD-REMARKS
+           EXEC CICS
+                WRITE FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       568-EXIT.
+           EXIT.
+
        56A-HIGHLIGHT-ERR-FIELD.
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL 
              WS-INDEX > 11
@@ -725,14 +1024,23 @@
            PERFORM UNTIL WS-INDEX > 11
                IF EIBRESP = DFHRESP(NORMAL) AND 
                   WS-QITEM <= WS-QITEM-END  
-                  MOVE WS-TICKET-ID TO DETAILS-TIX-ID(WS-INDEX)
-                  MOVE WS-TICKET-REQ TO WS-STF-REQ2(WS-INDEX)
-                  MOVE WS-TICKET-STAT TO
+                  MOVE TICKET-KEY TO DETAILS-TIX-ID(WS-INDEX)
+                  MOVE TICKET-REQUESTOR TO WS-STF-REQ2(WS-INDEX)
+                  MOVE TICKET-STATUS TO
                        DETAILS-TIX-STAT(WS-INDEX)
-                  MOVE WS-TICKET-TITLE TO 
+                  MOVE TICKET-TITLE TO 
                        DETAILS-TIX-TITLE(WS-INDEX)
-                  MOVE WS-UPD-BY TO DETAILS-UPD-BY(WS-INDEX)
-                  MOVE WS-LAST-UPD TO DETAILS-LAST-UPD(WS-INDEX)
+                  MOVE TICKET-LAST-UPDATE-BY TO DETAILS-UPD-BY(WS-INDEX)
+                  MOVE TICKET-LAST-UPDATE TO DETAILS-LAST-UPD(WS-INDEX)
+                  MOVE TICKET-PRIORITY TO
+                       DETAILS-TIX-PRIORITY(WS-INDEX)
+                  PERFORM 610-CALC-AGING
+                  MOVE WS-AGING-TXT TO DETAILS-AGING(WS-INDEX)
+                  PERFORM 615-CHECK-WATCHED
+                  MOVE SPACES TO DETAILS-WATCH-FLAG(WS-INDEX)
+                  IF WS-WATCHED-FOUND = 'Y'
+                     MOVE 'WTC ' TO DETAILS-WATCH-FLAG(WS-INDEX)
+                  END-IF
                   ADD 1 TO WS-INDEX
                   ADD 1 TO WS-QITEM
                   EXEC CICS READQ TS
@@ -750,11 +1058,127 @@
                  ADD 1 TO WS-INDEX
               END-IF
            END-PERFORM
+           PERFORM 605-FLAG-DUPLICATE-TITLES
            MOVE DETAILS-TIX-ID(1) TO WS-FUSER.
 
        600-EXIT.
            EXIT.
-       
+
+      *    Flags likely duplicate tickets within the current page:
+      *    two rows whose title matches exactly are almost always the
+      *    same issue reported twice. This is a same-page heuristic,
+      *    not a link to the formal "duplicate of ticket #" field
+      *    SM003 now maintains - the list row this program builds
+      *    (DETL-DETAILI) only carries the handful of fields the map
+      *    displays, not Duplicate-Of, so there is nothing to read
+      *    back out of STF001C here even with the shared copybook in
+      *    place. Flagging on a title match is the reliable
+      *    alternative available at this screen.
+       605-FLAG-DUPLICATE-TITLES.
+           MOVE 1 TO WS-DUP-I
+           PERFORM UNTIL WS-DUP-I > 11
+              MOVE SPACES TO DETAILS-DUP-FLAG(WS-DUP-I)
+              ADD 1 TO WS-DUP-I
+           END-PERFORM
+           MOVE 1 TO WS-DUP-I
+           PERFORM UNTIL WS-DUP-I > 11
+              IF DETAILS-TIX-TITLE(WS-DUP-I) NOT = SPACES
+                 MOVE WS-DUP-I TO WS-DUP-J
+                 ADD 1 TO WS-DUP-J
+                 PERFORM UNTIL WS-DUP-J > 11
+                    IF DETAILS-TIX-TITLE(WS-DUP-J) =
+                       DETAILS-TIX-TITLE(WS-DUP-I)
+                       MOVE 'DUP' TO DETAILS-DUP-FLAG(WS-DUP-I)
+                       MOVE 'DUP' TO DETAILS-DUP-FLAG(WS-DUP-J)
+                    END-IF
+                    ADD 1 TO WS-DUP-J
+                 END-PERFORM
+              END-IF
+              ADD 1 TO WS-DUP-I
+           END-PERFORM.
+       605-EXIT.
+           EXIT.
+
+       610-CALC-AGING.
+           MOVE SPACES TO WS-AGING-TXT
+           IF TICKET-DUE-DATE NOT = ZEROS
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+              COMPUTE WS-TODAY-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+              COMPUTE WS-DUE-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE(TICKET-DUE-DATE)
+              COMPUTE WS-AGING-DAYS =
+                 WS-DUE-INTEGER-DATE - WS-TODAY-INTEGER-DATE
+              IF WS-AGING-DAYS >= 0
+                 MOVE WS-AGING-DAYS TO WS-AGING-NUM
+                 STRING 'DUE ' WS-AGING-NUM DELIMITED BY SIZE
+                        INTO WS-AGING-TXT
+              ELSE
+                 COMPUTE WS-AGING-NUM = WS-AGING-DAYS * -1
+                 STRING 'OVR ' WS-AGING-NUM DELIMITED BY SIZE
+                        INTO WS-AGING-TXT
+              END-IF
+           END-IF.
+       610-EXIT.
+           EXIT.
+
+      *    Read-only "is someone watching this ticket" indicator for
+      *    the list column. A single keyed STARTBR/READNEXT/ENDBR
+      *    against STF005W per row, not a full-file scan - the same
+      *    lightweight per-row lookup shape as the category/dup-of
+      *    lookups in SM003.
+       615-CHECK-WATCHED.
+           MOVE 'N' TO WS-WATCHED-FOUND
+           MOVE TICKET-KEY TO WS-WTC-KEY
+           MOVE WS-WTC-KEY TO WATCHER-Ticket-ID
+           MOVE 0 TO WATCHER-Seq-Number
+           EXEC CICS STARTBR
+                FILE('STF005W')
+                RIDFLD(WATCHER-KEYS)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF005W')
+                   INTO(WATCHER-REC)
+                   RIDFLD(WATCHER-KEYS)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL) AND
+                 WATCHER-Ticket-ID = WS-WTC-KEY
+                 MOVE 'Y' TO WS-WATCHED-FOUND
+              END-IF
+              EXEC CICS ENDBR
+                   FILE('STF005W')
+              END-EXEC
+           END-IF.
+       615-EXIT.
+           EXIT.
+
+      *    Flags the current WS-STF-REC as nearing its SLA breach
+      *    (ONGOING and due today or tomorrow - the due date has no
+      *    time portion, so day granularity is as close to "within 24
+      *    hours" as the field supports). Reuses the same date-math
+      *    steps as 610-CALC-AGING.
+       746-CHECK-SLA-NEAR.
+           MOVE 'N' TO WS-SLA-NEAR
+           IF TICKET-STATUS = 'ONGOING' AND
+              TICKET-DUE-DATE NOT = ZEROS
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+              COMPUTE WS-TODAY-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+              COMPUTE WS-DUE-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE(TICKET-DUE-DATE)
+              COMPUTE WS-AGING-DAYS =
+                 WS-DUE-INTEGER-DATE - WS-TODAY-INTEGER-DATE
+              IF WS-AGING-DAYS >= 0 AND WS-AGING-DAYS <= 1
+                 MOVE 'Y' TO WS-SLA-NEAR
+              END-IF
+           END-IF.
+       746-EXIT.
+           EXIT.
+
        710-READ-STF001.
             MOVE LOW-VALUES TO WS-KEYB. 
            MOVE LENGTH OF WS-STF-REC TO WS-REC-LENGTH
@@ -775,46 +1199,128 @@
        700-MOVE-FILES-TO-Q.
            EXEC CICS DELETEQ TS
                      QUEUE(WS-QNAME)
-           END-EXEC 
+           END-EXEC
+           IF STATUSI NOT = LOW-VALUES AND TITLEI = LOW-VALUES
+              PERFORM 720-SCAN-BY-STATUS
+           ELSE
+              PERFORM 730-SCAN-ALL
+           END-IF
+           DIVIDE WS-TOTAL-QITEM BY 11 GIVING WS-MAX-PAGE
+           ADD 1 TO WS-MAX-PAGE
+           MOVE WS-QITEM-START TO WS-QITEM-PAGE.
+
+       700-EXIT.
+           EXIT.
+
+       720-SCAN-BY-STATUS.
+           MOVE STATUSI TO WS-STATUS-KEYB-STAT
+           MOVE LOW-VALUES TO WS-STATUS-KEYB-ID
+           MOVE LENGTH OF WS-STF-REC TO WS-REC-LENGTH
+           EXEC CICS
+                STARTBR FILE('STF001S')
+                RIDFLD (WS-STATUS-KEYB)
+                GTEQ
+           END-EXEC
+           EXEC CICS
+                READNEXT FILE('STF001S')
+                INTO (WS-STF-REC)
+                RIDFLD (WS-STATUS-KEYB)
+           END-EXEC
+           PERFORM 746-CHECK-SLA-NEAR
+           IF EIBRESP = DFHRESP(NORMAL) AND
+              WS-STATUS-KEYB-STAT = STATUSI AND
+              (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID) AND
+              (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+              EXEC CICS WRITEQ TS
+                   QUEUE(WS-QNAME)
+                   FROM (WS-STF-REC)
+                   LENGTH (WS-REC-LENGTH)
+                   ITEM (WS-QITEM)
+              END-EXEC
+           END-IF
+           MOVE WS-QITEM TO WS-QITEM-START
+           MOVE 1 TO WS-TOTAL-QITEM
+           PERFORM UNTIL EIBRESP NOT = DFHRESP(NORMAL) OR
+                          WS-STATUS-KEYB-STAT NOT = STATUSI
+               MOVE WS-QITEM TO WS-QITEM-END
+               EXEC CICS
+                    READNEXT FILE('STF001S')
+                    INTO (WS-STF-REC)
+                    RIDFLD (WS-STATUS-KEYB)
+               END-EXEC
+               PERFORM 746-CHECK-SLA-NEAR
+               IF EIBRESP = DFHRESP(NORMAL) AND
+                  WS-STATUS-KEYB-STAT = STATUSI AND
+                  (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID) AND
+                  (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+                  EXEC CICS WRITEQ TS
+                       QUEUE(WS-QNAME)
+                       FROM (WS-STF-REC)
+                       LENGTH (WS-REC-LENGTH)
+                       ITEM (WS-QITEM)
+                  END-EXEC
+                  ADD 1 TO WS-TOTAL-QITEM
+               END-IF
+           END-PERFORM
+           EXEC CICS
+                ENDBR FILE('STF001S')
+           END-EXEC.
+       720-EXIT.
+           EXIT.
+
+       730-SCAN-ALL.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
            PERFORM  710-READ-STF001
+           PERFORM 746-CHECK-SLA-NEAR
       *    modified filter
            EVALUATE TRUE
              WHEN TITLEI NOT = LOW-VALUES AND STATUSI NOT = LOW-VALUES
-                   IF TITLEI = WS-TICKET-TITLE AND 
-                      STATUSI = WS-TICKET-STAT 
+                   PERFORM 740-CHECK-TITLE-MATCH
+                   IF WS-KEYWORD-FOUND = 'Y' AND
+                      STATUSI = TICKET-STATUS AND
+                      (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID)
+                      AND (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
                       EXEC CICS WRITEQ TS
                            QUEUE(WS-QNAME)
                            FROM (WS-STF-REC)
                            LENGTH (WS-REC-LENGTH)
                            ITEM (WS-QITEM)
                       END-EXEC
-                  END-IF   
+                  END-IF
              WHEN TITLEI NOT = LOW-VALUES
-                  IF TITLEI = WS-TICKET-TITLE  
+                  PERFORM 740-CHECK-TITLE-MATCH
+                  IF WS-KEYWORD-FOUND = 'Y' AND
+                     (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID)
+                     AND (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
                      EXEC CICS WRITEQ TS
                           QUEUE(WS-QNAME)
                           FROM (WS-STF-REC)
                           LENGTH (WS-REC-LENGTH)
                           ITEM (WS-QITEM)
-                     END-EXEC  
-                  END-IF     
+                     END-EXEC
+                  END-IF
              WHEN STATUSI NOT = LOW-VALUES
-                  IF STATUSI = WS-TICKET-STAT  
+                  IF STATUSI = TICKET-STATUS AND
+                     (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID)
+                     AND (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
                      EXEC CICS WRITEQ TS
                           QUEUE(WS-QNAME)
                           FROM (WS-STF-REC)
                           LENGTH (WS-REC-LENGTH)
                           ITEM (WS-QITEM)
-                     END-EXEC  
+                     END-EXEC
                   END-IF
-             WHEN OTHER     
-                   EXEC CICS WRITEQ TS
-                             QUEUE(WS-QNAME)
-                             FROM (WS-STF-REC)
-                             LENGTH (WS-REC-LENGTH)
-                             ITEM (WS-QITEM)
-                   END-EXEC
-           END-EVALUATE        
+             WHEN OTHER
+                   IF (WS-MYTIX-FLAG = 'N' OR TICKET-REQUESTOR = USERID)
+                      AND (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+                      EXEC CICS WRITEQ TS
+                                QUEUE(WS-QNAME)
+                                FROM (WS-STF-REC)
+                                LENGTH (WS-REC-LENGTH)
+                                ITEM (WS-QITEM)
+                      END-EXEC
+                   END-IF
+           END-EVALUATE
            MOVE WS-QITEM TO WS-QITEM-START
            MOVE 1 TO WS-TOTAL-QITEM
            PERFORM UNTIL EIBRESP NOT = DFHRESP(NORMAL)
@@ -825,12 +1331,17 @@
                     RIDFLD (WS-KEYB)
                END-EXEC
                IF EIBRESP = DFHRESP(NORMAL)
+                   PERFORM 746-CHECK-SLA-NEAR
                    EVALUATE TRUE
-                     WHEN TITLEI NOT = LOW-VALUES AND 
+                     WHEN TITLEI NOT = LOW-VALUES AND
                           STATUSI NOT = LOW-VALUES
-                          IF TITLEI = WS-TICKET-TITLE AND 
-                             STATUSI = WS-TICKET-STAT 
-                              
+                          PERFORM 740-CHECK-TITLE-MATCH
+                          IF WS-KEYWORD-FOUND = 'Y' AND
+                             STATUSI = TICKET-STATUS AND
+                             (WS-MYTIX-FLAG = 'N' OR
+                              TICKET-REQUESTOR = USERID) AND
+                             (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+
                              EXEC CICS WRITEQ TS
                                   QUEUE(WS-QNAME)
                                   FROM (WS-STF-REC)
@@ -838,51 +1349,146 @@
                                   ITEM (WS-QITEM)
                              END-EXEC
                              ADD 1 TO WS-TOTAL-QITEM
-                          END-IF   
+                          END-IF
                      WHEN TITLEI NOT = LOW-VALUES
-                          IF TITLEI = WS-TICKET-TITLE 
-                            
+                          PERFORM 740-CHECK-TITLE-MATCH
+                          IF WS-KEYWORD-FOUND = 'Y' AND
+                             (WS-MYTIX-FLAG = 'N' OR
+                              TICKET-REQUESTOR = USERID) AND
+                             (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+
                              EXEC CICS WRITEQ TS
                                   QUEUE(WS-QNAME)
                                   FROM (WS-STF-REC)
                                   LENGTH (WS-REC-LENGTH)
                                   ITEM (WS-QITEM)
-                             END-EXEC  
-                             ADD 1 TO WS-TOTAL-QITEM 
-                          END-IF      
+                             END-EXEC
+                             ADD 1 TO WS-TOTAL-QITEM
+                          END-IF
                      WHEN STATUSI NOT = LOW-VALUES
-                          IF STATUSI = WS-TICKET-STAT 
-                            
+                          IF STATUSI = TICKET-STATUS AND
+                             (WS-MYTIX-FLAG = 'N' OR
+                              TICKET-REQUESTOR = USERID) AND
+                             (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+
                              EXEC CICS WRITEQ TS
                                   QUEUE(WS-QNAME)
                                   FROM (WS-STF-REC)
                                   LENGTH (WS-REC-LENGTH)
                                   ITEM (WS-QITEM)
                              END-EXEC
-                              ADD 1 TO WS-TOTAL-QITEM  
+                              ADD 1 TO WS-TOTAL-QITEM
                           END-IF
-                     WHEN OTHER     
-                           EXEC CICS WRITEQ TS
-                                     QUEUE(WS-QNAME)
-                                     FROM (WS-STF-REC)
-                                     LENGTH (WS-REC-LENGTH)
-                                     ITEM (WS-QITEM)
-                           END-EXEC
-                            ADD 1 TO WS-TOTAL-QITEM
-                   END-EVALUATE     
-                  MOVE WS-T-ID TO WS-KEYB6
+                     WHEN OTHER
+                           IF (WS-MYTIX-FLAG = 'N' OR
+                              TICKET-REQUESTOR = USERID) AND
+                              (WS-SLA-FLAG = 'N' OR WS-SLA-NEAR = 'Y')
+                              EXEC CICS WRITEQ TS
+                                        QUEUE(WS-QNAME)
+                                        FROM (WS-STF-REC)
+                                        LENGTH (WS-REC-LENGTH)
+                                        ITEM (WS-QITEM)
+                              END-EXEC
+                              ADD 1 TO WS-TOTAL-QITEM
+                           END-IF
+                   END-EVALUATE
+                  MOVE TICKET-KEY(1:6) TO WS-KEYB6
                   MOVE HIGH-VALUES TO WS-KEYB1
-                 
+
+                  ADD 1 TO WS-CHECKPOINT-COUNT
+                  IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                     PERFORM 735-CHECKPOINT
+                  END-IF
                END-IF
            END-PERFORM
-               DIVIDE WS-TOTAL-QITEM BY 11 GIVING WS-MAX-PAGE
-               ADD 1 TO WS-MAX-PAGE
            EXEC CICS
                 ENDBR FILE('STF001C')
-           END-EXEC
-           MOVE WS-QITEM-START TO WS-QITEM-PAGE.
+           END-EXEC.
+       730-EXIT.
+           EXIT.
 
-       700-EXIT.
-           EXIT.  
+      *    Decides whether the current WS-STF-REC is a "title match" -
+      *    an exact TITLEI = TICKET-TITLE compare when keyword mode
+      *    is off, or a TITLEI substring scan against both
+      *    TICKET-TITLE and TICKET-DESCRIPTION when WS-KEYWORD-FLAG is
+      *    'Y' (PF6). Result left in WS-KEYWORD-FOUND.
+       740-CHECK-TITLE-MATCH.
+           IF WS-KEYWORD-FLAG = 'Y'
+              PERFORM 745-KEYWORD-SCAN
+           ELSE
+              IF TITLEI = TICKET-TITLE
+                 MOVE 'Y' TO WS-KEYWORD-FOUND
+              ELSE
+                 MOVE 'N' TO WS-KEYWORD-FOUND
+              END-IF
+           END-IF.
+       740-EXIT.
+           EXIT.
+
+      *    Scans TICKET-TITLE then TICKET-DESCRIPTION for TITLEI as a
+      *    substring, using plain reference-modification since COBOL
+      *    has no intrinsic "contains" function.
+       745-KEYWORD-SCAN.
+           MOVE 'N' TO WS-KEYWORD-FOUND
+           MOVE FUNCTION TRIM(TITLEI) TO WS-KEYWORD
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TITLEI))
+                TO WS-KEYWORD-LEN
+           IF WS-KEYWORD-LEN > 0
+              MOVE SPACES TO WS-SCAN-FIELD
+              MOVE TICKET-TITLE TO WS-SCAN-FIELD(1:25)
+              PERFORM 750-SCAN-FOR-KEYWORD
+              IF WS-KEYWORD-FOUND = 'N'
+                 MOVE TICKET-DESCRIPTION TO WS-SCAN-FIELD
+                 PERFORM 750-SCAN-FOR-KEYWORD
+              END-IF
+           END-IF.
+       745-EXIT.
+           EXIT.
+
+       750-SCAN-FOR-KEYWORD.
+           COMPUTE WS-SCAN-MAX = WS-SCAN-FIELD-LEN - WS-KEYWORD-LEN + 1
+           IF WS-SCAN-MAX > 0
+              PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                      UNTIL WS-SCAN-IDX > WS-SCAN-MAX OR
+                            WS-KEYWORD-FOUND = 'Y'
+                 IF WS-SCAN-FIELD(WS-SCAN-IDX:WS-KEYWORD-LEN) =
+                    WS-KEYWORD(1:WS-KEYWORD-LEN)
+                    MOVE 'Y' TO WS-KEYWORD-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+       750-EXIT.
+           EXIT.
+
+      *    Breaks the single STARTBR/READNEXT browse of STF001C into
+      *    checkpointed chunks: every WS-CHECKPOINT-INTERVAL records,
+      *    end the browse, SYNCPOINT to commit the unit of work so far,
+      *    then re-establish the browse GTEQ the last key read (the
+      *    READNEXT below re-fetches that same record into WS-STF-REC
+      *    without re-queueing it - it is only there to reposition the
+      *    browse cursor) so the outer loop's next READNEXT resumes
+      *    with the record right after it, instead of holding one
+      *    browse position open across the whole file in one long unit
+      *    of work.
+       735-CHECKPOINT.
+           EXEC CICS
+                ENDBR FILE('STF001C')
+           END-EXEC
+           EXEC CICS
+                SYNCPOINT
+           END-EXEC
+           EXEC CICS
+                STARTBR FILE('STF001C')
+                RIDFLD (WS-KEYB)
+                GTEQ
+           END-EXEC
+           EXEC CICS
+                READNEXT FILE('STF001C')
+                INTO (WS-STF-REC)
+                RIDFLD (WS-KEYB)
+           END-EXEC
+           MOVE 0 TO WS-CHECKPOINT-COUNT.
+       735-EXIT.
+           EXIT.
 
     
\ No newline at end of file
