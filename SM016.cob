@@ -0,0 +1,179 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM016.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM016 is the month-end ticket volume report (TRANSID 'SM16'), *
+      *  run by the operator (or a scheduling entry outside this tree, *
+      *  same as every other FCT/PCT/DCT definition in this repo) at   *
+      *  the end of each month - unlike SM013/SM014/SM015 it does not  *
+      *  self-reschedule, since month length isn't a fixed interval    *
+      *  EXEC CICS START can express the way SM013's 24-hour purge or  *
+      *  SM015's nightly archive can.                                  *
+      *                                                                *
+      *  It browses STF001C once with STARTBR/READNEXT (the same full- *
+      *  file-scan idiom SM001's 730-SCAN-ALL and SM015's archive pass *
+      *  already use), keeps every ticket whose TICKET-Last-Update     *
+      *  falls in the current calendar month, and accumulates a count  *
+      *  per TICKET-Requestor/TICKET-Status combination in an in-      *
+      *  memory table. The finished summary is written one line per    *
+      *  combination to TDQ 'SM16RPT', the print destination for the   *
+      *  weekly ops review deck (no DCT entry for it exists in this    *
+      *  tree, same class of gap already noted for STF001H/SM14/SM15). *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       01  WS-TODAY-YYYYMM REDEFINES
+           WS-TODAY-YYYYMMDD.
+           05 WS-TODAY-YYYY                      PIC 9(04).
+           05 WS-TODAY-MM                        PIC 9(02).
+           05 FILLER                             PIC 9(02).
+       01  WS-UPD-YYYYMM.
+           05 WS-UPD-YYYY                        PIC 9(04).
+           05 WS-UPD-MM                          PIC 9(02).
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 200 TIMES
+                                INDEXED BY WS-SUM-IDX.
+              10 WS-SUM-REQUESTOR                PIC X(08).
+              10 WS-SUM-STATUS                   PIC X(10).
+              10 WS-SUM-COUNT                    PIC 9(05) COMP-3.
+       01  WS-SUMMARY-COUNT                      PIC S9(4) COMP
+           VALUE 0.
+       01  WS-FOUND-FLAG                         PIC X VALUE 'N'.
+       01  WS-GRAND-TOTAL                        PIC 9(05) COMP-3
+           VALUE 0.
+
+       01  WS-RPT-HEADER                         PIC X(80) VALUE
+           'TICKET VOLUME REPORT BY REQUESTOR/STATUS'.
+       01  WS-RPT-COLUMNS                        PIC X(80) VALUE
+           'REQUESTOR  STATUS      COUNT'.
+       01  WS-RPT-LINE.
+           05 RPT-REQUESTOR                      PIC X(08).
+           05 FILLER                             PIC X(03) VALUE
+              SPACES.
+           05 RPT-STATUS                         PIC X(10).
+           05 FILLER                             PIC X(03) VALUE
+              SPACES.
+           05 RPT-COUNT                          PIC ZZZZ9.
+           05 FILLER                             PIC X(47) VALUE
+              SPACES.
+       01  WS-RPT-TOTAL-LINE.
+           05 FILLER                             PIC X(11) VALUE
+              'GRAND TOTAL'.
+           05 FILLER                             PIC X(13) VALUE
+              SPACES.
+           05 RPT-TOTAL-COUNT                    PIC ZZZZ9.
+           05 FILLER                             PIC X(47) VALUE
+              SPACES.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           MOVE 0 TO WS-SUMMARY-COUNT
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM 200-SCAN-AND-SUMMARIZE
+           PERFORM 300-WRITE-REPORT
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-AND-SUMMARIZE.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 MOVE TICKET-LAST-UPDATE(7:4) TO WS-UPD-YYYY
+                 MOVE TICKET-LAST-UPDATE(1:2) TO WS-UPD-MM
+                 IF WS-UPD-YYYY = WS-TODAY-YYYY AND
+                    WS-UPD-MM   = WS-TODAY-MM
+                    PERFORM 210-ADD-TO-SUMMARY
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       210-ADD-TO-SUMMARY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 IF WS-SUM-REQUESTOR(WS-SUM-IDX) = TICKET-REQUESTOR
+                    AND WS-SUM-STATUS(WS-SUM-IDX) = TICKET-STATUS
+                    ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX)
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-FOUND-FLAG = 'N' AND WS-SUMMARY-COUNT < 200
+              ADD 1 TO WS-SUMMARY-COUNT
+              SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+              MOVE TICKET-REQUESTOR TO WS-SUM-REQUESTOR(WS-SUM-IDX)
+              MOVE TICKET-STATUS    TO WS-SUM-STATUS(WS-SUM-IDX)
+              MOVE 1                   TO WS-SUM-COUNT(WS-SUM-IDX)
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       300-WRITE-REPORT.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM16RPT')
+                FROM   (WS-RPT-HEADER)
+                LENGTH (+80)
+           END-EXEC
+           EXEC CICS WRITEQ TD
+                QUEUE('SM16RPT')
+                FROM   (WS-RPT-COLUMNS)
+                LENGTH (+80)
+           END-EXEC
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 MOVE WS-SUM-REQUESTOR(WS-SUM-IDX) TO RPT-REQUESTOR
+                 MOVE WS-SUM-STATUS(WS-SUM-IDX)    TO RPT-STATUS
+                 MOVE WS-SUM-COUNT(WS-SUM-IDX)     TO RPT-COUNT
+                 ADD WS-SUM-COUNT(WS-SUM-IDX) TO WS-GRAND-TOTAL
+                 EXEC CICS WRITEQ TD
+                      QUEUE('SM16RPT')
+                      FROM   (WS-RPT-LINE)
+                      LENGTH (+80)
+                 END-EXEC
+              END-PERFORM
+           END-IF
+           MOVE WS-GRAND-TOTAL TO RPT-TOTAL-COUNT
+           EXEC CICS WRITEQ TD
+                QUEUE('SM16RPT')
+                FROM   (WS-RPT-TOTAL-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       300-EXIT.
+           EXIT.
