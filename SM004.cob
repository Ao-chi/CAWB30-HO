@@ -31,7 +31,7 @@
            05 WS-FIELD-REQ                       PIC X(24) VALUE
               'OPTION FIELD IS REQUIRED'.
            05 WS-PRESS-F2                        PIC X(31) VALUE
-              'PRESS PF2 TO CLOSE THE TICKET'.
+              'ENTER CLOSURE REASON, PRESS PF2'.
            05 WS-PRESS-F5                        PIC X(22) VALUE
              'TICKET CLOSURE ABORTED'.
            05 WS-TICKET-APPROVED                 PIC X(50) VALUE
@@ -43,30 +43,37 @@
            05 WS-INVALID-STATUS                  PIC X(28) VALUE 
               'INVALID TICKET STATUS'.
            05 WS-INVALID-PFKEY                   PIC X(21) VALUE
-               'INAVLID PFKEY PRESSED'.          
+               'INAVLID PFKEY PRESSED'.
+           05 WS-HELP-TEXT                        PIC X(60) VALUE
+               'PF1=HELP PF2=CLOSE TICKET PF3=EXIT PF5=ABORT'.
+           05 WS-INVALID-REASON                  PIC X(27) VALUE
+              'CLOSURE REASON IS NOT VALID'.
+           05 WS-INVALID-RATING                  PIC X(27) VALUE
+              'RATING MUST BE 1-5 OR BLANK'.
+           05 WS-CONFIRM-CLOSE                   PIC X(37) VALUE
+              'ARE YOU SURE? PF2=CONFIRM, PF5=CANCEL'.
 
        01  WS-FOUND                              PIC X VALUE 'N'.
        77  WS-RETNCODE                            PIC S9(8) COMP.
        77  WS-RETNCODE2                           PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
 
-       01  WS-TICKET-REC.
-           05 WS-TICKET-KEY                      PIC X(07).
-           05 WS-TICKET-KEY-NUM REDEFINES WS-TICKET-KEY PIC 9(06).
-           05 WS-TICKET-REQUESTOR                PIC X(8).
-           05 WS-TICKET-STATUS                   PIC X(10).
-           05 WS-TICKET-TITLE                    PIC X(25).
-           05 WS-TICKET-DESCRIPTION              PIC X(100).
-           05 WS-TICKET-LAST-UPDATE              PIC X(20). 
-           05 WS-TICKET-LAST-UPDATE-BY           PIC X(8). 
-           05 WS-TICKET-UPDATE-REMARKS           PIC X(50).
+      *    Shares the one STF001C layout every ticket program now
+      *    carries - closing a ticket used to rewrite only through
+      *    Satisfaction, which truncated every field a later feature
+      *    had appended after it.
+           COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
 
-       01  WS-LOG-REC. 
+       01  WS-LOG-REC.
            05 WS-LOG-KEYS.
-               10 WS-LOG-TICKET-ID               PIC X(06).  
+               10 WS-LOG-TICKET-ID               PIC X(07).
                10 WS-LOG-SEQ-NUM                 PIC 9(03).
-           05 WS-LOG-LAST-UPD                    PIC X(20). 
-           05 WS-LOG-LAST-UPDBY                  PIC X(10). 
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
            05 WS-LOG-UPD-REMARKS                 PIC X(50).
+           05 WS-LOG-CLOSURE-REASON               PIC X(10).
+           05 WS-LOG-SATISFACTION                 PIC X(01).
 
        01  WS-COMMAREA.
            05 WS-PGMID                           PIC X(06).
@@ -84,15 +91,18 @@
            05 WS-SM012-PGMID                     PIC X(06). 
            05 WS-TIX-DETL.
               10 WS-TIX-KEY                      PIC X(07).
-              10 WS-TIX-KEY-NUM REDEFINES WS-TIX-KEY PIC 9(06).
+              10 WS-TIX-KEY-NUM REDEFINES WS-TIX-KEY PIC 9(07).
               10 WS-TIX-REQUESTOR                PIC X(8).
               10 WS-TIX-STATUS                   PIC X(10).
               10 WS-TIX-TITLE                    PIC X(25).
               10 WS-TIX-DESC                     PIC X(100).
-              10 WS-TIX-LAST-UPD                 PIC X(20). 
-              10 WS-TIX-LAST-UPDBY               PIC X(8). 
-              10 WS-TIX-UPD-REMARKS              PIC X(50).  
-   
+              10 WS-TIX-LAST-UPD                 PIC X(20).
+              10 WS-TIX-LAST-UPDBY               PIC X(8).
+              10 WS-TIX-UPD-REMARKS              PIC X(50).
+              10 WS-TIX-CLOSURE-REASON           PIC X(10).
+              10 WS-TIX-SATISFACTION             PIC X(01).
+           05 WS-HELP-FLAG                       PIC X.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 DF-PGMID                           PIC X(06).
@@ -110,21 +120,32 @@
            05 DF-SM012-PGMID                     PIC X(06).   
            05 DF-TIX-DETL.
               10 DF-TIX-KEY                      PIC X(07).
-              10 DF-TIX-KEY-NUM REDEFINES DF-TIX-KEY PIC 9(06).
+              10 DF-TIX-KEY-NUM REDEFINES DF-TIX-KEY PIC 9(07).
               10 DF-TIX-REQUESTOR                PIC X(8).
               10 DF-TIX-STATUS                   PIC X(10).
               10 DF-TIX-TITLE                    PIC X(25).
               10 DF-TIX-DESC                     PIC X(100).
-              10 DF-TIX-LAST-UPD                 PIC X(20). 
-              10 DF-TIX-LAST-UPDBY               PIC X(8). 
-              10 DF-TIX-UPD-REMARKS              PIC X(50).    
+              10 DF-TIX-LAST-UPD                 PIC X(20).
+              10 DF-TIX-LAST-UPDBY               PIC X(8).
+              10 DF-TIX-UPD-REMARKS              PIC X(50).
+              10 DF-TIX-CLOSURE-REASON           PIC X(10).
+              10 DF-TIX-SATISFACTION             PIC X(01).
+           05 DF-HELP-FLAG                       PIC X.
 
        PROCEDURE DIVISION.
        000-PROCESS.
            EXEC CICS IGNORE CONDITION
-                     ERROR 
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
            END-EXEC
            MOVE DFHCOMMAREA TO WS-COMMAREA
+           IF WS-HELP-FLAG = 'Y'
+              MOVE SPACE TO WS-HELP-FLAG
+              PERFORM 100-CREATE-MAP
+           ELSE
            IF WS-PGMID = 'SM000' OR WS-PGMID = 'SM001' OR
               WS-PGMID = 'SM012'
               EVALUATE TRUE
@@ -147,12 +168,16 @@
                      PERFORM 300-CHECK-AID
       *              MOVE -1 TO TKTNUML
                      PERFORM 100-CREATE-MAP   
-                WHEN WS-STATE = 3   
+                WHEN WS-STATE = 3
                      PERFORM 200-REC-MAP
                      PERFORM 300-CHECK-AID
       *              MOVE -1 TO TKTNUML
-                     PERFORM 100-CREATE-MAP       
-              END-EVALUATE   
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 4
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+              END-EVALUATE
            ELSE
                MOVE SPACES TO ERRMSGO
                MOVE LENGTH OF WS-INVALID-ACCESS TO WS-LENGTH
@@ -163,10 +188,12 @@
                   END-EXEC
                EXEC CICS RETURN
                END-EXEC
+           END-IF
+
            END-IF.
        000-EXIT.
            EXIT.
-       
+
        110-FORMAT-DATE-TIME.
            MOVE EIBDATE TO WS-DATE
            MOVE WS-DATE-X TO DATEO
@@ -194,6 +221,12 @@
                 LENGTH(WS-LENGTH)
                 ERASE
            END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
            EXEC CICS RETURN
                 TRANSID('SM04')
                 COMMAREA(WS-COMMAREA)
@@ -213,6 +246,17 @@
      
        300-CHECK-AID.
            EVALUATE EIBAID
+             WHEN DFHPF1
+                  MOVE 'Y' TO WS-HELP-FLAG
+                  EXEC CICS SEND TEXT
+                       FROM (WS-HELP-TEXT)
+                       LENGTH (+60)
+                       ERASE
+                  END-EXEC
+                  EXEC CICS RETURN
+                       TRANSID('SM04')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
              WHEN DFHENTER
                   EVALUATE TRUE 
                     WHEN WS-STATE = 1
@@ -236,12 +280,16 @@
                          MOVE WS-PRESS-F2 TO ERRMSGO
                          MOVE -1 TO TKTNUML
                        CONTINUE
+                    WHEN WS-STATE = 4
+                         PERFORM 310-REDISPLAY-INVALID-PFKEY
+                         MOVE WS-CONFIRM-CLOSE TO ERRMSGO
+                         MOVE -1 TO TKTNUML
                      WHEN WS-STATE = 3
                           MOVE 1 TO WS-STATE
                           PERFORM 410-MOVE-LOW-VALUES
                           MOVE -1 TO TKTNUML
                           MOVE WS-ENTER-TICKET TO ERRMSGO
-                  END-EVALUATE      
+                  END-EVALUATE
              WHEN DFHPF2
                   EVALUATE TRUE
                     WHEN WS-STATE = LOW-VALUES
@@ -252,22 +300,91 @@
                          CONTINUE    
                     WHEN WS-STATE = 2
                          PERFORM 400-VALIDATE-TICKET
-                         MOVE WS-TICKET-APPROVED TO ERRMSGO
-                         PERFORM 110-FORMAT-DATE-TIME
-                         MOVE DATEO TO UPDTO(1:10)
-                         MOVE TIMEO TO UPDTO(12:9)
-                         MOVE WS-TIX-KEY TO TKTNUMI
-                         MOVE WS-TIX-REQUESTOR TO REQBYO
-                         MOVE WS-TIX-TITLE TO TKTLEO
-                         MOVE WS-TICKET-DESCRIPTION(1:50) TO TKDES1O
-                         MOVE WS-TICKET-DESCRIPTION(51:50) TO TKDES2O
-                         MOVE 'CLOSED' TO STATO
-                         MOVE USERID TO UPDTBYO
-                         MOVE 'TICKET CLOSED' TO UPDREM1O
-                         MOVE 3 TO WS-STATE
-                         PERFORM 600-MOVE-DATA-TO-COMMAREA
-                         PERFORM 700-UPDATE-TICEKT-FILE
-                         PERFORM 800-READ-LOG-REC
+                         EVALUATE TRUE
+                           WHEN CLOSRCI = SPACE OR LOW-VALUES
+                              MOVE -1 TO CLOSRCL
+                              MOVE WS-FIELD-REQ TO ERRMSGO
+                           WHEN CLOSRCI NOT = 'RESOLVED' AND
+                                          'WITHDRAWN' AND 'DUPLICATE'
+                              MOVE -1 TO CLOSRCL
+                              MOVE WS-INVALID-REASON TO ERRMSGO
+                           WHEN SATRATI NOT = SPACE AND LOW-VALUES
+                                AND '1' AND '2' AND '3' AND '4'
+                                AND '5'
+                              MOVE -1 TO SATRATL
+                              MOVE WS-INVALID-RATING TO ERRMSGO
+                           WHEN OTHER
+                              MOVE WS-CONFIRM-CLOSE TO ERRMSGO
+                              PERFORM 110-FORMAT-DATE-TIME
+                              MOVE DATEO TO UPDTO(1:10)
+                              MOVE TIMEO TO UPDTO(12:9)
+                              MOVE WS-TIX-KEY TO TKTNUMI
+                              MOVE WS-TIX-REQUESTOR TO REQBYO
+                              MOVE WS-TIX-TITLE TO TKTLEO
+                              MOVE TICKET-DESCRIPTION(1:50)
+                                   TO TKDES1O
+                              MOVE TICKET-DESCRIPTION(51:50)
+                                   TO TKDES2O
+                              MOVE 'CLOSED' TO STATO
+                              MOVE USERID TO UPDTBYO
+                              MOVE 'TICKET CLOSED' TO UPDREM1O
+                              MOVE CLOSRCI TO CLOSRCO
+                              MOVE SATRATI TO SATRATO
+                              MOVE 4 TO WS-STATE
+                              PERFORM 600-MOVE-DATA-TO-COMMAREA
+                         END-EVALUATE
+                         MOVE -1 TO TKTNUML
+                    WHEN WS-STATE = 4
+                         MOVE WS-TIX-KEY TO WS-TICKET-PASSED
+                         PERFORM 400-VALIDATE-TICKET
+                         IF WS-FOUND = 'Y'
+                            MOVE WS-TIX-REQUESTOR TO
+                                 TICKET-REQUESTOR
+                            MOVE WS-TIX-TITLE TO TICKET-TITLE
+                            MOVE WS-TIX-DESC TO
+                                 TICKET-DESCRIPTION
+                            MOVE WS-TIX-STATUS TO TICKET-STATUS
+                            MOVE WS-TIX-LAST-UPDBY TO
+                                 TICKET-LAST-UPDATE-BY
+                            MOVE WS-TIX-UPD-REMARKS TO
+                                 TICKET-UPDATE-REMARKS
+                            MOVE WS-TIX-LAST-UPD TO
+                                 TICKET-LAST-UPDATE
+                            MOVE WS-TIX-CLOSURE-REASON TO
+                                 TICKET-CLOSURE-REASON
+                            MOVE WS-TIX-SATISFACTION TO
+                                 TICKET-SATISFACTION
+                            EXEC CICS
+                                 REWRITE FILE ('STF001C')
+                                 FROM (WS-TICKET-REC)
+                                 RESP(WS-RETNCODE)
+                                 RESP2(WS-RETNCODE2)
+                            END-EXEC
+                            IF WS-RETNCODE = DFHRESP(NORMAL)
+                               PERFORM 800-READ-LOG-REC
+                               MOVE 3 TO WS-STATE
+                               MOVE WS-TICKET-APPROVED TO ERRMSGO
+                               MOVE WS-TIX-KEY TO TKTNUMI
+                               MOVE WS-TIX-REQUESTOR TO REQBYO
+                               MOVE WS-TIX-TITLE TO TKTLEO
+                               MOVE WS-TIX-DESC(1:50) TO TKDES1O
+                               MOVE WS-TIX-DESC(51:50) TO TKDES2O
+                               MOVE WS-TIX-STATUS TO STATO
+                               MOVE WS-TIX-LAST-UPDBY TO UPDTBYO
+                               MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
+                               MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
+                               MOVE WS-TIX-LAST-UPD TO UPDTO
+                               MOVE WS-TIX-CLOSURE-REASON TO CLOSRCO
+                               MOVE WS-TIX-SATISFACTION TO SATRATO
+                            ELSE
+                               MOVE 1 TO WS-STATE
+                               MOVE WS-INVALID-TIX-ACC TO ERRMSGO
+                               PERFORM 410-MOVE-LOW-VALUES
+                            END-IF
+                         ELSE
+                            MOVE 1 TO WS-STATE
+                            PERFORM 410-MOVE-LOW-VALUES
+                         END-IF
                          MOVE -1 TO TKTNUML
                     WHEN WS-STATE = 3
                          MOVE -1 TO TKTNUML
@@ -278,12 +395,14 @@
                          MOVE WS-TIX-KEY TO TKTNUMI
                          MOVE WS-TIX-REQUESTOR TO REQBYO
                          MOVE WS-TIX-TITLE TO TKTLEO
-                         MOVE WS-TICKET-DESCRIPTION(1:50) TO TKDES1O
-                         MOVE WS-TICKET-DESCRIPTION(51:50) TO TKDES2O
+                         MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+                         MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
                          MOVE 'CLOSED' TO STATO
                          MOVE USERID TO UPDTBYO
-                         MOVE 'TICKET CLOSED' TO UPDREM1O      
-                  END-EVALUATE              
+                         MOVE 'TICKET CLOSED' TO UPDREM1O
+                         MOVE WS-TIX-CLOSURE-REASON TO CLOSRCO
+                         MOVE WS-TIX-SATISFACTION TO SATRATO
+                  END-EVALUATE
              WHEN DFHPF3
                 MOVE LOW-VALUES TO WS-STATE
                 MOVE LOW-VALUES TO WS-TICKET-PASSED
@@ -315,12 +434,18 @@
                          MOVE -1 TO TKTNUML
                          MOVE WS-ENTER-TICKET TO ERRMSGO
                          CONTINUE
-                    WHEN WS-STATE = 2 
-                         MOVE 1 TO WS-STATE 
+                    WHEN WS-STATE = 2
+                         MOVE 1 TO WS-STATE
+                         MOVE -1 TO TKTNUML
+                         PERFORM 410-MOVE-LOW-VALUES
+                         MOVE WS-PRESS-F5 TO ERRMSGO
+                         CONTINUE
+                    WHEN WS-STATE = 4
+                         MOVE 1 TO WS-STATE
                          MOVE -1 TO TKTNUML
-                         PERFORM 410-MOVE-LOW-VALUES  
-                         MOVE WS-PRESS-F5 TO ERRMSGO   
-                         CONTINUE  
+                         PERFORM 410-MOVE-LOW-VALUES
+                         MOVE WS-PRESS-F5 TO ERRMSGO
+                         CONTINUE
                     WHEN WS-STATE = 3
                          MOVE -1 TO TKTNUML    
                          MOVE WS-TICKET-APPROVED TO ERRMSGO
@@ -330,14 +455,16 @@
                          MOVE WS-TIX-KEY TO TKTNUMI
                          MOVE WS-TIX-REQUESTOR TO REQBYO
                          MOVE WS-TIX-TITLE TO TKTLEO
-                         MOVE WS-TICKET-DESCRIPTION(1:50) TO TKDES1O
-                         MOVE WS-TICKET-DESCRIPTION(51:50) TO TKDES2O
+                         MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+                         MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
                          MOVE 'CLOSED' TO STATO
                          MOVE USERID TO UPDTBYO
-                         MOVE 'TICKET CLOSED' TO UPDREM1O    
-                  END-EVALUATE  
+                         MOVE 'TICKET CLOSED' TO UPDREM1O
+                         MOVE WS-TIX-CLOSURE-REASON TO CLOSRCO
+                         MOVE WS-TIX-SATISFACTION TO SATRATO
+                  END-EVALUATE
 
-             WHEN DFHPF12 
+             WHEN DFHPF12
                   MOVE 'SM004' TO WS-SM012-PGMID
       *           MOVE LOW-VALUES TO WS-STATE
                   MOVE LOW-VALUES TO WS-SM012-STATE 
@@ -360,11 +487,16 @@
                          MOVE WS-INVALID-PFKEY TO ERRMSGO
                          MOVE -1 TO TKTNUML
                          PERFORM 100-CREATE-MAP   
-                    WHEN WS-STATE  = 3 
+                    WHEN WS-STATE  = 3
                          PERFORM 310-REDISPLAY-INVALID-PFKEY
                          MOVE WS-INVALID-PFKEY TO ERRMSGO
                          MOVE -1 TO TKTNUML
-                         PERFORM 100-CREATE-MAP    
+                         PERFORM 100-CREATE-MAP
+                    WHEN WS-STATE = 4
+                         PERFORM 310-REDISPLAY-INVALID-PFKEY
+                         MOVE WS-INVALID-PFKEY TO ERRMSGO
+                         MOVE -1 TO TKTNUML
+                         PERFORM 100-CREATE-MAP
                   END-EVALUATE
              WHEN OTHER
                   PERFORM 310-REDISPLAY-INVALID-PFKEY
@@ -389,12 +521,23 @@
                 MOVE WS-TIX-DESC(51:50) TO TKDES2O
                 MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
                 MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
-             WHEN 3   
-                MOVE WS-TICKET-DESCRIPTION(1:50) TO TKDES1O
-                MOVE WS-TICKET-DESCRIPTION(51:50) TO TKDES2O
-                MOVE WS-TICKET-UPDATE-REMARKS(1:25) TO UPDREM1O
-                MOVE WS-TICKET-UPDATE-REMARKS(26:25) TO UPDREM2O
-           END-EVALUATE     
+                MOVE WS-TIX-CLOSURE-REASON TO CLOSRCO
+                MOVE WS-TIX-SATISFACTION TO SATRATO
+             WHEN 4
+                MOVE WS-TIX-DESC(1:50) TO TKDES1O
+                MOVE WS-TIX-DESC(51:50) TO TKDES2O
+                MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
+                MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
+                MOVE WS-TIX-CLOSURE-REASON TO CLOSRCO
+                MOVE WS-TIX-SATISFACTION TO SATRATO
+             WHEN 3
+                MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+                MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
+                MOVE TICKET-UPDATE-REMARKS(1:25) TO UPDREM1O
+                MOVE TICKET-UPDATE-REMARKS(26:25) TO UPDREM2O
+                MOVE TICKET-CLOSURE-REASON TO CLOSRCO
+                MOVE TICKET-SATISFACTION TO SATRATO
+           END-EVALUATE
            MOVE WS-TIX-STATUS TO STATO
            MOVE WS-TIX-LAST-UPDBY TO UPDTBYO
            MOVE WS-TIX-LAST-UPD TO UPDTO.
@@ -416,7 +559,7 @@
                  UPDATE
             END-EXEC
             MOVE 'Y' TO WS-FOUND
-            IF WS-TICKET-STATUS = 'COMPLETED'
+            IF TICKET-STATUS = 'COMPLETED'
                MOVE 'Y' TO WS-FOUND
             ELSE
                MOVE -1 TO TKTNUML   
@@ -442,20 +585,24 @@
            MOVE LOW-VALUES TO UPDTBYO
            MOVE LOW-VALUES TO UPDREM1O
            MOVE LOW-VALUES TO UPDREM2O
-           MOVE LOW-VALUES TO UPDTO.
+           MOVE LOW-VALUES TO UPDTO
+           MOVE LOW-VALUES TO CLOSRCO
+           MOVE LOW-VALUES TO SATRATO.
        410-EXIT.
            EXIT.  
            
        500-MOVE-TO-SCREEN.
-           MOVE WS-TICKET-REQUESTOR TO REQBYO
-           MOVE WS-TICKET-TITLE     TO TKTLEO
-           MOVE WS-TICKET-DESCRIPTION(1:50) TO TKDES1O
-           MOVE WS-TICKET-DESCRIPTION(51:50) TO TKDES2O
-           MOVE WS-TICKET-STATUS TO STATO
-           MOVE WS-TICKET-LAST-UPDATE-BY TO UPDTBYO
-           MOVE WS-TICKET-UPDATE-REMARKS(1:25) TO UPDREM1O
-           MOVE WS-TICKET-UPDATE-REMARKS(26:25) TO UPDREM2O
-           MOVE WS-TICKET-LAST-UPDATE TO UPDTO.
+           MOVE TICKET-REQUESTOR TO REQBYO
+           MOVE TICKET-TITLE     TO TKTLEO
+           MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+           MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
+           MOVE TICKET-STATUS TO STATO
+           MOVE TICKET-LAST-UPDATE-BY TO UPDTBYO
+           MOVE TICKET-UPDATE-REMARKS(1:25) TO UPDREM1O
+           MOVE TICKET-UPDATE-REMARKS(26:25) TO UPDREM2O
+           MOVE TICKET-LAST-UPDATE TO UPDTO
+           MOVE LOW-VALUES TO CLOSRCO
+           MOVE LOW-VALUES TO SATRATO.
        500-EXIT.
            EXIT.    
 
@@ -473,30 +620,12 @@
            MOVE UPDTBYO TO WS-TIX-LAST-UPDBY
            MOVE UPDREM1O TO WS-TIX-UPD-REMARKS(1:25)
            MOVE UPDREM2O TO WS-TIX-UPD-REMARKS(26:25)
-           MOVE UPDTO TO WS-TIX-LAST-UPD.
+           MOVE UPDTO TO WS-TIX-LAST-UPD
+           MOVE CLOSRCO TO WS-TIX-CLOSURE-REASON
+           MOVE SATRATO TO WS-TIX-SATISFACTION.
        600-EXIT.
            EXIT.   
 
-       700-UPDATE-TICEKT-FILE.
-      *    MOVE WS-TICKET-PASSED TO WS-TICKET-KEY
-           MOVE REQBYO TO WS-TICKET-REQUESTOR
-           MOVE TKTLEO TO WS-TICKET-TITLE
-           MOVE TKDES1O TO WS-TICKET-DESCRIPTION(1:50)
-           MOVE TKDES2O TO WS-TICKET-DESCRIPTION(51:50)
-           MOVE STATO TO WS-TICKET-STATUS
-           MOVE UPDTBYO TO WS-TICKET-LAST-UPDATE-BY
-           MOVE UPDREM1O TO WS-TICKET-UPDATE-REMARKS(1:25)
-           MOVE UPDREM2O TO WS-TICKET-UPDATE-REMARKS(26:25)
-           MOVE UPDTO TO WS-TICKET-LAST-UPDATE
-           EXEC CICS
-                REWRITE FILE ('STF001C')
-                FROM (WS-TICKET-REC)
-                RESP(WS-RETNCODE)
-                RESP2(WS-RETNCODE2)
-           END-EXEC.
-       700-EXIT.
-           EXIT.   
-
        800-READ-LOG-REC.
            EXEC CICS READ
                FILE('STF002E')
@@ -511,6 +640,8 @@
            MOVE TIMEO TO WS-LOG-LAST-UPD(12:9) 
            MOVE UPDREM1O TO WS-LOG-UPD-REMARKS(1:25)
            MOVE UPDREM2O TO WS-LOG-UPD-REMARKS(26:25)
+           MOVE CLOSRCO TO WS-LOG-CLOSURE-REASON
+           MOVE SATRATO TO WS-LOG-SATISFACTION
 
            PERFORM 810-CREATE-LOG-REC.
        800-EXIT.
