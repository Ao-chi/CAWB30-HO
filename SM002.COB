@@ -9,24 +9,478 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WS-CURRENT-MAP  VALUE 'SM00S'         PIC X(7).
+           COPY SM02S.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY STF003C.
+           COPY STF004H.
+       01  WS-CATEGORY-VALID                     PIC X VALUE 'Y'.
+       01  WS-HOLIDAY-FOUND                       PIC X VALUE 'N'.
+       01  WS-CURRENT-MAP  VALUE 'SM02S'         PIC X(7).
+       01  WS-TIME                               PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
        01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-HIGH-KEY                           PIC X(07) VALUE
+           HIGH-VALUES.
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
+       01  WS-DUE-DAYS                           PIC S9(4) COMP.
+       01  WS-TODAY-YYYYMMDD                     PIC 9(8).
+       01  WS-DUE-INTEGER-DATE                   PIC S9(9) COMP.
+       01  WS-DUE-DAY-OF-WEEK                    PIC 9(1).
+
+       01  WS-ERRMSGS.
+           05 WS-INVALID-ACCESS                  PIC X(15) VALUE
+              'INVALID ACCESS'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+           05 WS-HELP-TEXT                        PIC X(60) VALUE
+              'PF1=HELP PF3=EXIT ENTER=SUBMIT TICKET'.
+           05 WS-ENTER-FIELDS                    PIC X(39) VALUE
+              'ENTER TITLE/DESCRIPTION AND PRESS ENTER'.
+           05 WS-TICKET-CREATED                  PIC X(48) VALUE
+              'TICKET CREATED, PRESS ENTER TO SUBMIT ANOTHER'.
+           05 WS-INVALID-PRIORITY                PIC X(43) VALUE
+              'PRIORITY MUST BE LOW/MEDIUM/HIGH/CRITICAL'.
+           05 WS-INVALID-CATEGORY                PIC X(32) VALUE
+              'CATEGORY CODE IS NOT RECOGNIZED'.
+
+           COPY STF001C.
+
+      *    Local projection of the fields of WS-UAF-REC (UA001.cob) this
+      *    program actually needs - no shared UAF001 copybook exists in
+      *    this tree, so each consuming program declares its own slice
+      *    of the layout, same as UA001/SM005/SM019 already do.
+       01  WS-UAF-LOOKUP-REC.
+           05 WS-UAF-LKP-USERID                  PIC X(08).
+           05 WS-UAF-LKP-TYPE                    PIC X(05).
+           05 WS-UAF-LKP-DEPARTMENT              PIC X(08).
+           05 FILLER                             PIC X(40).
+           05 WS-UAF-LKP-INACTIVE                PIC X(01).
+           05 WS-UAF-LKP-PHONE                   PIC X(15).
+           05 WS-UAF-LKP-EMAIL                   PIC X(40).
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-Ticket-ID               PIC X(07).
+               10 WS-LOG-Seq-Number              PIC 9(03).
+           05 WS-LOG-Last-Update                 PIC X(20).
+           05 WS-LOG-Last-Update-by              PIC X(10).
+           05 WS-LOG-Update-Remarks              PIC X(50).
+
        01  WS-COMMAREA.
            05 WS-PROG-STATE                      PIC X(15).
-
-           COPY SM000.
-           COPY DFHBMSCA.
+           05 WS-PGMID                           PIC X(06).
+           05 WS-CA-STATE                        PIC X.
+           05 WS-CA-USERID.
+              10 WS-CA-USERID7                   PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 WS-CA-USR-TYPE.
+              10 WS-CA-REQUESTOR                 PIC X.
+              10 WS-CA-ADMIN                     PIC X.
+              10 WS-CA-APPROVER                  PIC X.
+              10 WS-CA-SERVICE                   PIC X.
+           05 WS-CA-TICKET-NUM                   PIC X(07).
+           05 WS-HELP-FLAG                       PIC X.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(15).
-
+       01  DFHCOMMAREA.
+           05 DF-PROG-STATE                      PIC X(15).
+           05 DF-PGMID                           PIC X(06).
+           05 DF-CA-STATE                        PIC X.
+           05 DF-CA-USERID.
+              10 DF-CA-USERID7                   PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 DF-CA-USR-TYPE.
+              10 DF-CA-REQUESTOR                 PIC X.
+              10 DF-CA-ADMIN                     PIC X.
+              10 DF-CA-APPROVER                  PIC X.
+              10 DF-CA-SERVICE                   PIC X.
+           05 DF-CA-TICKET-NUM                   PIC X(07).
+           05 DF-HELP-FLAG                       PIC X.
 
        PROCEDURE DIVISION.
-       100-MAIN.
-           MOVE 'SM002 CALLED' TO DFHCOMMAREA
-           EXEC CICS
-            RETURN
+       000-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           IF WS-HELP-FLAG = 'Y'
+              MOVE SPACE TO WS-HELP-FLAG
+              PERFORM 100-CREATE-MAP
+           ELSE
+           IF WS-PGMID = 'SM000'
+              EVALUATE TRUE
+                WHEN WS-CA-STATE = LOW-VALUES
+                     MOVE WS-ENTER-FIELDS TO ERRMSGO
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-CA-STATE = 1
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+              END-EVALUATE
+           ELSE
+              MOVE SPACES TO ERRMSGO
+              EXEC CICS SEND TEXT
+                      FROM (WS-INVALID-ACCESS)
+                      LENGTH (+15)
+                      ERASE
+                 END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF
+
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+                ABSTIME    (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME    (WS-TIME)
+                DATESEP    ('/')
+                MMDDYYYY   (DATEO)
+                TIME       (TIMEO)
+                TIMESEP    (':')
            END-EXEC.
+       110-EXIT.
+           EXIT.
 
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE 'SM002' TO MAPTO
+           MOVE LENGTH OF SM002MO TO WS-LENGTH
+           EXEC CICS SEND
+                MAP('SM002M')
+                MAPSET('SM02S')
+                FROM(SM002MO)
+                LENGTH(WS-LENGTH)
+                CURSOR
+                ERASE
+           END-EXEC
+           MOVE 1 TO WS-CA-STATE
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('SM02')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
        100-EXIT.
            EXIT.
+
+       200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('SM002M')
+                MAPSET('SM02S')
+                INTO (SM002MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHPF1
+                  MOVE 'Y' TO WS-HELP-FLAG
+                  EXEC CICS SEND TEXT
+                       FROM (WS-HELP-TEXT)
+                       LENGTH (+60)
+                       ERASE
+                  END-EXEC
+                  EXEC CICS RETURN
+                       TRANSID('SM02')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHENTER
+                  PERFORM 410-VALIDATE-CATEGORY
+                  EVALUATE TRUE
+                    WHEN WS-CA-TICKET-NUM NOT = SPACES AND
+                         WS-CA-TICKET-NUM NOT = LOW-VALUES
+                         MOVE SPACES TO WS-CA-TICKET-NUM
+                         MOVE LOW-VALUES TO IDI
+                         MOVE LOW-VALUES TO TITLEI
+                         MOVE LOW-VALUES TO DESC1I
+                         MOVE LOW-VALUES TO DESC2I
+                         MOVE LOW-VALUES TO PRIORI
+                         MOVE LOW-VALUES TO CATGI
+                         MOVE LOW-VALUES TO ATTCHI
+                         MOVE LOW-VALUES TO PHONEI
+                         MOVE LOW-VALUES TO EMAILI
+                         MOVE DFHBMUNP TO TITLEA
+                         MOVE DFHBMUNP TO DESC1A
+                         MOVE DFHBMUNP TO DESC2A
+                         MOVE DFHBMUNP TO PRIORA
+                         MOVE DFHBMUNP TO CATGA
+                         MOVE DFHBMUNP TO ATTCHA
+                         MOVE DFHBMUNP TO PHONEA
+                         MOVE DFHBMUNP TO EMAILA
+                         MOVE -1 TO TITLEL
+                         MOVE WS-ENTER-FIELDS TO ERRMSGO
+                    WHEN TITLEI = SPACES OR LOW-VALUES
+                         MOVE -1 TO TITLEL
+                         MOVE 'TICKET TITLE IS REQUIRED' TO ERRMSGO
+                    WHEN DESC1I = SPACES OR LOW-VALUES
+                         MOVE -1 TO DESC1L
+                         MOVE 'TICKET DESCRIPTION IS REQUIRED' TO ERRMSGO
+                    WHEN PRIORI NOT = SPACES AND LOW-VALUES AND
+                         PRIORI NOT = 'LOW' AND 'MEDIUM' AND 'HIGH'
+                                  AND 'CRITICAL'
+                         MOVE -1 TO PRIORL
+                         MOVE WS-INVALID-PRIORITY TO ERRMSGO
+                    WHEN CATGI NOT = SPACES AND LOW-VALUES AND
+                         WS-CATEGORY-VALID NOT = 'Y'
+                         MOVE -1 TO CATGL
+                         MOVE WS-INVALID-CATEGORY TO ERRMSGO
+                    WHEN OTHER
+                         PERFORM 400-ASSIGN-KEY
+                         MOVE TITLEI TO TICKET-TITLE
+                         MOVE DESC1I TO TICKET-DESCRIPTION(1:50)
+                         MOVE DESC2I TO TICKET-DESCRIPTION(51:50)
+                         MOVE 'CREATED' TO TICKET-STATUS
+                         MOVE WS-CA-USERID TO TICKET-REQUESTOR
+                         MOVE WS-CA-USERID7 TO TICKET-LAST-UPDATE-BY
+                         MOVE DATEO TO TICKET-LAST-UPDATE(1:10)
+                         MOVE TIMEO TO TICKET-LAST-UPDATE(12:9)
+                         MOVE SPACES TO TICKET-UPDATE-REMARKS
+                         IF PRIORI = SPACES OR LOW-VALUES
+                            MOVE 'MEDIUM' TO TICKET-PRIORITY
+                         ELSE
+                            MOVE PRIORI TO TICKET-PRIORITY
+                         END-IF
+                         IF CATGI = SPACES OR LOW-VALUES
+                            MOVE 'GENERAL' TO TICKET-CATEGORY
+                         ELSE
+                            MOVE CATGI TO TICKET-CATEGORY
+                         END-IF
+                         IF ATTCHI = SPACES OR LOW-VALUES
+                            MOVE SPACES TO TICKET-ATTACHMENT
+                         ELSE
+                            MOVE ATTCHI TO TICKET-ATTACHMENT
+                         END-IF
+                         IF PHONEI = SPACES OR LOW-VALUES
+                            MOVE SPACES TO TICKET-PHONE
+                         ELSE
+                            MOVE PHONEI TO TICKET-PHONE
+                         END-IF
+                         IF EMAILI = SPACES OR LOW-VALUES
+                            MOVE SPACES TO TICKET-EMAIL
+                         ELSE
+                            MOVE EMAILI TO TICKET-EMAIL
+                         END-IF
+                         PERFORM 420-SET-DUE-DATE
+                         PERFORM 430-LOOKUP-DEPARTMENT
+                         PERFORM 440-LOOKUP-CONTACT-INFO
+                         PERFORM 500-WRITE-TICKET
+                         PERFORM 600-CREATE-LOG
+                         MOVE TICKET-KEY TO IDO
+                         MOVE TICKET-KEY TO WS-CA-TICKET-NUM
+                         MOVE DFHBMPRO TO TITLEA
+                         MOVE DFHBMPRO TO DESC1A
+                         MOVE DFHBMPRO TO DESC2A
+                         MOVE DFHBMPRO TO PRIORA
+                         MOVE TICKET-PRIORITY TO PRIORO
+                         MOVE DFHBMPRO TO CATGA
+                         MOVE TICKET-CATEGORY TO CATGO
+                         MOVE DFHBMPRO TO ATTCHA
+                         MOVE TICKET-ATTACHMENT TO ATTCHO
+                         MOVE -1 TO IDL
+                         MOVE 1 TO WS-CA-STATE
+                         MOVE WS-TICKET-CREATED TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF3
+                  MOVE LOW-VALUES TO WS-CA-STATE
+                  EXEC CICS XCTL
+                       PROGRAM('SM000')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHCLEAR
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+             WHEN OTHER
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-ASSIGN-KEY.
+           MOVE WS-HIGH-KEY TO TICKET-KEY
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (TICKET-KEY)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              EXEC CICS READPREV
+                   FILE('STF001C')
+                   INTO (TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              EXEC CICS ENDBR
+                   FILE('STF001C')
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 COMPUTE TICKET-KEY-NUM = TICKET-KEY-NUM + 1
+              ELSE
+                 MOVE 1 TO TICKET-KEY-NUM
+              END-IF
+           ELSE
+              MOVE 1 TO TICKET-KEY-NUM
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       410-VALIDATE-CATEGORY.
+           MOVE 'Y' TO WS-CATEGORY-VALID
+           IF CATGI NOT = SPACES AND LOW-VALUES
+              EXEC CICS READ
+                   FILE('STF003C')
+                   INTO (CATEGORY-REC)
+                   RIDFLD (CATGI)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE NOT = DFHRESP(NORMAL) OR
+                 CATEGORY-ACTIVE NOT = 'Y'
+                 MOVE 'N' TO WS-CATEGORY-VALID
+              END-IF
+           END-IF.
+       410-EXIT.
+           EXIT.
+
+      *    WS-DUE-DAYS is a count of business days - weekends and
+      *    STF004H holidays are skipped rather than counted, so
+      *    "3 business days from submission" actually lands on a day
+      *    staff are in the office.
+       420-SET-DUE-DATE.
+           EVALUATE TICKET-PRIORITY
+             WHEN 'CRITICAL'
+                  MOVE +1 TO WS-DUE-DAYS
+             WHEN 'HIGH'
+                  MOVE +3 TO WS-DUE-DAYS
+             WHEN 'MEDIUM'
+                  MOVE +7 TO WS-DUE-DAYS
+             WHEN OTHER
+                  MOVE +14 TO WS-DUE-DAYS
+           END-EVALUATE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-DUE-INTEGER-DATE =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           PERFORM UNTIL WS-DUE-DAYS = 0
+              ADD 1 TO WS-DUE-INTEGER-DATE
+              MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-INTEGER-DATE)
+                   TO TICKET-DUE-DATE
+              COMPUTE WS-DUE-DAY-OF-WEEK =
+                 FUNCTION MOD(WS-DUE-INTEGER-DATE, 7)
+              PERFORM 425-CHECK-HOLIDAY
+              IF (WS-DUE-DAY-OF-WEEK NOT = 0 AND NOT = 6)
+                 AND WS-HOLIDAY-FOUND = 'N'
+                 SUBTRACT 1 FROM WS-DUE-DAYS
+              END-IF
+           END-PERFORM.
+       420-EXIT.
+           EXIT.
+
+      *    MOD 7 of FUNCTION INTEGER-OF-DATE is 1 for Monday through
+      *    5 for Friday, 6 for Saturday, 0 for Sunday (day 1 of the
+      *    COBOL integer-date epoch, 1601-01-01, was itself a Monday).
+       425-CHECK-HOLIDAY.
+           MOVE 'N' TO WS-HOLIDAY-FOUND
+           EXEC CICS READ
+                FILE('STF004H')
+                INTO (HOLIDAY-REC)
+                RIDFLD (TICKET-DUE-DATE)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-HOLIDAY-FOUND
+           END-IF.
+       425-EXIT.
+           EXIT.
+
+      *    Defaults TICKET-DEPARTMENT from the requestor's uaf001
+      *    entry for month-end chargeback reporting - the requestor is
+      *    not prompted for it, it is simply looked up the same way
+      *    410-VALIDATE-CATEGORY looks up STF003C.
+       430-LOOKUP-DEPARTMENT.
+           MOVE SPACES TO TICKET-DEPARTMENT
+           EXEC CICS READ
+                FILE('uaf001')
+                INTO (WS-UAF-LOOKUP-REC)
+                RIDFLD (WS-CA-USERID)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              MOVE WS-UAF-LKP-DEPARTMENT TO TICKET-DEPARTMENT
+           END-IF.
+       430-EXIT.
+           EXIT.
+
+      *    If the requestor left phone/email blank on the submission
+      *    screen, default them from uaf001 the same way
+      *    430-LOOKUP-DEPARTMENT defaults the department - a typed-in
+      *    value always wins over the uaf001 default.
+       440-LOOKUP-CONTACT-INFO.
+           IF TICKET-PHONE = SPACES OR TICKET-EMAIL = SPACES
+              EXEC CICS READ
+                   FILE('uaf001')
+                   INTO (WS-UAF-LOOKUP-REC)
+                   RIDFLD (WS-CA-USERID)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 IF TICKET-PHONE = SPACES
+                    MOVE WS-UAF-LKP-PHONE TO TICKET-PHONE
+                 END-IF
+                 IF TICKET-EMAIL = SPACES
+                    MOVE WS-UAF-LKP-EMAIL TO TICKET-EMAIL
+                 END-IF
+              END-IF
+           END-IF.
+       440-EXIT.
+           EXIT.
+
+       500-WRITE-TICKET.
+           EXEC CICS WRITE
+                FILE('STF001C')
+                FROM (TICKET-REC)
+                RIDFLD (TICKET-KEY)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       500-EXIT.
+           EXIT.
+
+       600-CREATE-LOG.
+           MOVE TICKET-KEY TO WS-LOG-Ticket-ID
+           MOVE 0 TO WS-LOG-Seq-Number
+           EXEC CICS READ
+                FILE('STF002E')
+                INTO(WS-LOG-REC)
+                RIDFLD(WS-LOG-KEYS)
+                GTEQ
+           END-EXEC
+           MOVE TICKET-KEY TO WS-LOG-Ticket-ID
+           ADD 1 TO WS-LOG-Seq-Number
+           MOVE WS-CA-USERID7 TO WS-LOG-Last-Update-by
+           MOVE TICKET-LAST-UPDATE TO WS-LOG-Last-Update
+           MOVE 'TICKET CREATED' TO WS-LOG-Update-Remarks
+           EXEC CICS WRITE
+                FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       600-EXIT.
+           EXIT.
