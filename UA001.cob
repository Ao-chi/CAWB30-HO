@@ -0,0 +1,403 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UA001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *                        WORKING STORAGE                         *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY UA01S.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+       01  WS-CURRENT-MAP  VALUE 'UA01S'         PIC X(7).
+       01  WS-TIME                               PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(10).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+
+       01  WS-ERRMSGS.
+           05 WS-INVALID-ACCESS                  PIC X(15) VALUE
+              'INVALID ACCESS'.
+           05 WS-ENTER-USERID                    PIC X(35) VALUE
+              'ENTER USERID AND PRESS ENTER'.
+           05 WS-NOT-EXIST                       PIC X(21) VALUE
+              'USERID DOES NOT EXIST'.
+           05 WS-PRESS-PF2                       PIC X(43) VALUE
+              'ENTER Y/N FOR EACH FLAG, PRESS PF2 TO SAVE'.
+           05 WS-INVALID-FLAG                    PIC X(29) VALUE
+              'FLAG VALUES MUST BE Y OR N'.
+           05 WS-USER-UPDATED                    PIC X(44) VALUE
+              'USER UPDATED, PRESS ENTER FOR ANOTHER USER'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+
+       01  WS-FOUND                              PIC X VALUE 'N'.
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       77  WS-RETNCODE2                          PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
+
+       01  WS-UAF-REC.
+           05 WS-UAF-USERID.
+              10 WS-UAF-USERID7                  PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 WS-UAF-TYPE.
+              10 WS-UAF-REQUESTOR                PIC X.
+              10 WS-UAF-ADMIN                    PIC X.
+              10 WS-UAF-APPROVER                 PIC X.
+              10 WS-UAF-SERVICE                  PIC X.
+              10 WS-UAF-AUDITOR                  PIC X.
+           05 WS-UAF-DEPARTMENT                  PIC X(8).
+           05 WS-UAF-UPDATEDBY                   PIC X(8).
+           05 WS-UAF-DELEG-TO                    PIC X(8).
+           05 WS-UAF-DELEG-GROUP                 PIC X(8).
+           05 WS-UAF-DELEG-START                 PIC 9(08).
+           05 WS-UAF-DELEG-END                   PIC 9(08).
+           05 WS-UAF-INACTIVE                    PIC X(1).
+           05 WS-UAF-PHONE                       PIC X(15).
+           05 WS-UAF-EMAIL                       PIC X(40).
+
+       01  WS-UAF-OLD-TYPE.
+           05 WS-UAF-OLD-REQUESTOR               PIC X.
+           05 WS-UAF-OLD-ADMIN                   PIC X.
+           05 WS-UAF-OLD-APPROVER                PIC X.
+           05 WS-UAF-OLD-SERVICE                 PIC X.
+           05 WS-UAF-OLD-AUDITOR                 PIC X.
+
+       01  WS-UAF-OLD-INACTIVE                    PIC X.
+
+       01  WS-UAF-LOG-REC.
+           05 WS-UAF-LOG-KEYS.
+               10 WS-UAF-LOG-USERID              PIC X(08).
+               10 WS-UAF-LOG-SEQ-NUM             PIC 9(03).
+           05 WS-UAF-LOG-LAST-UPD                PIC X(20).
+           05 WS-UAF-LOG-CHANGED-BY              PIC X(08).
+           05 WS-UAF-LOG-REMARKS                 PIC X(50).
+
+       01  WS-COMMAREA.
+           05 WS-PGMID                           PIC X(06).
+           05 WS-STATE                           PIC X.
+           05 WS-TICKET-PASSED                   PIC X(07).
+           05 USERID.
+              10  USERID7                        PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 USR-TYPE.
+             15 USR-REQUESTOR                    PIC X.
+             15 USR-ADMIN                        PIC X.
+             15 USR-APPROVER                     PIC X.
+             15 USR-SERVICE                      PIC X.
+           05 WS-SM012-STATE                     PIC X.
+           05 WS-SM012-PGMID                     PIC X(06).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DF-PGMID                           PIC X(06).
+           05 DF-STATE                           PIC X.
+           05 DF-TICKET-PASSED                   PIC X(07).
+           05 DF-USERID.
+              10  DF-USERID7                     PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 DF-USR-TYPE.
+             15 DF-USR-REQUESTOR                 PIC X.
+             15 DF-USR-ADMIN                     PIC X.
+             15 DF-USR-APPROVER                  PIC X.
+             15 DF-USR-SERVICE                   PIC X.
+           05 DF-SM012-STATE                     PIC X.
+           05 DF-SM012-PGMID                     PIC X(06).
+
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
+           END-EXEC
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           IF (WS-PGMID = 'SM000' OR WS-PGMID = 'UA001')
+              AND USR-ADMIN = 'Y'
+              EVALUATE TRUE
+                WHEN WS-STATE = LOW-VALUES
+                     MOVE 1 TO WS-STATE
+                     MOVE WS-ENTER-USERID TO ERRMSGO
+                     MOVE -1 TO USERIDL
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 1
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 2
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 3
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+              END-EVALUATE
+           ELSE
+               MOVE 'UA001' TO WS-PGMID
+               MOVE SPACES TO ERRMSGO
+               MOVE LENGTH OF WS-INVALID-ACCESS TO WS-LENGTH
+               EXEC CICS SEND TEXT
+                       FROM (WS-INVALID-ACCESS)
+                       LENGTH (WS-LENGTH)
+                       ERASE
+                  END-EXEC
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-TIME)
+                DATESEP  ('/')
+                MMDDYYYY (DATEO)
+                TIME     (TIMEO)
+                TIMESEP  (':')
+           END-EXEC.
+       110-EXIT.
+           EXIT.
+
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE LENGTH OF UA001MO TO WS-LENGTH
+           EXEC CICS SEND
+                MAP('UA001M')
+                MAPSET('UA01S')
+                FROM(UA001MO)
+                CURSOR
+                LENGTH(WS-LENGTH)
+                ERASE
+           END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('UA01')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('UA001M')
+                MAPSET('UA01S')
+                INTO (UA001MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 1
+                         MOVE -1 TO USERIDL
+                         IF USERIDI NOT = LOW-VALUES AND SPACES
+                            MOVE USERIDI TO WS-UAF-USERID
+                         END-IF
+                         PERFORM 400-VALIDATE-USERID
+                         IF WS-FOUND = 'Y'
+                            PERFORM 500-MOVE-TO-SCREEN
+                            MOVE 2 TO WS-STATE
+                            MOVE WS-PRESS-PF2 TO ERRMSGO
+                         END-IF
+                    WHEN WS-STATE = 2
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-PRESS-PF2 TO ERRMSGO
+                    WHEN WS-STATE = 3
+                         MOVE 1 TO WS-STATE
+                         MOVE LOW-VALUES TO USERIDI
+                         MOVE -1 TO USERIDL
+                         MOVE WS-ENTER-USERID TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF2
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 2
+                         PERFORM 600-VALIDATE-FLAGS
+                         IF WS-FOUND = 'Y'
+                            PERFORM 700-UPDATE-UAF-FILE
+                            PERFORM 800-WRITE-LOG-REC
+                            PERFORM 500-MOVE-TO-SCREEN
+                            MOVE 3 TO WS-STATE
+                            MOVE WS-USER-UPDATED TO ERRMSGO
+                         ELSE
+                            PERFORM 310-REDISPLAY-SCREEN
+                            MOVE WS-INVALID-FLAG TO ERRMSGO
+                         END-IF
+                    WHEN OTHER
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-INVALID-PFKEY TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF3
+                  MOVE LOW-VALUES TO WS-STATE
+                  MOVE LOW-VALUES TO WS-TICKET-PASSED
+                  MOVE 'UA001' TO WS-PGMID
+                  EXEC CICS XCTL
+                       PROGRAM('SM000')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHCLEAR
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+             WHEN OTHER
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       310-REDISPLAY-SCREEN.
+           IF WS-STATE = 2 OR WS-STATE = 3
+              PERFORM 500-MOVE-TO-SCREEN
+           ELSE
+              MOVE -1 TO USERIDL
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+       400-VALIDATE-USERID.
+           EXEC CICS STARTBR
+                FILE('uaf001')
+                RIDFLD (WS-UAF-USERID)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = +0
+              EXEC CICS
+                   READ FILE('uaf001')
+                   INTO (WS-UAF-REC)
+                   RIDFLD (WS-UAF-USERID)
+                   EQUAL
+                   UPDATE
+              END-EXEC
+              IF EIBRESP = DFHRESP(NORMAL)
+                 MOVE 'Y' TO WS-FOUND
+              ELSE
+                 MOVE 'N' TO WS-FOUND
+                 MOVE WS-NOT-EXIST TO ERRMSGO
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-FOUND
+              MOVE WS-NOT-EXIST TO ERRMSGO
+           END-IF
+           EXEC CICS
+                ENDBR FILE('uaf001')
+           END-EXEC.
+       400-EXIT.
+           EXIT.
+
+       500-MOVE-TO-SCREEN.
+           MOVE WS-UAF-USERID7 TO USERIDO
+           MOVE WS-UAF-REQUESTOR TO REQO
+           MOVE WS-UAF-ADMIN TO ADMO
+           MOVE WS-UAF-APPROVER TO APPRO
+           MOVE WS-UAF-SERVICE TO SVCO
+           MOVE WS-UAF-AUDITOR TO AUDO
+           MOVE WS-UAF-DEPARTMENT TO DEPTO
+           MOVE WS-UAF-INACTIVE TO INACO
+           MOVE WS-UAF-PHONE TO PHONEO
+           MOVE WS-UAF-EMAIL TO EMAILO
+           MOVE WS-UAF-UPDATEDBY TO UPDTBYO
+           MOVE DATEO TO UPDTO(1:8)
+           MOVE TIMEO TO UPDTO(10:8).
+       500-EXIT.
+           EXIT.
+
+       600-VALIDATE-FLAGS.
+           MOVE 'Y' TO WS-FOUND
+           IF REQI NOT = 'Y' AND REQI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF ADMI NOT = 'Y' AND ADMI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF APPRI NOT = 'Y' AND APPRI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF SVCI NOT = 'Y' AND SVCI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF AUDI NOT = 'Y' AND AUDI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF INACI NOT = 'Y' AND INACI NOT = 'N'
+              MOVE 'N' TO WS-FOUND
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       700-UPDATE-UAF-FILE.
+           MOVE WS-UAF-TYPE TO WS-UAF-OLD-TYPE
+           MOVE REQI  TO WS-UAF-REQUESTOR
+           MOVE ADMI  TO WS-UAF-ADMIN
+           MOVE APPRI TO WS-UAF-APPROVER
+           MOVE SVCI  TO WS-UAF-SERVICE
+           MOVE AUDI  TO WS-UAF-AUDITOR
+           MOVE DEPTI TO WS-UAF-DEPARTMENT
+           MOVE WS-UAF-INACTIVE TO WS-UAF-OLD-INACTIVE
+           MOVE INACI TO WS-UAF-INACTIVE
+           MOVE PHONEI TO WS-UAF-PHONE
+           MOVE EMAILI TO WS-UAF-EMAIL
+           MOVE USERID7 TO WS-UAF-UPDATEDBY
+           EXEC CICS
+                REWRITE FILE ('uaf001')
+                FROM (WS-UAF-REC)
+                RESP(WS-RETNCODE)
+                RESP2(WS-RETNCODE2)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+      *    Writes a UAF002 audit-log entry for this flag change, using
+      *    the same mutating-key READ-GTEQ/ADD-1/WRITE idiom SM004 and
+      *    SM018 already use against STF002E.
+       800-WRITE-LOG-REC.
+           MOVE WS-UAF-USERID7 TO WS-UAF-LOG-USERID
+           MOVE 0 TO WS-UAF-LOG-SEQ-NUM
+           EXEC CICS READ
+               FILE('UAF002')
+               INTO(WS-UAF-LOG-REC)
+               RIDFLD(WS-UAF-LOG-KEYS)
+               GTEQ
+           END-EXEC
+           MOVE WS-UAF-USERID7 TO WS-UAF-LOG-USERID
+           ADD 1 TO WS-UAF-LOG-SEQ-NUM
+           MOVE DATEO TO WS-UAF-LOG-LAST-UPD(1:8)
+           MOVE TIMEO TO WS-UAF-LOG-LAST-UPD(10:8)
+           MOVE USERID7 TO WS-UAF-LOG-CHANGED-BY
+           STRING 'FLAGS(R/A/AP/S/AU) WAS ' DELIMITED BY SIZE
+                  WS-UAF-OLD-TYPE             DELIMITED BY SIZE
+                  ' NOW '                     DELIMITED BY SIZE
+                  WS-UAF-TYPE                 DELIMITED BY SIZE
+                  ' INAC '                    DELIMITED BY SIZE
+                  WS-UAF-OLD-INACTIVE         DELIMITED BY SIZE
+                  '>'                         DELIMITED BY SIZE
+                  WS-UAF-INACTIVE             DELIMITED BY SIZE
+             INTO WS-UAF-LOG-REMARKS
+           EXEC CICS
+                WRITE FILE('UAF002')
+                FROM (WS-UAF-LOG-REC)
+                RIDFLD (WS-UAF-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       800-EXIT.
+           EXIT.
