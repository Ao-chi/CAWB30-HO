@@ -15,68 +15,167 @@
            COPY SM05S.
            COPY DFHAID.
            COPY DFHBMSCA.
-       01  WS-CURRENT-MAP  VALUE 'SM0005M'       PIC X(7).
+       01  WS-CURRENT-MAP  VALUE 'SM05S'         PIC X(7).
        01  WS-TIME                               PIC 9(15) COMP-3.
        01  WS-DATE                               PIC 9(10).
-       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7). 
-       01  WS-LENGTH                             PIC S9(4) COMP. 
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
 
        01  WS-ERRMSGS.
            05 WS-INVALID-ACCESS                  PIC X(15) VALUE
               'INVALID ACCESS'.
-           05 WS-INVALID-PGMID                   PIC X(20) VALUE
-              'INVALID USER ACCESS'.   
-           05 WS-MAPFAIL                         PIC X(20) VALUE
-              'MAPFAIL ERROR'.
            05 WS-INVALID-TIX-ACC                 PIC X(34) VALUE
               'INVALID ACCESS TO SELECTED TICKET'.
-           05 WS-FIELD-REQ                       PIC X(24) VALUE
-              'OPTION FIELD IS REQUIRED'.
-           05 WS-FIRST-PAGE                      PIC X(23) VALUE
-              'THIS IS THE FIRST PAGE'.
-           05 WS-LAST-PAGE                       PIC X(21) VALUE
-              'THIS IS THE LAST PAGE'.
+           05 WS-PRESS-F2-F5                     PIC X(38) VALUE
+              'PRESS PF2 TO APPROVE OR PF5 TO REJECT'.
+           05 WS-TICKET-APPROVED                 PIC X(50) VALUE
+              'TICKET APPROVED, PRESS ENTER FOR ANOTHER TICKET'.
+           05 WS-TICKET-REJECTED                 PIC X(50) VALUE
+              'TICKET REJECTED, PRESS ENTER FOR ANOTHER TICKET'.
+           05 WS-ENTER-TICKET                    PIC X(35) VALUE
+              'ENTER TICKET NUMBER AND PRESS ENTER'.
+           05 WS-NOT-EXIST                       PIC X(28) VALUE
+              'TICKET NUMBER DOES NOT EXIST'.
+           05 WS-INVALID-STATUS                  PIC X(33) VALUE
+              'TICKET IS NOT AWAITING APPROVAL'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+           05 WS-HELP-TEXT                        PIC X(60) VALUE
+              'PF1=HELP PF2=APPROVE PF3=EXIT PF5=REJECT'.
+           05 WS-FIRST-APPROVAL-MSG               PIC X(49) VALUE
+              'FIRST APPROVAL RECORDED, PRESS ENTER FOR ANOTHER'.
+           05 WS-SAME-APPROVER                    PIC X(49) VALUE
+              'SECOND APPROVAL MUST BE FROM A DIFFERENT APPROVER'.
+           05 WS-UPDATE-FAILED                    PIC X(40) VALUE
+              'UPDATE FAILED, PRESS ENTER TO TRY AGAIN'.
+
+       01  WS-FOUND                              PIC X VALUE 'N'.
+       01  WS-DELEG-FOUND                        PIC X VALUE 'N'.
+       01  WS-MULTI-LEVEL-REQD                   PIC X VALUE 'N'.
+       01  WS-TODAY-YYYYMMDD                     PIC 9(08).
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       77  WS-RETNCODE2                          PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
+
+      *    Shares the one STF001C layout every ticket program now
+      *    carries, so a REWRITE FROM this record no longer truncates
+      *    whatever fields a later feature appended after the ones
+      *    SM005 originally cared about.
+      *    Multi-level approval tracking for HIGH/CRITICAL priority
+      *    tickets lives at the end of that shared layout - it records
+      *    who gave the first approval so a second, different approver
+      *    is required before the ticket is finally marked APPROVED.
+           COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-TICKET-ID               PIC X(07).
+               10 WS-LOG-SEQ-NUM                 PIC 9(03).
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
+           05 WS-LOG-UPD-REMARKS                 PIC X(50).
+
+       01  WS-UAF-REC.
+           05 WS-UAF-USERID.
+              10 WS-UAF-USERID7                  PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 WS-UAF-TYPE.
+              10 WS-UAF-REQUESTOR                PIC X.
+              10 WS-UAF-ADMIN                    PIC X.
+              10 WS-UAF-APPROVER                 PIC X.
+              10 WS-UAF-SERVICE                  PIC X.
+              10 WS-UAF-AUDITOR                  PIC X.
+           05 WS-UAF-DEPARTMENT                  PIC X(8).
+           05 WS-UAF-UPDATEDBY                   PIC X(8).
+           05 WS-UAF-DELEG-TO                    PIC X(8).
+           05 WS-UAF-DELEG-GROUP                 PIC X(8).
+           05 WS-UAF-DELEG-START                 PIC 9(08).
+           05 WS-UAF-DELEG-END                   PIC 9(08).
 
        01  WS-COMMAREA.
            05 WS-PGMID                           PIC X(06).
+           05 WS-STATE                           PIC X.
            05 WS-TICKET-PASSED                   PIC X(07).
            05 USERID.
               10  USERID7                        PIC X(7).
               10  FILLER                         PIC X(1).
            05 USR-TYPE.
              15 USR-REQUESTOR                    PIC X.
-             15 USR-ADMIN                        PIC X.  
+             15 USR-ADMIN                        PIC X.
              15 USR-APPROVER                     PIC X.
              15 USR-SERVICE                      PIC X.
-           05 WS-STATE                           PIC X.
+           05 WS-SM012-STATE                     PIC X.
+           05 WS-SM012-PGMID                     PIC X(06).
+           05 WS-HELP-FLAG                       PIC X.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05 DF-PGMID                           PIC X(06).
+           05 DF-STATE                           PIC X.
            05 DF-TICKET-PASSED                   PIC X(07).
            05 DF-USERID.
               10  DF-USERID7                     PIC X(7).
               10  FILLER                         PIC X(1).
            05 DF-USR-TYPE.
              15 DF-USR-REQUESTOR                 PIC X.
-             15 DF-USR-ADMIN                     PIC X.  
+             15 DF-USR-ADMIN                     PIC X.
              15 DF-USR-APPROVER                  PIC X.
              15 DF-USR-SERVICE                   PIC X.
-           05 DF-STATE                           PIC X.
+           05 DF-SM012-STATE                     PIC X.
+           05 DF-SM012-PGMID                     PIC X(06).
+           05 DF-HELP-FLAG                       PIC X.
 
        PROCEDURE DIVISION.
-       100-PROCESS.
+       000-PROCESS.
            EXEC CICS IGNORE CONDITION
-                     ERROR 
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
            END-EXEC
            MOVE DFHCOMMAREA TO WS-COMMAREA
+           IF WS-HELP-FLAG = 'Y'
+              MOVE SPACE TO WS-HELP-FLAG
+              PERFORM 100-CREATE-MAP
+           ELSE
            IF WS-PGMID = 'SM000' OR WS-PGMID = 'SM001' OR
               WS-PGMID = 'SM012'
-              IF EIBCALEN NOT = +0
-                 PERFORM 200-REC-MAP
-              ELSE 
-                 PERFORM 110-NEW-MAP
-              END-IF   
+              EVALUATE TRUE
+                WHEN WS-STATE = LOW-VALUES
+                     EVALUATE TRUE
+                       WHEN WS-TICKET-PASSED = LOW-VALUES OR SPACES
+                            MOVE 1 TO WS-STATE
+                            MOVE WS-ENTER-TICKET TO ERRMSGO
+                            MOVE -1 TO TKTNUML
+                            PERFORM 100-CREATE-MAP
+                       WHEN OTHER
+                            MOVE 1 TO WS-STATE
+                            PERFORM 400-VALIDATE-TICKET
+                            IF WS-FOUND = 'Y'
+                               PERFORM 500-MOVE-TO-SCREEN
+                               MOVE 2 TO WS-STATE
+                               MOVE WS-PRESS-F2-F5 TO ERRMSGO
+                            ELSE
+                               PERFORM 410-MOVE-LOW-VALUES
+                               MOVE -1 TO TKTNUML
+                            END-IF
+                            PERFORM 100-CREATE-MAP
+                     END-EVALUATE
+                WHEN WS-STATE = 1
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 2
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+                WHEN WS-STATE = 3
+                     PERFORM 200-REC-MAP
+                     PERFORM 300-CHECK-AID
+                     PERFORM 100-CREATE-MAP
+              END-EVALUATE
            ELSE
                MOVE SPACES TO ERRMSGO
                MOVE LENGTH OF WS-INVALID-ACCESS TO WS-LENGTH
@@ -87,26 +186,32 @@
                   END-EXEC
                EXEC CICS RETURN
                END-EXEC
+           END-IF
+
            END-IF.
-       100-EXIT.
+       000-EXIT.
            EXIT.
 
-       110-NEW-MAP.
-           MOVE EIBDATE TO WS-DATE.
-           MOVE WS-DATE-X TO DATEO.
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
            EXEC CICS ASKTIME
-           ABSTIME  (WS-TIME)
+                ABSTIME  (WS-TIME)
            END-EXEC
            EXEC CICS FORMATTIME
-           ABSTIME  (WS-TIME)
-           DATESEP  ('/')
-           MMDDYY   (DATEO)
-           TIME     (TIMEO)
-           TIMESEP  (':')    
-           END-EXEC
-         
-           
-           EXEC CICS SEND 
+                ABSTIME  (WS-TIME)
+                DATESEP  ('/')
+                MMDDYYYY (DATEO)
+                TIME     (TIMEO)
+                TIMESEP  (':')
+           END-EXEC.
+       110-EXIT.
+           EXIT.
+
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE LENGTH OF SM005MO TO WS-LENGTH
+           EXEC CICS SEND
                 MAP('SM005M')
                 MAPSET('SM05S')
                 FROM(SM005MO)
@@ -114,47 +219,339 @@
                 LENGTH(WS-LENGTH)
                 ERASE
            END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
            EXEC CICS RETURN
                 TRANSID('SM05')
                 COMMAREA(WS-COMMAREA)
            END-EXEC.
-
-       110-EXIT.
+       100-EXIT.
            EXIT.
- 
+
        200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('SM005M')
+                MAPSET('SM05S')
+                INTO (SM005MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
 
-            EXEC CICS RECEIVE 
-                 MAP('SM005M')
-                 MAPSET('SM05S')
-                 INTO (SM005MI)
-            END-EXEC
-            IF EIBRESP = DFHRESP(MAPFAIL)
-                MOVE WS-MAPFAIL TO ERRMSGO
-               PERFORM 110-NEW-MAP
-            END-IF.
-            PERFORM 210-CHECK-AID
-            PERFORM 110-NEW-MAP.
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHPF1
+                  MOVE 'Y' TO WS-HELP-FLAG
+                  EXEC CICS SEND TEXT
+                       FROM (WS-HELP-TEXT)
+                       LENGTH (+60)
+                       ERASE
+                  END-EXEC
+                  EXEC CICS RETURN
+                       TRANSID('SM05')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHENTER
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 1
+                         MOVE -1 TO TKTNUML
+                         IF TKTNUMI NOT = LOW-VALUES AND SPACES
+                            MOVE TKTNUMI TO WS-TICKET-PASSED
+                         END-IF
+                         PERFORM 400-VALIDATE-TICKET
+                         IF WS-FOUND = 'Y'
+                            PERFORM 500-MOVE-TO-SCREEN
+                            MOVE 2 TO WS-STATE
+                            MOVE WS-PRESS-F2-F5 TO ERRMSGO
+                         END-IF
+                    WHEN WS-STATE = 2
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-PRESS-F2-F5 TO ERRMSGO
+                    WHEN WS-STATE = 3
+                         MOVE 1 TO WS-STATE
+                         PERFORM 410-MOVE-LOW-VALUES
+                         MOVE LOW-VALUES TO WS-TICKET-PASSED
+                         MOVE -1 TO TKTNUML
+                         MOVE WS-ENTER-TICKET TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF2
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 2
+                         PERFORM 400-VALIDATE-TICKET
+                         IF WS-FOUND = 'Y'
+                            PERFORM 430-CHECK-MULTI-LEVEL
+                            IF WS-MULTI-LEVEL-REQD = 'Y' AND
+                               TICKET-STATUS = 'CREATED'
+                               MOVE 'PEND-APPR' TO TICKET-STATUS
+                               MOVE USERID7 TO TICKET-APPR1-BY
+                               MOVE DATEO TO
+                                    TICKET-APPR1-DATE(1:10)
+                               MOVE TIMEO TO
+                                    TICKET-APPR1-DATE(12:9)
+                               MOVE 'FIRST APPROVAL RECORDED' TO
+                                    TICKET-UPDATE-REMARKS
+                               PERFORM 700-UPDATE-TICKET-FILE
+                               IF WS-RETNCODE = DFHRESP(NORMAL)
+                                  PERFORM 800-READ-LOG-REC
+                                  PERFORM 500-MOVE-TO-SCREEN
+                                  MOVE 3 TO WS-STATE
+                                  MOVE WS-FIRST-APPROVAL-MSG TO ERRMSGO
+                               ELSE
+                                  MOVE WS-UPDATE-FAILED TO ERRMSGO
+                               END-IF
+                            ELSE
+                               MOVE 'APPROVED' TO TICKET-STATUS
+                               MOVE 'TICKET APPROVED' TO
+                                    TICKET-UPDATE-REMARKS
+                               PERFORM 700-UPDATE-TICKET-FILE
+                               IF WS-RETNCODE = DFHRESP(NORMAL)
+                                  PERFORM 800-READ-LOG-REC
+                                  PERFORM 500-MOVE-TO-SCREEN
+                                  MOVE 3 TO WS-STATE
+                                  MOVE WS-TICKET-APPROVED TO ERRMSGO
+                               ELSE
+                                  MOVE WS-UPDATE-FAILED TO ERRMSGO
+                               END-IF
+                            END-IF
+                         ELSE
+                            MOVE 1 TO WS-STATE
+                            MOVE -1 TO TKTNUML
+                            PERFORM 410-MOVE-LOW-VALUES
+                         END-IF
+                    WHEN OTHER
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-INVALID-PFKEY TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF5
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 2
+                         PERFORM 400-VALIDATE-TICKET
+                         IF WS-FOUND = 'Y'
+                            MOVE 'REJECTED' TO TICKET-STATUS
+                            MOVE 'TICKET REJECTED' TO
+                                 TICKET-UPDATE-REMARKS
+                            PERFORM 700-UPDATE-TICKET-FILE
+                            IF WS-RETNCODE = DFHRESP(NORMAL)
+                               PERFORM 800-READ-LOG-REC
+                               PERFORM 500-MOVE-TO-SCREEN
+                               MOVE 3 TO WS-STATE
+                               MOVE WS-TICKET-REJECTED TO ERRMSGO
+                            ELSE
+                               MOVE WS-UPDATE-FAILED TO ERRMSGO
+                            END-IF
+                         ELSE
+                            MOVE 1 TO WS-STATE
+                            MOVE -1 TO TKTNUML
+                            PERFORM 410-MOVE-LOW-VALUES
+                         END-IF
+                    WHEN OTHER
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-INVALID-PFKEY TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF3
+                  MOVE LOW-VALUES TO WS-STATE
+                  MOVE LOW-VALUES TO WS-TICKET-PASSED
+                  EVALUATE WS-PGMID
+                    WHEN 'SM000'
+                       MOVE 'SM005' TO WS-PGMID
+                       EXEC CICS XCTL
+                            PROGRAM('SM000')
+                            COMMAREA(WS-COMMAREA)
+                       END-EXEC
+                    WHEN 'SM001'
+                       MOVE 'SM005' TO WS-PGMID
+                       EXEC CICS XCTL
+                            PROGRAM('SM001')
+                       END-EXEC
+                    WHEN 'SM012'
+                       MOVE 'SM005' TO WS-PGMID
+                       EXEC CICS XCTL
+                            PROGRAM('SM012')
+                       END-EXEC
+                  END-EVALUATE
+             WHEN DFHPF12
+                  MOVE 'SM005' TO WS-SM012-PGMID
+                  MOVE LOW-VALUES TO WS-SM012-STATE
+                  EXEC CICS XCTL
+                       PROGRAM('SM012')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHCLEAR
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+             WHEN OTHER
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
 
-       200-EXIT.
+       310-REDISPLAY-SCREEN.
+           IF WS-STATE = 2 OR WS-STATE = 3
+              PERFORM 500-MOVE-TO-SCREEN
+           ELSE
+              MOVE -1 TO TKTNUML
+           END-IF.
+       310-EXIT.
            EXIT.
-     
-       210-CHECK-AID.
-           IF EIBAID = DFHPF3
-                EVALUATE WS-PGMID
-                 WHEN 'SM000'
-		            EXEC CICS XCTL
-			          PROGRAM('SM000')
-                    END-EXEC  
-                 WHEN 'SM001'  
-                    EXEC CICS XCTL
-			              PROGRAM('SM001')
-                    END-EXEC  
-                 WHEN 'SM012'  
-                    EXEC CICS XCTL
-			              PROGRAM('SM012')
-                    END-EXEC     
-                END-EVALUATE         
+
+       400-VALIDATE-TICKET.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (WS-TICKET-PASSED)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = +0
+              EXEC CICS
+                   READ FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (WS-TICKET-PASSED)
+                   EQUAL
+                   UPDATE
+              END-EXEC
+              IF TICKET-STATUS = 'CREATED' OR
+                 TICKET-STATUS = 'PEND-APPR'
+                 IF USR-APPROVER = 'Y'
+                    MOVE 'Y' TO WS-FOUND
+                 ELSE
+                    PERFORM 420-CHECK-DELEGATE-APPROVAL
+                    IF WS-DELEG-FOUND = 'Y'
+                       MOVE 'Y' TO WS-FOUND
+                    ELSE
+                       MOVE 'N' TO WS-FOUND
+                       MOVE WS-INVALID-TIX-ACC TO ERRMSGO
+                    END-IF
+                 END-IF
+                 IF WS-FOUND = 'Y' AND
+                    TICKET-STATUS = 'PEND-APPR' AND
+                    TICKET-APPR1-BY = USERID7
+                    MOVE 'N' TO WS-FOUND
+                    MOVE WS-SAME-APPROVER TO ERRMSGO
+                 END-IF
+              ELSE
+                 MOVE 'N' TO WS-FOUND
+                 MOVE WS-INVALID-STATUS TO ERRMSGO
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-FOUND
+              MOVE WS-NOT-EXIST TO ERRMSGO
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+      *    Grants temporary approval rights to a delegate: scans uaf001
+      *    for a row whose delegation is made out to the acting USERID,
+      *    active today, and scoped either to this ticket's requestor
+      *    or to 'ALL     ' (unrestricted).
+       420-CHECK-DELEGATE-APPROVAL.
+           MOVE 'N' TO WS-DELEG-FOUND
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           EXEC CICS
+                STARTBR FILE('uaf001')
+                RIDFLD (LOW-VALUES)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-DELEG-FOUND = 'Y'
+              EXEC CICS
+                   READNEXT FILE('uaf001')
+                   INTO (WS-UAF-REC)
+                   RIDFLD (WS-UAF-USERID)
+              END-EXEC
+              IF EIBRESP NOT = DFHRESP(NORMAL)
+                 EXIT PERFORM
+              END-IF
+              IF WS-UAF-DELEG-TO = USERID
+                 AND WS-UAF-DELEG-START NOT = 0
+                 AND WS-UAF-DELEG-END NOT = 0
+                 AND WS-TODAY-YYYYMMDD >= WS-UAF-DELEG-START
+                 AND WS-TODAY-YYYYMMDD <= WS-UAF-DELEG-END
+                 AND (WS-UAF-DELEG-GROUP = 'ALL     ' OR
+                      WS-UAF-DELEG-GROUP = TICKET-REQUESTOR)
+                 MOVE 'Y' TO WS-DELEG-FOUND
+              END-IF
+           END-PERFORM
+           EXEC CICS
+                ENDBR FILE('uaf001')
+           END-EXEC.
+       420-EXIT.
+           EXIT.
+
+      *    HIGH/CRITICAL priority tickets (there is no separate
+      *    dollar-cost field anywhere in this system, so priority is
+      *    the threshold used to stand in for "high cost") require two
+      *    sequential approvals from two different approvers before
+      *    reaching APPROVED.
+       430-CHECK-MULTI-LEVEL.
+           MOVE 'N' TO WS-MULTI-LEVEL-REQD
+           IF TICKET-PRIORITY = 'HIGH' OR 'CRITICAL'
+              MOVE 'Y' TO WS-MULTI-LEVEL-REQD
            END-IF.
-       210-EXIT.
-            EXIT.
\ No newline at end of file
+       430-EXIT.
+           EXIT.
+
+       410-MOVE-LOW-VALUES.
+           MOVE LOW-VALUES TO REQO
+           MOVE LOW-VALUES TO TITLEO
+           MOVE LOW-VALUES TO DESC1O
+           MOVE LOW-VALUES TO DESC2O
+           MOVE LOW-VALUES TO STATO
+           MOVE LOW-VALUES TO UPDTBYO
+           MOVE LOW-VALUES TO UPDTO.
+       410-EXIT.
+           EXIT.
+
+       500-MOVE-TO-SCREEN.
+           MOVE TICKET-KEY TO TKTNUMO
+           MOVE TICKET-REQUESTOR TO REQO
+           MOVE TICKET-TITLE TO TITLEO
+           MOVE TICKET-DESCRIPTION(1:50) TO DESC1O
+           MOVE TICKET-DESCRIPTION(51:50) TO DESC2O
+           MOVE TICKET-STATUS TO STATO
+           MOVE TICKET-LAST-UPDATE-BY TO UPDTBYO
+           MOVE TICKET-LAST-UPDATE TO UPDTO.
+       500-EXIT.
+           EXIT.
+
+       700-UPDATE-TICKET-FILE.
+           MOVE USERID7 TO TICKET-LAST-UPDATE-BY
+           MOVE DATEO TO TICKET-LAST-UPDATE(1:10)
+           MOVE TIMEO TO TICKET-LAST-UPDATE(12:9)
+           EXEC CICS
+                REWRITE FILE ('STF001C')
+                FROM (WS-TICKET-REC)
+                RESP(WS-RETNCODE)
+                RESP2(WS-RETNCODE2)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+       800-READ-LOG-REC.
+           MOVE WS-TICKET-PASSED TO WS-LOG-TICKET-ID
+           MOVE 0 TO WS-LOG-SEQ-NUM
+           EXEC CICS READ
+               FILE('STF002E')
+               INTO(WS-LOG-REC)
+               RIDFLD(WS-LOG-KEYS)
+               GTEQ
+           END-EXEC
+           MOVE WS-TICKET-PASSED TO WS-LOG-TICKET-ID
+           ADD 1 TO WS-LOG-SEQ-NUM
+           MOVE USERID7 TO WS-LOG-LAST-UPDBY
+           MOVE TICKET-LAST-UPDATE TO WS-LOG-LAST-UPD
+           MOVE TICKET-UPDATE-REMARKS TO WS-LOG-UPD-REMARKS
+           PERFORM 810-CREATE-LOG-REC.
+       800-EXIT.
+           EXIT.
+
+       810-CREATE-LOG-REC.
+           EXEC CICS
+                WRITE FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       810-EXIT.
+           EXIT.
