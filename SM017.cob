@@ -0,0 +1,101 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM017.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM017 is a one-shot CICS CSV-extract transaction (TRANID       *
+      *  'SM17'), started by the operator the same way SM016's month-   *
+      *  end report is - there's no fixed interval to self-reschedule   *
+      *  on, so it is not part of the SM013/SM014/SM015 self-           *
+      *  rescheduling family even though it is built the same way as    *
+      *  SM016: one STARTBR/READNEXT full-file browse of STF001C (the   *
+      *  same idiom SM001's 730-SCAN-ALL, SM015 and SM016 already use), *
+      *  writing one comma-delimited line per ticket - id, requestor,   *
+      *  status, title, last-update, updated-by, exactly the six        *
+      *  columns an extract needs for a spreadsheet - to TDQ 'SM17CSV'  *
+      *  so it can be picked up and dropped into a spreadsheet without  *
+      *  touching CICS. 'SM17CSV' has no DCT entry in this tree, the    *
+      *  same class of gap already noted for 'SM16RPT'/STF001H/SM14/    *
+      *  SM15.                                                          *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-CSV-LINE                           PIC X(132).
+       01  WS-CSV-HEADER                         PIC X(132) VALUE
+           'TICKET-ID,REQUESTOR,STATUS,TITLE,LAST-UPDATE,UPDATED-BY'.
+       01  WS-COMMA                              PIC X(01) VALUE ','.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       77  WS-CSV-PTR                            PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM17CSV')
+                FROM   (WS-CSV-HEADER)
+                LENGTH (+132)
+           END-EXEC
+           PERFORM 200-EXTRACT-TICKETS
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-EXTRACT-TICKETS.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 PERFORM 210-BUILD-CSV-LINE
+                 EXEC CICS WRITEQ TD
+                      QUEUE('SM17CSV')
+                      FROM   (WS-CSV-LINE)
+                      LENGTH (+132)
+                 END-EXEC
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       210-BUILD-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+                TICKET-KEY              DELIMITED BY SIZE
+                WS-COMMA                   DELIMITED BY SIZE
+                TICKET-REQUESTOR        DELIMITED BY SPACE
+                WS-COMMA                   DELIMITED BY SIZE
+                TICKET-STATUS           DELIMITED BY SPACE
+                WS-COMMA                   DELIMITED BY SIZE
+                TICKET-TITLE            DELIMITED BY SPACE
+                WS-COMMA                   DELIMITED BY SIZE
+                TICKET-LAST-UPDATE      DELIMITED BY SPACE
+                WS-COMMA                   DELIMITED BY SIZE
+                TICKET-LAST-UPDATE-BY   DELIMITED BY SPACE
+                INTO WS-CSV-LINE
+           END-STRING.
+       210-EXIT.
+           EXIT.
