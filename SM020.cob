@@ -0,0 +1,269 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM020.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM020 is a one-time CICS batch-load transaction (TRANID       *
+      *  'SM20'), started by the operator the same way SM016/SM017's   *
+      *  one-shot report/extract jobs are - there is no fixed interval *
+      *  to self-reschedule on, so it is not part of the self-          *
+      *  rescheduling SM013/SM014/SM015/SM018 family. Since this shop  *
+      *  has no FD/SELECT/JCL batch infrastructure anywhere in         *
+      *  application code, "read a flat input file of legacy ticket    *
+      *  data" uses this tree's established substitute for a batch     *
+      *  input file: TDQ 'SM20LEG' is pre-loaded (outside this         *
+      *  program, e.g. by an operator utility or a one-time JCL IEBGENER*
+      *  step feeding the legacy spreadsheet extract in) with one       *
+      *  fixed-format WS-LEGACY-REC per legacy ticket, and this         *
+      *  transaction READQ TDs it until QZERO. 'SM20LEG' has no DCT     *
+      *  entry in this tree, the same class of gap already noted for   *
+      *  'SM16RPT'/'SM17CSV'/STF001H/SM14/SM15.                         *
+      *                                                                *
+      *  Each legacy row is assigned the next TICKET-KEY with the same *
+      *  HIGH-VALUES STARTBR/READPREV idiom SM002's 400-ASSIGN-KEY      *
+      *  already uses, defaulted the same way SM002 defaults a blank   *
+      *  Priority/Category at submission (MEDIUM/GENERAL), and has its *
+      *  Department defaulted from the requestor's uaf001 entry via    *
+      *  the same lookup SM002's 430-LOOKUP-DEPARTMENT already uses.    *
+      *  Unrecognized/blank legacy status values default to 'CREATED', *
+      *  the same fallback SM002 uses for a fresh ticket. An initial   *
+      *  STF002E log entry is written for every migrated ticket with   *
+      *  the "read GTEQ, bump sequence, write" idiom SM002's            *
+      *  600-CREATE-LOG/SM004's 800-READ-LOG-REC already use, so        *
+      *  3300-READ-LOG's history view has a starting entry the same    *
+      *  way a normal SM002 submission does. A one-line migration      *
+      *  summary (rows read/loaded/rejected) is written to TDQ          *
+      *  'SM20RPT' on completion, the same "write the report to a TDQ" *
+      *  substitute SM016/SM017 already use.                           *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *    One fixed-format legacy ticket row, as pre-loaded onto
+      *    TDQ 'SM20LEG' from the old spreadsheet extract.
+       01  WS-LEGACY-REC.
+           05 WS-LEGACY-REQUESTOR                PIC X(08).
+           05 WS-LEGACY-STATUS                   PIC X(10).
+           05 WS-LEGACY-TITLE                    PIC X(25).
+           05 WS-LEGACY-DESCRIPTION              PIC X(100).
+           05 WS-LEGACY-DATE                     PIC 9(08).
+           05 WS-LEGACY-DATE-X REDEFINES WS-LEGACY-DATE PIC X(08).
+
+           COPY STF001C REPLACING ==TICKET-REC== BY ==NEW-TICKET==.
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-Ticket-ID               PIC X(07).
+               10 WS-LOG-Seq-Number              PIC 9(03).
+           05 WS-LOG-Last-Update                 PIC X(20).
+           05 WS-LOG-Last-Update-by              PIC X(10).
+           05 WS-LOG-Update-Remarks              PIC X(50).
+
+      *    Local projection of uaf001, same inline-slice pattern
+      *    UA001/SM002/SM005/SM019 each already use - no shared
+      *    UAF001 copybook exists in this tree.
+       01  WS-UAF-LOOKUP-REC.
+           05 WS-UAF-LKP-USERID                  PIC X(08).
+           05 WS-UAF-LKP-TYPE                    PIC X(05).
+           05 WS-UAF-LKP-DEPARTMENT              PIC X(08).
+           05 FILLER                             PIC X(40).
+
+       01  WS-LEGACY-QNAME                       PIC X(08) VALUE
+           'SM20LEG'.
+       01  WS-HIGH-KEY                           PIC X(07) VALUE
+           HIGH-VALUES.
+       01  WS-DATE-X                             PIC X(10).
+       01  WS-TIME-X                             PIC X(08).
+
+       01  WS-RPT-LINE                           PIC X(80).
+       01  WS-ROWS-READ                          PIC 9(05) VALUE 0.
+       01  WS-ROWS-LOADED                        PIC 9(05) VALUE 0.
+       01  WS-ROWS-REJECTED                      PIC 9(05) VALUE 0.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           EXEC CICS ASKTIME
+           END-EXEC
+           EXEC CICS FORMATTIME
+                MMDDYYYY (WS-DATE-X)
+                TIME     (WS-TIME-X)
+           END-EXEC
+           PERFORM 200-LOAD-LEGACY-TICKETS
+           PERFORM 900-WRITE-SUMMARY
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-LOAD-LEGACY-TICKETS.
+           EXEC CICS READQ TD
+                QUEUE(WS-LEGACY-QNAME)
+                INTO (WS-LEGACY-REC)
+                RESP (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              ADD 1 TO WS-ROWS-READ
+              IF WS-LEGACY-REQUESTOR = SPACES OR LOW-VALUES
+                 ADD 1 TO WS-ROWS-REJECTED
+              ELSE
+                 PERFORM 300-BUILD-TICKET
+                 PERFORM 400-WRITE-TICKET
+                 IF WS-RETNCODE = DFHRESP(NORMAL)
+                    PERFORM 500-WRITE-LOG-ENTRY
+                    ADD 1 TO WS-ROWS-LOADED
+                 ELSE
+                    ADD 1 TO WS-ROWS-REJECTED
+                 END-IF
+              END-IF
+              EXEC CICS READQ TD
+                   QUEUE(WS-LEGACY-QNAME)
+                   INTO (WS-LEGACY-REC)
+                   RESP (WS-RETNCODE)
+              END-EXEC
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       300-BUILD-TICKET.
+           PERFORM 310-ASSIGN-KEY
+           MOVE WS-LEGACY-REQUESTOR TO TICKET-REQUESTOR
+           MOVE WS-LEGACY-TITLE TO TICKET-TITLE
+           MOVE WS-LEGACY-DESCRIPTION TO TICKET-DESCRIPTION
+           EVALUATE WS-LEGACY-STATUS
+             WHEN 'CREATED' WHEN 'ONGOING' WHEN 'APPROVED'
+             WHEN 'COMPLETED' WHEN 'CLOSED' WHEN 'CANCELED'
+             WHEN 'ESCALATED'
+                  MOVE WS-LEGACY-STATUS TO TICKET-STATUS
+             WHEN OTHER
+                  MOVE 'CREATED' TO TICKET-STATUS
+           END-EVALUATE
+           MOVE SPACES TO TICKET-LAST-UPDATE
+           IF WS-LEGACY-DATE NOT = 0
+              MOVE WS-LEGACY-DATE-X(5:2) TO TICKET-LAST-UPDATE(1:2)
+              MOVE '/' TO TICKET-LAST-UPDATE(3:1)
+              MOVE WS-LEGACY-DATE-X(7:2) TO TICKET-LAST-UPDATE(4:2)
+              MOVE '/' TO TICKET-LAST-UPDATE(6:1)
+              MOVE WS-LEGACY-DATE-X(1:4) TO TICKET-LAST-UPDATE(7:4)
+           ELSE
+              MOVE WS-DATE-X TO TICKET-LAST-UPDATE(1:10)
+           END-IF
+           MOVE '00:00:00' TO TICKET-LAST-UPDATE(12:8)
+           MOVE 'SM020' TO TICKET-LAST-UPDATE-BY
+           MOVE 'MIGRATED FROM LEGACY SPREADSHEET' TO
+                TICKET-UPDATE-REMARKS
+           MOVE 'MEDIUM' TO TICKET-PRIORITY
+           MOVE 'GENERAL' TO TICKET-CATEGORY
+           MOVE 0 TO TICKET-DUE-DATE
+           MOVE SPACES TO TICKET-ATTACHMENT
+           PERFORM 320-LOOKUP-DEPARTMENT.
+       300-EXIT.
+           EXIT.
+
+       310-ASSIGN-KEY.
+           MOVE WS-HIGH-KEY TO TICKET-KEY
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (TICKET-KEY)
+                GTEQ
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              EXEC CICS READPREV
+                   FILE('STF001C')
+                   INTO (NEW-TICKET)
+                   RIDFLD (TICKET-KEY)
+                   RESP (WS-RETNCODE)
+              END-EXEC
+              EXEC CICS ENDBR
+                   FILE('STF001C')
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 COMPUTE TICKET-KEY-NUM = TICKET-KEY-NUM + 1
+              ELSE
+                 MOVE 1 TO TICKET-KEY-NUM
+              END-IF
+           ELSE
+              MOVE 1 TO TICKET-KEY-NUM
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+      *    Defaults TICKET-DEPARTMENT from the legacy requestor's
+      *    uaf001 entry, the same lookup SM002's 430-LOOKUP-DEPARTMENT
+      *    performs at live submission time.
+       320-LOOKUP-DEPARTMENT.
+           MOVE SPACES TO TICKET-DEPARTMENT
+           EXEC CICS READ
+                FILE('uaf001')
+                INTO (WS-UAF-LOOKUP-REC)
+                RIDFLD (WS-LEGACY-REQUESTOR)
+                RESP(WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              MOVE WS-UAF-LKP-DEPARTMENT TO TICKET-DEPARTMENT
+           END-IF.
+       320-EXIT.
+           EXIT.
+
+       400-WRITE-TICKET.
+           EXEC CICS WRITE
+                FILE('STF001C')
+                FROM (NEW-TICKET)
+                RIDFLD (TICKET-KEY)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       400-EXIT.
+           EXIT.
+
+       500-WRITE-LOG-ENTRY.
+           MOVE TICKET-KEY TO WS-LOG-Ticket-ID
+           MOVE 0 TO WS-LOG-Seq-Number
+           EXEC CICS READ
+                FILE('STF002E')
+                INTO(WS-LOG-REC)
+                RIDFLD(WS-LOG-KEYS)
+                GTEQ
+           END-EXEC
+           MOVE TICKET-KEY TO WS-LOG-Ticket-ID
+           ADD 1 TO WS-LOG-Seq-Number
+           MOVE 'SM020' TO WS-LOG-Last-Update-by
+           MOVE TICKET-LAST-UPDATE TO WS-LOG-Last-Update
+           MOVE 'TICKET MIGRATED FROM LEGACY SPREADSHEET' TO
+                WS-LOG-Update-Remarks
+           EXEC CICS WRITE
+                FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       500-EXIT.
+           EXIT.
+
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'SM020 LEGACY LOAD: READ=' DELIMITED BY SIZE
+                  WS-ROWS-READ              DELIMITED BY SIZE
+                  ' LOADED='                DELIMITED BY SIZE
+                  WS-ROWS-LOADED            DELIMITED BY SIZE
+                  ' REJECTED='              DELIMITED BY SIZE
+                  WS-ROWS-REJECTED          DELIMITED BY SIZE
+             INTO WS-RPT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                QUEUE('SM20RPT')
+                FROM   (WS-RPT-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
