@@ -0,0 +1,346 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM024.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM024 is the self-service "MY PROFILE" screen (TRANSID        *
+      *  'SM24'), reached from SM0000 via PF2 from any role combo.     *
+      *  Unlike UA001 (the admin user-maintenance screen this is cut   *
+      *  down from), there is no userid-entry step and no role-flag    *
+      *  editing - the caller can only see and change their own        *
+      *  PHONE/EMAIL contact fields on their own uaf001 record, keyed  *
+      *  off the USERID carried in from SM0000's commarea. DEPT is     *
+      *  shown for reference but stays admin-maintained (UA001).       *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+           COPY SM24S.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+       01  WS-CURRENT-MAP  VALUE 'SM24S'          PIC X(7).
+       01  WS-TIME                               PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(10).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+
+       01  WS-ERRMSGS.
+           05 WS-PRESS-PF2                       PIC X(44) VALUE
+              'ENTER PHONE/EMAIL, PRESS PF2 TO SAVE CHANGES'.
+           05 WS-INVALID-FLAG                    PIC X(32) VALUE
+              'PHONE AND EMAIL CANNOT BE BLANK'.
+           05 WS-USER-UPDATED                    PIC X(38) VALUE
+              'PROFILE UPDATED, PRESS ENTER TO RETURN'.
+           05 WS-NOT-EXIST                       PIC X(24) VALUE
+              'USER RECORD NOT FOUND'.
+           05 WS-INVALID-PFKEY                   PIC X(21) VALUE
+              'INAVLID PFKEY PRESSED'.
+
+       01  WS-FOUND                              PIC X VALUE 'N'.
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       77  WS-RETNCODE2                          PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
+
+       01  WS-UAF-REC.
+           05 WS-UAF-USERID.
+              10 WS-UAF-USERID7                  PIC X(7).
+              10 FILLER                          PIC X(1).
+           05 WS-UAF-TYPE.
+              10 WS-UAF-REQUESTOR                PIC X.
+              10 WS-UAF-ADMIN                    PIC X.
+              10 WS-UAF-APPROVER                 PIC X.
+              10 WS-UAF-SERVICE                  PIC X.
+              10 WS-UAF-AUDITOR                  PIC X.
+           05 WS-UAF-DEPARTMENT                  PIC X(8).
+           05 WS-UAF-UPDATEDBY                   PIC X(8).
+           05 WS-UAF-DELEG-TO                    PIC X(8).
+           05 WS-UAF-DELEG-GROUP                 PIC X(8).
+           05 WS-UAF-DELEG-START                 PIC 9(08).
+           05 WS-UAF-DELEG-END                   PIC 9(08).
+           05 WS-UAF-INACTIVE                    PIC X(1).
+           05 WS-UAF-PHONE                       PIC X(15).
+           05 WS-UAF-EMAIL                       PIC X(40).
+
+       01  WS-UAF-OLD-PHONE                      PIC X(15).
+       01  WS-UAF-OLD-EMAIL                      PIC X(40).
+
+       01  WS-UAF-LOG-REC.
+           05 WS-UAF-LOG-KEYS.
+               10 WS-UAF-LOG-USERID              PIC X(08).
+               10 WS-UAF-LOG-SEQ-NUM             PIC 9(03).
+           05 WS-UAF-LOG-LAST-UPD                PIC X(20).
+           05 WS-UAF-LOG-CHANGED-BY              PIC X(08).
+           05 WS-UAF-LOG-REMARKS                 PIC X(50).
+
+       01  WS-COMMAREA.
+           05 WS-PGMID                           PIC X(06).
+           05 WS-STATE                           PIC X.
+           05 WS-TICKET-PASSED                   PIC X(07).
+           05 USERID.
+              10  USERID7                        PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 USR-TYPE.
+             15 USR-REQUESTOR                    PIC X.
+             15 USR-ADMIN                        PIC X.
+             15 USR-APPROVER                     PIC X.
+             15 USR-SERVICE                      PIC X.
+           05 WS-AUDITOR                         PIC X.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 DF-PGMID                           PIC X(06).
+           05 DF-STATE                           PIC X.
+           05 DF-TICKET-PASSED                   PIC X(07).
+           05 DF-USERID.
+              10  DF-USERID7                     PIC X(7).
+              10  FILLER                         PIC X(1).
+           05 DF-USR-TYPE.
+             15 DF-USR-REQUESTOR                 PIC X.
+             15 DF-USR-ADMIN                     PIC X.
+             15 DF-USR-APPROVER                  PIC X.
+             15 DF-USR-SERVICE                   PIC X.
+           05 DF-AUDITOR                         PIC X.
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       000-PROCESS.
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
+           END-EXEC
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           EVALUATE TRUE
+             WHEN WS-STATE = LOW-VALUES
+                  PERFORM 400-VALIDATE-USERID
+                  IF WS-FOUND = 'Y'
+                     PERFORM 500-MOVE-TO-SCREEN
+                     MOVE 1 TO WS-STATE
+                     MOVE WS-PRESS-PF2 TO ERRMSGO
+                  ELSE
+                     MOVE WS-NOT-EXIST TO ERRMSGO
+                  END-IF
+                  PERFORM 100-CREATE-MAP
+             WHEN WS-STATE = 1
+                  PERFORM 200-REC-MAP
+                  PERFORM 300-CHECK-AID
+                  PERFORM 100-CREATE-MAP
+             WHEN WS-STATE = 2
+                  PERFORM 200-REC-MAP
+                  PERFORM 300-CHECK-AID
+                  PERFORM 100-CREATE-MAP
+           END-EVALUATE.
+       000-EXIT.
+           EXIT.
+
+       110-FORMAT-DATE-TIME.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-TIME)
+                DATESEP  ('/')
+                MMDDYYYY (DATEO)
+                TIME     (TIMEO)
+                TIMESEP  (':')
+           END-EXEC.
+       110-EXIT.
+           EXIT.
+
+       100-CREATE-MAP.
+           PERFORM 110-FORMAT-DATE-TIME
+           MOVE LENGTH OF SM024MO TO WS-LENGTH
+           EXEC CICS SEND
+                MAP('SM024M')
+                MAPSET('SM24S')
+                FROM(SM024MO)
+                CURSOR
+                LENGTH(WS-LENGTH)
+                ERASE
+           END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
+           EXEC CICS RETURN
+                TRANSID('SM24')
+                COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS RECEIVE
+                MAP('SM024M')
+                MAPSET('SM24S')
+                INTO (SM024MI)
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 1
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-PRESS-PF2 TO ERRMSGO
+                    WHEN WS-STATE = 2
+                         MOVE LOW-VALUES TO WS-STATE
+                         PERFORM 400-VALIDATE-USERID
+                         IF WS-FOUND = 'Y'
+                            PERFORM 500-MOVE-TO-SCREEN
+                            MOVE 1 TO WS-STATE
+                            MOVE WS-PRESS-PF2 TO ERRMSGO
+                         END-IF
+                  END-EVALUATE
+             WHEN DFHPF2
+                  EVALUATE TRUE
+                    WHEN WS-STATE = 1
+                         PERFORM 600-VALIDATE-FIELDS
+                         IF WS-FOUND = 'Y'
+                            PERFORM 700-UPDATE-UAF-FILE
+                            PERFORM 800-WRITE-LOG-REC
+                            PERFORM 500-MOVE-TO-SCREEN
+                            MOVE 2 TO WS-STATE
+                            MOVE WS-USER-UPDATED TO ERRMSGO
+                         ELSE
+                            PERFORM 310-REDISPLAY-SCREEN
+                            MOVE WS-INVALID-FLAG TO ERRMSGO
+                         END-IF
+                    WHEN OTHER
+                         PERFORM 310-REDISPLAY-SCREEN
+                         MOVE WS-INVALID-PFKEY TO ERRMSGO
+                  END-EVALUATE
+             WHEN DFHPF3
+                  MOVE LOW-VALUES TO WS-STATE
+                  MOVE LOW-VALUES TO WS-TICKET-PASSED
+                  MOVE 'SM024' TO WS-PGMID
+                  EXEC CICS XCTL
+                       PROGRAM('SM0000')
+                       COMMAREA(WS-COMMAREA)
+                  END-EXEC
+             WHEN DFHCLEAR
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+             WHEN OTHER
+                  PERFORM 310-REDISPLAY-SCREEN
+                  MOVE WS-INVALID-PFKEY TO ERRMSGO
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       310-REDISPLAY-SCREEN.
+           PERFORM 500-MOVE-TO-SCREEN.
+       310-EXIT.
+           EXIT.
+
+       400-VALIDATE-USERID.
+           MOVE USERID TO WS-UAF-USERID
+           EXEC CICS STARTBR
+                FILE('uaf001')
+                RIDFLD (WS-UAF-USERID)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = +0
+              EXEC CICS
+                   READ FILE('uaf001')
+                   INTO (WS-UAF-REC)
+                   RIDFLD (WS-UAF-USERID)
+                   EQUAL
+                   UPDATE
+              END-EXEC
+              IF EIBRESP = DFHRESP(NORMAL)
+                 MOVE 'Y' TO WS-FOUND
+              ELSE
+                 MOVE 'N' TO WS-FOUND
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           EXEC CICS
+                ENDBR FILE('uaf001')
+           END-EXEC.
+       400-EXIT.
+           EXIT.
+
+       500-MOVE-TO-SCREEN.
+           MOVE WS-UAF-USERID7 TO USERIDO
+           MOVE WS-UAF-DEPARTMENT TO DEPTO
+           MOVE WS-UAF-PHONE TO PHONEO
+           MOVE WS-UAF-EMAIL TO EMAILO
+           MOVE WS-UAF-UPDATEDBY TO UPDTBYO
+           MOVE DATEO TO UPDTO(1:8)
+           MOVE TIMEO TO UPDTO(10:8).
+       500-EXIT.
+           EXIT.
+
+       600-VALIDATE-FIELDS.
+           MOVE 'Y' TO WS-FOUND
+           IF PHONEI = SPACES OR LOW-VALUES
+              MOVE 'N' TO WS-FOUND
+           END-IF
+           IF EMAILI = SPACES OR LOW-VALUES
+              MOVE 'N' TO WS-FOUND
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       700-UPDATE-UAF-FILE.
+           MOVE WS-UAF-PHONE TO WS-UAF-OLD-PHONE
+           MOVE WS-UAF-EMAIL TO WS-UAF-OLD-EMAIL
+           MOVE PHONEI TO WS-UAF-PHONE
+           MOVE EMAILI TO WS-UAF-EMAIL
+           MOVE USERID7 TO WS-UAF-UPDATEDBY
+           EXEC CICS
+                REWRITE FILE ('uaf001')
+                FROM (WS-UAF-REC)
+                RESP(WS-RETNCODE)
+                RESP2(WS-RETNCODE2)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+      *    Writes a UAF002 audit-log entry for this self-service
+      *    change, the same mutating-key READ-GTEQ/ADD-1/WRITE idiom
+      *    UA001's own 800-WRITE-LOG-REC uses.
+       800-WRITE-LOG-REC.
+           MOVE WS-UAF-USERID7 TO WS-UAF-LOG-USERID
+           MOVE 0 TO WS-UAF-LOG-SEQ-NUM
+           EXEC CICS READ
+               FILE('UAF002')
+               INTO(WS-UAF-LOG-REC)
+               RIDFLD(WS-UAF-LOG-KEYS)
+               GTEQ
+           END-EXEC
+           MOVE WS-UAF-USERID7 TO WS-UAF-LOG-USERID
+           ADD 1 TO WS-UAF-LOG-SEQ-NUM
+           MOVE DATEO TO WS-UAF-LOG-LAST-UPD(1:8)
+           MOVE TIMEO TO WS-UAF-LOG-LAST-UPD(10:8)
+           MOVE USERID7 TO WS-UAF-LOG-CHANGED-BY
+           STRING 'SELF-SERVICE PHONE/EMAIL UPDATE WAS '
+                  DELIMITED BY SIZE
+                  WS-UAF-OLD-PHONE            DELIMITED BY SIZE
+                  '/'                         DELIMITED BY SIZE
+                  WS-UAF-OLD-EMAIL            DELIMITED BY SIZE
+             INTO WS-UAF-LOG-REMARKS
+           EXEC CICS
+                WRITE FILE('UAF002')
+                FROM (WS-UAF-LOG-REC)
+                RIDFLD (WS-UAF-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       800-EXIT.
+           EXIT.
