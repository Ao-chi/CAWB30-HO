@@ -41,7 +41,7 @@
            05 WS-FIELD-REQ                       PIC X(24) VALUE
               'OPTION FIELD IS REQUIRED'.
            05 WS-PRESS-F2                        PIC X(30) VALUE
-              'PRESS PF2 TO CANCEL THE TICKET'.
+              'ENTER CANCEL REASON, PRESS PF2'.
            05 WS-PRESS-F5                        PIC X(51) VALUE
              'TICKET CANCEL ABORTED. ENTER TICKET AND PRESS ENTER'.
            05 WS-TICKET-CANCELED                 PIC X(53) VALUE
@@ -53,30 +53,31 @@
            05 WS-INVALID-STATUS                  PIC X(28) VALUE 
               'INVALID TICKET STATUS'.
            05 WS-INVALID-PFKEY                   PIC X(21) VALUE
-               'INAVLID PFKEY PRESSED'. 
+               'INAVLID PFKEY PRESSED'.
+           05 WS-CONFIRM-CANCEL                  PIC X(37) VALUE
+              'ARE YOU SURE? PF2=CONFIRM, PF5=CANCEL'.
+           05 WS-HELP-TEXT                        PIC X(60) VALUE
+              'PF1=HELP PF2=CONFIRM CANCEL PF3=EXIT PF5=ABORT'.
+           05 WS-UPDATE-FAILED                    PIC X(40) VALUE
+              'UPDATE FAILED, PRESS ENTER TO TRY AGAIN'.
 
        01  WS-FOUND                              PIC X VALUE 'N'.
        77  WS-RETNCODE                           PIC S9(8) COMP.
        77  WS-RETNCODE2                          PIC S9(8) COMP.
+       01  WS-TIMEOUT-TRANID                     PIC X(04) VALUE 'SM14'.
+       01  WS-IDLE-TIMEOUT                        PIC 9(06) VALUE 001500.
       
        01  WS-FLAG                               PIC X(01) VALUE 'N'.
 
-       01  TICKET-FIELDS.
-           05 TICKET-SER-KEY-LEN                 PIC S9(04) COMP 
-               VALUE 7.
-           05 TICKET-REC.                         
-              10 TICKET-NUM                         PIC X(07).
-              10 TICKET-REQ-BY                      PIC X(08).
-              10 TICKET-STATUS                      PIC X(10).
-              10 TICKET-TITLE                       PIC X(25).
-              10 TICKET-DESC                        PIC X(100).
-              10 TICKET-UPDT-TIME                   PIC X(20).
-              10 TICKET-UPDT-BY                     PIC X(08).
-              10 TICKET-UPDT-REMARKS                PIC X(50).
+      *    Shares the one STF001C layout every ticket program now
+      *    carries - cancelling a ticket used to rewrite only through
+      *    Update-Remarks, which truncated every field a later
+      *    feature had appended after it.
+           COPY STF001C.
 
        01  WS-TICKET-LOGS.
            05 WS-KEY-LOG.
-              10 WS-LOG-TICKET-ID                   PIC X(06).
+              10 WS-LOG-TICKET-ID                   PIC X(07).
               10 WS-LOG-SEQ-NUM                     PIC 9(03).
            05 WS-LOG-UPDT-TIME                      PIC X(20).
            05 WS-LOG-UPDT-BY                        PIC X(10).
@@ -119,11 +120,11 @@
            05 WS-PAGE                            PIC 9(02).
            05 WS-PAGE-END                        PIC 9(01).
            05 WS-ADDED-USER                      PIC X(08).   
-           05 WS-TICKET-NUMBER                   PIC X(07).
+           05 WS-TICKET-KEYBER                   PIC X(07).
            05 WS-FLAG                            PIC X(01).
            05 WS-TIX-DETL.
               10 WS-TIX-KEY                      PIC X(07).
-              10 WS-TIX-KEY-NUM REDEFINES WS-TIX-KEY PIC 9(06).
+              10 WS-TIX-KEY-NUM REDEFINES WS-TIX-KEY PIC 9(07).
               10 WS-TIX-REQUESTOR                PIC X(8).
               10 WS-TIX-STATUS                   PIC X(10).
               10 WS-TIX-TITLE                    PIC X(25).
@@ -131,6 +132,7 @@
               10 WS-TIX-LAST-UPD                 PIC X(20). 
               10 WS-TIX-LAST-UPDBY               PIC X(8). 
               10 WS-TIX-UPD-REMARKS              PIC X(50).
+           05 WS-HELP-FLAG                       PIC X.
 
            COPY SM06S.
            COPY DFHAID.
@@ -176,7 +178,7 @@
            05 DF-ADDED-USER                      PIC X(08).
            05 DF-TIX-DETL.
               10 DF-TIX-KEY                      PIC X(07).
-              10 DF-TIX-KEY-NUM REDEFINES DF-TIX-KEY PIC 9(06).
+              10 DF-TIX-KEY-NUM REDEFINES DF-TIX-KEY PIC 9(07).
               10 DF-TIX-REQUESTOR                PIC X(8).
               10 DF-TIX-STATUS                   PIC X(10).
               10 DF-TIX-TITLE                    PIC X(25).
@@ -184,16 +186,25 @@
               10 DF-TIX-LAST-UPD                 PIC X(20). 
               10 DF-TIX-LAST-UPDBY               PIC X(8). 
               10 DF-TIX-UPD-REMARKS              PIC X(50).
+           05 DF-HELP-FLAG                       PIC X.
 
        PROCEDURE DIVISION.
        100-PROCESS.
            EXEC CICS IGNORE CONDITION
-                     ERROR 
+                     ERROR
+           END-EXEC
+           EXEC CICS CANCEL
+                REQID(EIBTRMID)
+                RESP(WS-RETNCODE2)
            END-EXEC
 
            MOVE DFHCOMMAREA TO WS-COMMAREA
+           IF WS-HELP-FLAG = 'Y'
+              MOVE SPACE TO WS-HELP-FLAG
+              PERFORM 200-NEW-MAP
+           ELSE
            IF WS-PGMID = 'SM000' OR WS-PGMID = 'SM001' OR
-              WS-PGMID = 'SM012' 
+              WS-PGMID = 'SM012'
                    EVALUATE TRUE
                     WHEN WS-STATE = LOW-VALUES
                          EVALUATE TRUE
@@ -216,6 +227,10 @@
                          PERFORM 300-REC-MAP
                          PERFORM 400-CHECK-AID
                          PERFORM 200-NEW-MAP
+                    WHEN WS-STATE = 4
+                         PERFORM 300-REC-MAP
+                         PERFORM 400-CHECK-AID
+                         PERFORM 200-NEW-MAP
                    END-EVALUATE
             ELSE
                 MOVE SPACES TO ERRMSGO
@@ -226,8 +241,10 @@
                      ERASE
                  END-EXEC
                 EXEC CICS RETURN
-                END-EXEC  
-            END-IF.
+                END-EXEC
+            END-IF
+
+           END-IF.
 
        100-EXIT.
            EXIT.
@@ -260,6 +277,12 @@
                  LENGTH(WS-LENGTH)
                  ERASE
            END-EXEC
+           EXEC CICS START
+                TRANSID (WS-TIMEOUT-TRANID)
+                TERMID  (EIBTRMID)
+                REQID   (EIBTRMID)
+                INTERVAL(WS-IDLE-TIMEOUT)
+           END-EXEC
            EXEC CICS RETURN
                 TRANSID('SM06')
                 COMMAREA(WS-COMMAREA)
@@ -280,6 +303,17 @@
 
        400-CHECK-AID.
            EVALUATE EIBAID
+               WHEN DFHPF1
+                   MOVE 'Y' TO WS-HELP-FLAG
+                   EXEC CICS SEND TEXT
+                        FROM (WS-HELP-TEXT)
+                        LENGTH (+60)
+                        ERASE
+                   END-EXEC
+                   EXEC CICS RETURN
+                        TRANSID('SM06')
+                        COMMAREA(WS-COMMAREA)
+                   END-EXEC
                WHEN DFHENTER
                    EVALUATE TRUE
                        WHEN WS-STATE = 1
@@ -303,6 +337,11 @@
                        MOVE WS-PRESS-F2 TO ERRMSGO
                        MOVE -1 TO TKTNUML
                   CONTINUE
+               WHEN WS-STATE = 4
+                       PERFORM 410-REDISPLAY-INVALID-PFKEY
+                       MOVE WS-CONFIRM-CANCEL TO ERRMSGO
+                       MOVE -1 TO TKTNUML
+                  CONTINUE
                WHEN WS-STATE = 3
                    MOVE 1 TO WS-STATE
                    PERFORM 610-MOVE-LOW-VAL
@@ -320,22 +359,71 @@
                         CONTINUE
                     WHEN WS-STATE = 2
                         PERFORM 600-TICKET-VALID
-                        MOVE WS-TICKET-CANCELED TO ERRMSGO
-                        PERFORM 110-DATE-AND-TIME
-                        MOVE DATEO TO UPDTO(1:10)
-                        MOVE TIMEO TO UPDTO(12:9)
-                        MOVE WS-TIX-KEY TO TKTNUMI
-                        MOVE WS-TIX-REQUESTOR TO REQBYO
-                        MOVE WS-TIX-TITLE TO TKTLEO
-                        MOVE TICKET-DESC (1:50) TO TKDES1O
-                        MOVE TICKET-DESC (51:50) TO TKDES2O
-                        MOVE 'CANCELED' TO STATO
-                        MOVE USERID TO UPDTBYO
-                        MOVE 'TICKET CANCELED' TO UPDREM1O
-                        MOVE 3 TO WS-STATE
-                        PERFORM 500-MOVE-FILE-TO-COMM
-                        PERFORM 710-UPDATE-TICKET
-                        PERFORM 800-READ-LOG-REC
+                        IF WS-FOUND NOT = 'Y'
+                           PERFORM 610-MOVE-LOW-VAL
+                           MOVE 1 TO WS-STATE
+                        ELSE
+                           IF UPDREM1I = SPACE OR LOW-VALUES
+                              MOVE -1 TO UPDREM1L
+                              MOVE WS-FIELD-REQ TO ERRMSGO
+                           ELSE
+                              MOVE WS-CONFIRM-CANCEL TO ERRMSGO
+                              PERFORM 110-DATE-AND-TIME
+                              MOVE DATEO TO UPDTO(1:10)
+                              MOVE TIMEO TO UPDTO(12:9)
+                              MOVE WS-TIX-KEY TO TKTNUMI
+                              MOVE WS-TIX-REQUESTOR TO REQBYO
+                              MOVE WS-TIX-TITLE TO TKTLEO
+                              MOVE TICKET-DESCRIPTION (1:50) TO TKDES1O
+                              MOVE TICKET-DESCRIPTION (51:50) TO TKDES2O
+                              MOVE 'CANCELED' TO STATO
+                              MOVE USERID TO UPDTBYO
+                              MOVE UPDREM1I TO UPDREM1O
+                              MOVE UPDREM2I TO UPDREM2O
+                              MOVE 4 TO WS-STATE
+                              PERFORM 500-MOVE-FILE-TO-COMM
+                           END-IF
+                        END-IF
+                        MOVE -1 TO TKTNUML
+                    WHEN WS-STATE = 4
+                        MOVE WS-TIX-KEY TO WS-TICKET-PASSED
+                        PERFORM 600-TICKET-VALID
+                        IF WS-FOUND = 'Y'
+                           MOVE WS-TIX-REQUESTOR TO TICKET-REQUESTOR
+                           MOVE WS-TIX-TITLE TO TICKET-TITLE
+                           MOVE WS-TIX-DESC TO TICKET-DESCRIPTION
+                           MOVE WS-TIX-STATUS TO TICKET-STATUS
+                           MOVE WS-TIX-LAST-UPDBY TO TICKET-LAST-UPDATE-BY
+                           MOVE WS-TIX-UPD-REMARKS TO
+                                TICKET-UPDATE-REMARKS
+                           MOVE WS-TIX-LAST-UPD TO TICKET-LAST-UPDATE
+                           EXEC CICS
+                                REWRITE FILE ('STF001C')
+                                FROM (TICKET-REC)
+                                RESP(WS-RETNCODE)
+                                RESP2(WS-RETNCODE2)
+                           END-EXEC
+                           IF WS-RETNCODE = DFHRESP(NORMAL)
+                              PERFORM 800-READ-LOG-REC
+                              MOVE 3 TO WS-STATE
+                              MOVE WS-TICKET-CANCELED TO ERRMSGO
+                              MOVE WS-TIX-KEY TO TKTNUMI
+                              MOVE WS-TIX-REQUESTOR TO REQBYO
+                              MOVE WS-TIX-TITLE TO TKTLEO
+                              MOVE WS-TIX-DESC(1:50) TO TKDES1O
+                              MOVE WS-TIX-DESC(51:50) TO TKDES2O
+                              MOVE WS-TIX-STATUS TO STATO
+                              MOVE WS-TIX-LAST-UPDBY TO UPDTBYO
+                              MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
+                              MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
+                              MOVE WS-TIX-LAST-UPD TO UPDTO
+                           ELSE
+                              MOVE WS-UPDATE-FAILED TO ERRMSGO
+                           END-IF
+                        ELSE
+                           MOVE 1 TO WS-STATE
+                           PERFORM 610-MOVE-LOW-VAL
+                        END-IF
                         MOVE -1 TO TKTNUML
                     WHEN WS-STATE = 3
                         MOVE -1 TO TKTNUML
@@ -346,8 +434,8 @@
                         MOVE WS-TIX-KEY TO TKTNUMI
                         MOVE WS-TIX-REQUESTOR TO REQBYO
                         MOVE WS-TIX-TITLE TO TKTLEO
-                        MOVE TICKET-DESC (1:50) TO TKDES1O
-                        MOVE TICKET-DESC (51:50) TO TKDES2O
+                        MOVE TICKET-DESCRIPTION (1:50) TO TKDES1O
+                        MOVE TICKET-DESCRIPTION (51:50) TO TKDES2O
                         MOVE 'CANCELED' TO STATO
                         MOVE USERID TO UPDTBYO
                         MOVE 'TICKET CANCELED' TO UPDREM1O
@@ -392,6 +480,12 @@
                         PERFORM 610-MOVE-LOW-VAL
                         MOVE WS-PRESS-F5 TO ERRMSGO
                         CONTINUE
+                    WHEN WS-STATE = 4
+                        MOVE 1 TO WS-STATE
+                        MOVE -1 TO TKTNUML
+                        PERFORM 610-MOVE-LOW-VAL
+                        MOVE WS-PRESS-F5 TO ERRMSGO
+                        CONTINUE
                     WHEN WS-STATE = 3
                         MOVE -1 TO TKTNUML
                         MOVE WS-TICKET-CANCELED TO ERRMSGO
@@ -401,8 +495,8 @@
                         MOVE WS-TIX-KEY TO TKTNUMI
                         MOVE WS-TIX-REQUESTOR TO REQBYO
                         MOVE WS-TIX-TITLE TO TKTLEO
-                        MOVE TICKET-DESC (1:50) TO TKDES1O
-                        MOVE TICKET-DESC (51:50) TO TKDES2O
+                        MOVE TICKET-DESCRIPTION (1:50) TO TKDES1O
+                        MOVE TICKET-DESCRIPTION (51:50) TO TKDES2O
                         MOVE 'CANCELED' TO STATO
                         MOVE USERID TO UPDTBYO
                         MOVE 'TICKET CANCELED' TO UPDREM1O
@@ -435,6 +529,11 @@
                         MOVE WS-INVALID-PFKEY TO ERRMSGO
                         MOVE -1 TO TKTNUML
                         PERFORM 200-NEW-MAP
+                    WHEN WS-STATE = 4
+                        PERFORM 410-REDISPLAY-INVALID-PFKEY
+                        MOVE WS-INVALID-PFKEY TO ERRMSGO
+                        MOVE -1 TO TKTNUML
+                        PERFORM 200-NEW-MAP
                 END-EVALUATE
             WHEN OTHER 
                         PERFORM 410-REDISPLAY-INVALID-PFKEY
@@ -458,11 +557,16 @@
                    MOVE WS-TIX-DESC(51:50) TO TKDES2O
                    MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
                    MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
+               WHEN 4
+                   MOVE WS-TIX-DESC(1:50) TO TKDES1O
+                   MOVE WS-TIX-DESC(51:50) TO TKDES2O
+                   MOVE WS-TIX-UPD-REMARKS(1:25) TO UPDREM1O
+                   MOVE WS-TIX-UPD-REMARKS(26:25) TO UPDREM2O
                WHEN 3
-                   MOVE TICKET-DESC(1:50) TO TKDES1O
-                   MOVE TICKET-DESC(51:50) TO TKDES2O
-                   MOVE TICKET-UPDT-REMARKS(1:25) TO UPDREM1O
-                   MOVE TICKET-UPDT-REMARKS(26:25) TO UPDREM2O
+                   MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+                   MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
+                   MOVE TICKET-UPDATE-REMARKS(1:25) TO UPDREM1O
+                   MOVE TICKET-UPDATE-REMARKS(26:25) TO UPDREM2O
             END-EVALUATE
            MOVE WS-TIX-STATUS TO STATO
            MOVE WS-TIX-LAST-UPDBY TO UPDTBYO
@@ -506,8 +610,7 @@
                      UPDATE
                 END-EXEC
             MOVE 'Y' TO WS-FOUND
-                IF TICKET-STATUS = 'ONGOING' OR 'CREATED' OR 'CLOSED'
-                                   OR 'COMPLETED' OR 'APPROVED'
+                IF TICKET-STATUS = 'ONGOING' OR 'CREATED' OR 'APPROVED'
                 MOVE 'Y' TO WS-FOUND
             ELSE
                 MOVE -1 TO TKTNUML
@@ -540,15 +643,15 @@
 
        700-MOVE-DATA-TO-SCREEN.
 
-           MOVE TICKET-REQ-BY TO REQBYO
+           MOVE TICKET-REQUESTOR TO REQBYO
            MOVE TICKET-TITLE  TO TKTLEO
-           MOVE TICKET-DESC(1:50) TO TKDES1O
-           MOVE TICKET-DESC(51:50) TO TKDES2O
+           MOVE TICKET-DESCRIPTION(1:50) TO TKDES1O
+           MOVE TICKET-DESCRIPTION(51:50) TO TKDES2O
            MOVE TICKET-STATUS TO STATO
-           MOVE TICKET-UPDT-BY TO UPDTBYO
-           MOVE TICKET-UPDT-REMARKS(1:25) TO UPDREM1O
-           MOVE TICKET-UPDT-REMARKS(26:25) TO UPDREM2O
-           MOVE TICKET-UPDT-TIME TO UPDTO.
+           MOVE TICKET-LAST-UPDATE-BY TO UPDTBYO
+           MOVE LOW-VALUES TO UPDREM1O
+           MOVE LOW-VALUES TO UPDREM2O
+           MOVE TICKET-LAST-UPDATE TO UPDTO.
        
 
        700-EXIT.
@@ -557,24 +660,27 @@
        710-UPDATE-TICKET.
       
       *    MOVE WS-TICKET-PASSED TO WS-TICKET-KEY
-           MOVE REQBYO TO TICKET-REQ-BY
+           MOVE REQBYO TO TICKET-REQUESTOR
            MOVE TKTLEO TO TICKET-TITLE
-           MOVE TKDES1O TO TICKET-DESC(1:50)
-           MOVE TKDES2O TO TICKET-DESC(51:50)
+           MOVE TKDES1O TO TICKET-DESCRIPTION(1:50)
+           MOVE TKDES2O TO TICKET-DESCRIPTION(51:50)
            MOVE STATO TO TICKET-STATUS
-           MOVE UPDTBYO TO TICKET-UPDT-BY
-           MOVE UPDREM1O TO TICKET-UPDT-REMARKS(1:25)
-           MOVE UPDREM2O TO TICKET-UPDT-REMARKS(26:25)
-           MOVE UPDTO TO TICKET-UPDT-TIME
+           MOVE UPDTBYO TO TICKET-LAST-UPDATE-BY
+           MOVE UPDREM1O TO TICKET-UPDATE-REMARKS(1:25)
+           MOVE UPDREM2O TO TICKET-UPDATE-REMARKS(26:25)
+           MOVE UPDTO TO TICKET-LAST-UPDATE
            EXEC CICS
                 REWRITE FILE ('STF001C')
                 FROM (TICKET-REC)
                 RESP(WS-RETNCODE)
                 RESP2(WS-RETNCODE2)
-           END-EXEC.
+           END-EXEC
+           IF WS-RETNCODE NOT = DFHRESP(NORMAL)
+              MOVE WS-UPDATE-FAILED TO ERRMSGO
+           END-IF.
 
 
-       710-EXIT.    
+       710-EXIT.
            EXIT.
 
        800-READ-LOG-REC.
