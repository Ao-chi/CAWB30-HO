@@ -0,0 +1,228 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM018.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM018 is a self-rescheduling CICS housekeeping transaction    *
+      *  (TRANSID 'SM18'), same family as SM013/SM014/SM015. Every     *
+      *  INTERVAL it browses STF001C (STARTBR/READNEXT, the same full- *
+      *  file idiom SM001/SM015/SM016/SM017 already use) for tickets   *
+      *  whose TICKET-Status is 'ONGOING' and whose TICKET-Due-Date    *
+      *  has passed. CICS disallows REWRITE against a key while a      *
+      *  STARTBR/READNEXT browse on that file is open,                 *
+      *  so overdue keys are first queued to a TS queue (the same      *
+      *  WRITEQ/READQ TS idiom SM001's paging and SM015's archive pass *
+      *  already use), then re-read FOR UPDATE and rewritten one at a  *
+      *  time after ENDBR.                                             *
+      *                                                                *
+      *  There is no "assigned to" field anywhere on the ticket record *
+      *  to reassign to a specific USR-APPROVER userid (that field     *
+      *  does not exist, and inventing one is out of scope here), so   *
+      *  escalation is implemented as a flag: TICKET-Status is moved   *
+      *  to 'ESCALATED'                                                *
+      *  (a new status literal alongside the existing OPEN/ONGOING/    *
+      *  APPROVED/CLOSED/CANCELED ones) and TICKET-Update-Remarks       *
+      *  records the auto-escalation, the same two fields a human      *
+      *  reviewer's manual update already goes through SM003 to set.   *
+      *  Moving the status out of 'ONGOING' also keeps a ticket from   *
+      *  being re-escalated every time this job runs.                  *
+      *                                                                *
+      *  The STF002E log entry is written with the exact "read GTEQ,   *
+      *  bump sequence, write" idiom SM004's 800-READ-LOG-REC /         *
+      *  810-CREATE-LOG-REC already use for closures, logging          *
+      *  Last-Update-By as 'SM018' (this job's own identifier) so the   *
+      *  log makes clear the update was automatic, not a reviewer's.   *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-TICKET-ID               PIC X(07).
+               10 WS-LOG-SEQ-NUM                 PIC 9(03).
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
+           05 WS-LOG-UPD-REMARKS                 PIC X(50).
+
+       01  WS-ESC-KEY                             PIC X(07).
+       01  WS-QNAME                               PIC X(08) VALUE
+           'SM18ESC'.
+       01  WS-ESC-REMARKS                         PIC X(50) VALUE
+           'AUTO-ESCALATED: PAST DUE DATE, ONGOING TOO LONG'.
+       01  WS-TODAY-YYYYMMDD                      PIC 9(08).
+       01  WS-DATE-X                              PIC X(10).
+       01  WS-TIME-X                              PIC X(08).
+       01  WS-TODAY-INTEGER                       PIC S9(9) COMP.
+       01  WS-TODAY-DAY-OF-WEEK                   PIC 9(1).
+       01  WS-IS-BUSINESS-DAY                     PIC X VALUE 'Y'.
+           COPY STF004H.
+       77  WS-RETNCODE                            PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                            PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           PERFORM 150-CHECK-BUSINESS-DAY
+           IF WS-IS-BUSINESS-DAY = 'Y'
+              PERFORM 200-QUEUE-OVERDUE-TICKETS
+              PERFORM 300-ESCALATE-QUEUED-TICKETS
+              EXEC CICS DELETEQ TS
+                   QUEUE(WS-QNAME)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+           END-IF
+           PERFORM 900-RESCHEDULE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+      *    No one is in the office reviewing tickets over a weekend or
+      *    holiday, so this run is skipped entirely rather than
+      *    escalating tickets that simply haven't been looked at yet -
+      *    the same STF004H calendar SM002's 420-SET-DUE-DATE consults.
+      *    MOD 7 of FUNCTION INTEGER-OF-DATE is 1 for Monday through 5
+      *    for Friday, 6 for Saturday, 0 for Sunday.
+       150-CHECK-BUSINESS-DAY.
+           MOVE 'Y' TO WS-IS-BUSINESS-DAY
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           COMPUTE WS-TODAY-DAY-OF-WEEK =
+              FUNCTION MOD(WS-TODAY-INTEGER, 7)
+           IF WS-TODAY-DAY-OF-WEEK = 0 OR WS-TODAY-DAY-OF-WEEK = 6
+              MOVE 'N' TO WS-IS-BUSINESS-DAY
+           ELSE
+              EXEC CICS READ
+                   FILE('STF004H')
+                   INTO (HOLIDAY-REC)
+                   RIDFLD (WS-TODAY-YYYYMMDD)
+                   RESP(WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 MOVE 'N' TO WS-IS-BUSINESS-DAY
+              END-IF
+           END-IF.
+       150-EXIT.
+           EXIT.
+
+       200-QUEUE-OVERDUE-TICKETS.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 IF TICKET-STATUS = 'ONGOING'
+                    AND TICKET-DUE-DATE NOT = 0
+                    AND TICKET-DUE-DATE < WS-TODAY-YYYYMMDD
+                    EXEC CICS WRITEQ TS
+                         QUEUE(WS-QNAME)
+                         FROM (TICKET-KEY)
+                    END-EXEC
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       300-ESCALATE-QUEUED-TICKETS.
+           EXEC CICS READQ TS
+                QUEUE(WS-QNAME)
+                INTO (WS-ESC-KEY)
+                NEXT
+                RESP (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READ
+                   FILE('STF001C')
+                   INTO   (WS-TICKET-REC)
+                   RIDFLD (WS-ESC-KEY)
+                   UPDATE
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 PERFORM 310-ESCALATE-ONE-TICKET
+              END-IF
+              EXEC CICS READQ TS
+                   QUEUE(WS-QNAME)
+                   INTO (WS-ESC-KEY)
+                   NEXT
+                   RESP (WS-RETNCODE)
+              END-EXEC
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       310-ESCALATE-ONE-TICKET.
+           EXEC CICS ASKTIME
+           END-EXEC
+           EXEC CICS FORMATTIME
+                MMDDYYYY (WS-DATE-X)
+                TIME     (WS-TIME-X)
+           END-EXEC
+           MOVE 'ESCALATED' TO TICKET-STATUS
+           MOVE WS-ESC-REMARKS TO TICKET-UPDATE-REMARKS
+           MOVE WS-DATE-X TO TICKET-LAST-UPDATE(1:10)
+           MOVE WS-TIME-X TO TICKET-LAST-UPDATE(12:9)
+           MOVE 'SM018' TO TICKET-LAST-UPDATE-BY
+           EXEC CICS REWRITE
+                FILE('STF001C')
+                FROM (WS-TICKET-REC)
+                RESP (WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              PERFORM 320-WRITE-LOG-ENTRY
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+       320-WRITE-LOG-ENTRY.
+           MOVE WS-ESC-KEY TO WS-LOG-TICKET-ID
+           EXEC CICS READ
+                FILE('STF002E')
+                INTO(WS-LOG-REC)
+                RIDFLD(WS-LOG-KEYS)
+                GTEQ
+           END-EXEC
+           MOVE WS-ESC-KEY TO WS-LOG-TICKET-ID
+           ADD 1 TO WS-LOG-SEQ-NUM
+           MOVE 'SM018' TO WS-LOG-LAST-UPDBY
+           MOVE WS-DATE-X TO WS-LOG-LAST-UPD(1:10)
+           MOVE WS-TIME-X TO WS-LOG-LAST-UPD(12:9)
+           MOVE WS-ESC-REMARKS TO WS-LOG-UPD-REMARKS
+           EXEC CICS WRITE
+                FILE('STF002E')
+                FROM (WS-LOG-REC)
+                RIDFLD (WS-LOG-KEYS)
+                RESP(WS-RETNCODE)
+           END-EXEC.
+       320-EXIT.
+           EXIT.
+
+       900-RESCHEDULE.
+           EXEC CICS START
+                TRANSID  ('SM18')
+                INTERVAL (060000)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
