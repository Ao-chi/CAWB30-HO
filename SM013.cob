@@ -0,0 +1,80 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM013.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM013 is a self-rescheduling CICS housekeeping transaction    *
+      *  (TRANSID 'SM13') that purges orphaned SM01-prefixed paging TS *
+      *  queues - SM001's WS-QNAME (EIBTRMID + 'SM01', see SM001's     *
+      *  100-MAIN) is only DELETEQ'd on a deliberate PF3 exit, so a    *
+      *  session that drops or abends mid-search leaves its queue      *
+      *  behind. This transaction is started once (by the operator or  *
+      *  a PLT entry - outside this source tree, same as every other   *
+      *  FCT/CSD/JCL definition in this repo) and re-STARTs itself      *
+      *  every 24 hours at the end of each run, so it never needs a    *
+      *  second kickoff. Because CICS gives no creation-timestamp       *
+      *  INQUIRE for a TS queue, and this transaction only ever runs   *
+      *  once a day, any SM01-suffixed queue still found on a given    *
+      *  run is by definition left over from a prior business day and  *
+      *  safe to purge outright.                                       *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01  WS-TSQ-NAME                           PIC X(08).
+       01  WS-TSQ-SUFFIX                         PIC X(04).
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+       01  WS-PURGE-COUNT                        PIC 9(05) COMP-3.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE 0 TO WS-PURGE-COUNT
+           PERFORM 200-PURGE-ORPHANED-QUEUES
+           PERFORM 900-RESCHEDULE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-PURGE-ORPHANED-QUEUES.
+           EXEC CICS STARTBROWSE TSQNAMES
+           END-EXEC
+           EXEC CICS GETNEXT TSQNAMES
+                TSQNAME (WS-TSQ-NAME)
+                RESP    (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+               MOVE WS-TSQ-NAME(5:4) TO WS-TSQ-SUFFIX
+               IF WS-TSQ-SUFFIX = 'SM01'
+                  EXEC CICS DELETEQ TS
+                       QUEUE (WS-TSQ-NAME)
+                       RESP  (WS-RETNCODE)
+                  END-EXEC
+                  ADD 1 TO WS-PURGE-COUNT
+               END-IF
+               EXEC CICS GETNEXT TSQNAMES
+                    TSQNAME (WS-TSQ-NAME)
+                    RESP    (WS-RETNCODE)
+               END-EXEC
+           END-PERFORM
+           EXEC CICS ENDBROWSE TSQNAMES
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       900-RESCHEDULE.
+           EXEC CICS START
+                TRANSID  ('SM13')
+                INTERVAL (240000)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
