@@ -0,0 +1,165 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM023.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM023 is the service-provider workload report (TRANSID        *
+      *  'SM23'), one-shot operator-started same as SM021's weekly      *
+      *  aging-bucket report.                                           *
+      *                                                                 *
+      *  There is no "assigned to" field anywhere on the ticket record  *
+      *  (SM018's housekeeping job already notes this same gap), so     *
+      *  workload is grouped by TICKET-Last-Update-By - whoever most    *
+      *  recently worked the ticket - the same kind of substitution     *
+      *  SM021 already makes do with (grouping its aging buckets by     *
+      *  requestor, the nearest real field, rather than inventing one). *
+      *  It browses STF001C once with STARTBR/READNEXT (the same        *
+      *  full-file-scan idiom SM001/SM015/SM016/SM017/SM018/SM021 use), *
+      *  keeps every ticket whose TICKET-Status is 'ONGOING' (the open  *
+      *  workload - closed/cancelled/rejected tickets are nobody's      *
+      *  current work), and accumulates a count per TICKET-Last-Update- *
+      *  By in an in-memory table, the same table-lookup-or-add         *
+      *  approach SM021's 220-ADD-TO-SUMMARY uses. The finished summary *
+      *  is written one line per provider to TDQ 'SM23RPT' (no DCT      *
+      *  entry for it exists in this tree, same class of gap already    *
+      *  noted for SM16RPT/SM17CSV/SM21RPT/STF001H).                    *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 200 TIMES
+                                INDEXED BY WS-SUM-IDX.
+              10 WS-SUM-PROVIDER                 PIC X(08).
+              10 WS-SUM-COUNT                    PIC 9(05) COMP-3.
+       01  WS-SUMMARY-COUNT                      PIC S9(4) COMP
+           VALUE 0.
+       01  WS-FOUND-FLAG                         PIC X VALUE 'N'.
+       01  WS-GRAND-TOTAL                        PIC 9(05) COMP-3
+           VALUE 0.
+
+       01  WS-RPT-HEADER                         PIC X(80) VALUE
+           'SERVICE-PROVIDER WORKLOAD REPORT - OPEN TICKETS BY LAST
+      -    'UPDATED BY'.
+       01  WS-RPT-COLUMNS                        PIC X(80) VALUE
+           'PROVIDER   OPEN COUNT'.
+       01  WS-RPT-LINE.
+           05 RPT-PROVIDER                       PIC X(08).
+           05 FILLER                             PIC X(03) VALUE
+              SPACES.
+           05 RPT-COUNT                          PIC ZZZZ9.
+           05 FILLER                             PIC X(60) VALUE
+              SPACES.
+       01  WS-RPT-TOTAL-LINE.
+           05 FILLER                             PIC X(11) VALUE
+              'GRAND TOTAL'.
+           05 FILLER                             PIC X(13) VALUE
+              SPACES.
+           05 RPT-TOTAL-COUNT                    PIC ZZZZ9.
+           05 FILLER                             PIC X(47) VALUE
+              SPACES.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE 0 TO WS-SUMMARY-COUNT
+           MOVE 0 TO WS-GRAND-TOTAL
+           PERFORM 200-SCAN-AND-SUMMARIZE
+           PERFORM 300-WRITE-REPORT
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-AND-SUMMARIZE.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 IF TICKET-STATUS = 'ONGOING'
+                    PERFORM 220-ADD-TO-SUMMARY
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+       220-ADD-TO-SUMMARY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 IF WS-SUM-PROVIDER(WS-SUM-IDX) =
+                    TICKET-LAST-UPDATE-BY
+                    ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX)
+                    MOVE 'Y' TO WS-FOUND-FLAG
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF WS-FOUND-FLAG = 'N' AND WS-SUMMARY-COUNT < 200
+              ADD 1 TO WS-SUMMARY-COUNT
+              SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+              MOVE TICKET-LAST-UPDATE-BY TO
+                   WS-SUM-PROVIDER(WS-SUM-IDX)
+              MOVE 1                        TO
+                   WS-SUM-COUNT(WS-SUM-IDX)
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       300-WRITE-REPORT.
+           EXEC CICS WRITEQ TD
+                QUEUE('SM23RPT')
+                FROM   (WS-RPT-HEADER)
+                LENGTH (+80)
+           END-EXEC
+           EXEC CICS WRITEQ TD
+                QUEUE('SM23RPT')
+                FROM   (WS-RPT-COLUMNS)
+                LENGTH (+80)
+           END-EXEC
+           IF WS-SUMMARY-COUNT > 0
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                      UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                 MOVE WS-SUM-PROVIDER(WS-SUM-IDX) TO RPT-PROVIDER
+                 MOVE WS-SUM-COUNT(WS-SUM-IDX)    TO RPT-COUNT
+                 ADD WS-SUM-COUNT(WS-SUM-IDX) TO WS-GRAND-TOTAL
+                 EXEC CICS WRITEQ TD
+                      QUEUE('SM23RPT')
+                      FROM   (WS-RPT-LINE)
+                      LENGTH (+80)
+                 END-EXEC
+              END-PERFORM
+           END-IF
+           MOVE WS-GRAND-TOTAL TO RPT-TOTAL-COUNT
+           EXEC CICS WRITEQ TD
+                QUEUE('SM23RPT')
+                FROM   (WS-RPT-TOTAL-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       300-EXIT.
+           EXIT.
