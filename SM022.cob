@@ -0,0 +1,216 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM022.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  SM022 is a self-rescheduling CICS housekeeping transaction    *
+      *  (TRANSID 'SM22'), same family as SM013/SM015/SM018, run       *
+      *  nightly on the same 24-hour INTERVAL as SM013/SM015.          *
+      *                                                                 *
+      *  It browses STF001C once with STARTBR/READNEXT (the same       *
+      *  full-file-scan idiom SM001/SM015/SM016/SM017/SM018/SM021       *
+      *  already use). For every ticket key it then browses STF002E    *
+      *  (keyed Ticket-ID+Seq-Number, same WS-LOG-KEYS layout SM002's   *
+      *  600-CREATE-LOG/SM003's 3300-READ-LOG/SM004's 800-READ-LOG-REC  *
+      *  already write against) with a nested STARTBR/READNEXT GTEQ    *
+      *  loop, counting entries and checking the sequence numbers run  *
+      *  1, 2, 3 ... with no gaps - the same "every status-changing     *
+      *  path writes a log row" assumption SM003/SM004/SM006 rely on,   *
+      *  which this job is the first thing in the tree to actually      *
+      *  verify rather than assume. A ticket with zero STF002E rows is  *
+      *  flagged MISSING LOG; a ticket whose rows don't form a gapless   *
+      *  1..N run is flagged OUT OF SEQUENCE (covers both a skipped      *
+      *  sequence number from a partial unit of work and any accidental *
+      *  duplicate). Flagged tickets are written one line per ticket to *
+      *  TDQ 'SM22RPT', the same no-DCT-entry gap already noted for      *
+      *  SM16RPT/SM17CSV/SM21RPT.                                        *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       COPY STF001C REPLACING ==TICKET-REC== BY ==WS-TICKET-REC==.
+
+       01  WS-LOG-REC.
+           05 WS-LOG-KEYS.
+               10 WS-LOG-TICKET-ID               PIC X(07).
+               10 WS-LOG-SEQ-NUM                 PIC 9(03).
+           05 WS-LOG-LAST-UPD                    PIC X(20).
+           05 WS-LOG-LAST-UPDBY                  PIC X(10).
+           05 WS-LOG-UPD-REMARKS                 PIC X(50).
+
+       01  WS-LOG-COUNT                          PIC S9(4) COMP.
+       01  WS-LOG-EXPECTED-SEQ                   PIC 9(03).
+       01  WS-LOG-OUT-OF-SEQ                     PIC X VALUE 'N'.
+       01  WS-FLAG-REASON                        PIC X(15).
+
+       01  WS-SCANNED-COUNT                      PIC 9(05) COMP-3
+           VALUE 0.
+       01  WS-FLAGGED-COUNT                      PIC 9(05) COMP-3
+           VALUE 0.
+
+       01  WS-RPT-HEADER                         PIC X(80) VALUE
+           'NIGHTLY RECONCILIATION - STF001C VS STF002E LOG HISTORY'.
+       01  WS-RPT-COLUMNS                        PIC X(80) VALUE
+           'TICKET     STATUS      LOG-ROWS  REASON'.
+       01  WS-RPT-LINE.
+           05 RPT-TICKET-ID                      PIC X(07).
+           05 FILLER                             PIC X(04) VALUE
+              SPACES.
+           05 RPT-STATUS                         PIC X(10).
+           05 FILLER                             PIC X(02) VALUE
+              SPACES.
+           05 RPT-LOG-ROWS                       PIC ZZZ9.
+           05 FILLER                             PIC X(04) VALUE
+              SPACES.
+           05 RPT-REASON                         PIC X(15).
+           05 FILLER                             PIC X(34) VALUE
+              SPACES.
+       01  WS-RPT-TOTAL-LINE.
+           05 FILLER                             PIC X(19) VALUE
+              'TICKETS SCANNED:   '.
+           05 RPT-SCANNED-COUNT                  PIC ZZZZ9.
+           05 FILLER                             PIC X(09) VALUE
+              '  FLAGGED'.
+           05 FILLER                             PIC X(01) VALUE ':'.
+           05 RPT-FLAGGED-COUNT                  PIC ZZZZ9.
+           05 FILLER                             PIC X(42) VALUE
+              SPACES.
+
+       77  WS-RETNCODE                           PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(01).
+      *----------------------------------------------------------------*
+      *                          PROCEDURE DIVISION                    *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE 0 TO WS-SCANNED-COUNT
+           MOVE 0 TO WS-FLAGGED-COUNT
+           EXEC CICS WRITEQ TD
+                QUEUE('SM22RPT')
+                FROM   (WS-RPT-HEADER)
+                LENGTH (+80)
+           END-EXEC
+           EXEC CICS WRITEQ TD
+                QUEUE('SM22RPT')
+                FROM   (WS-RPT-COLUMNS)
+                LENGTH (+80)
+           END-EXEC
+           PERFORM 200-SCAN-TICKETS
+           MOVE WS-SCANNED-COUNT TO RPT-SCANNED-COUNT
+           MOVE WS-FLAGGED-COUNT TO RPT-FLAGGED-COUNT
+           EXEC CICS WRITEQ TD
+                QUEUE('SM22RPT')
+                FROM   (WS-RPT-TOTAL-LINE)
+                LENGTH (+80)
+           END-EXEC
+           PERFORM 900-RESCHEDULE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-TICKETS.
+           EXEC CICS STARTBR
+                FILE('STF001C')
+                RIDFLD (LOW-VALUES)
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF001C')
+                   INTO (WS-TICKET-REC)
+                   RIDFLD (TICKET-KEY)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              IF WS-RETNCODE = DFHRESP(NORMAL)
+                 ADD 1 TO WS-SCANNED-COUNT
+                 PERFORM 210-CHECK-LOG-HISTORY
+                 IF WS-LOG-COUNT = 0
+                    MOVE 'MISSING LOG' TO WS-FLAG-REASON
+                    PERFORM 220-WRITE-FLAGGED-LINE
+                 ELSE
+                    IF WS-LOG-OUT-OF-SEQ = 'Y'
+                       MOVE 'OUT OF SEQUENCE' TO WS-FLAG-REASON
+                       PERFORM 220-WRITE-FLAGGED-LINE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF001C')
+           END-EXEC.
+       200-EXIT.
+           EXIT.
+
+      *    Browses STF002E for this ticket's key alone - READNEXT past
+      *    the last row for this ticket lands on the next ticket's rows
+      *    (or end of file), detected by WS-LOG-TICKET-ID no longer
+      *    matching TICKET-KEY, the same "browse until the key
+      *    prefix changes" idiom STF001S's status browse already uses.
+       210-CHECK-LOG-HISTORY.
+           MOVE 0 TO WS-LOG-COUNT
+           MOVE 1 TO WS-LOG-EXPECTED-SEQ
+           MOVE 'N' TO WS-LOG-OUT-OF-SEQ
+           MOVE TICKET-KEY TO WS-LOG-TICKET-ID
+           MOVE 0 TO WS-LOG-SEQ-NUM
+           EXEC CICS STARTBR
+                FILE('STF002E')
+                RIDFLD (WS-LOG-KEYS)
+                GTEQ
+                RESP   (WS-RETNCODE)
+           END-EXEC
+           IF WS-RETNCODE = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                   FILE('STF002E')
+                   INTO (WS-LOG-REC)
+                   RIDFLD (WS-LOG-KEYS)
+                   RESP   (WS-RETNCODE)
+              END-EXEC
+              PERFORM UNTIL WS-RETNCODE NOT = DFHRESP(NORMAL)
+                 OR WS-LOG-TICKET-ID NOT = TICKET-KEY
+                 ADD 1 TO WS-LOG-COUNT
+                 IF WS-LOG-SEQ-NUM NOT = WS-LOG-EXPECTED-SEQ
+                    MOVE 'Y' TO WS-LOG-OUT-OF-SEQ
+                 END-IF
+                 ADD 1 TO WS-LOG-EXPECTED-SEQ
+                 EXEC CICS READNEXT
+                      FILE('STF002E')
+                      INTO (WS-LOG-REC)
+                      RIDFLD (WS-LOG-KEYS)
+                      RESP   (WS-RETNCODE)
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR
+                   FILE('STF002E')
+              END-EXEC
+           END-IF.
+       210-EXIT.
+           EXIT.
+
+       220-WRITE-FLAGGED-LINE.
+           ADD 1 TO WS-FLAGGED-COUNT
+           MOVE TICKET-KEY TO RPT-TICKET-ID
+           MOVE TICKET-STATUS TO RPT-STATUS
+           MOVE WS-LOG-COUNT TO RPT-LOG-ROWS
+           MOVE WS-FLAG-REASON TO RPT-REASON
+           EXEC CICS WRITEQ TD
+                QUEUE('SM22RPT')
+                FROM   (WS-RPT-LINE)
+                LENGTH (+80)
+           END-EXEC.
+       220-EXIT.
+           EXIT.
+
+       900-RESCHEDULE.
+           EXEC CICS START
+                TRANSID  ('SM22')
+                INTERVAL (240000)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
